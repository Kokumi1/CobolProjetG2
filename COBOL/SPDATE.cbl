@@ -0,0 +1,123 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000110 PROGRAM-ID. SPDATE.                                              00000110
+000120******************************************************************00000120
+000121* MODIFICATION HISTORY                                           *00000121
+000122* 2026-08-09 : INITIAL VERSION - FORMATS TODAY'S DATE AS A LONG  *00000122
+000123*              FRENCH STRING, COMPUTING THE REAL DAY OF THE WEEK *00000123
+000124*              FROM FUNCTION INTEGER-OF-DATE/MOD 7 RATHER THAN   *00000124
+000125*              REPORTING A FIXED DAY NAME.                       *00000125
+000127* 2026-08-09 : ADDED AN ENGLISH OUTPUT OPTION, SELECTED VIA A    *00000127
+000128*              SPDATE-LOCALE ENVIRONMENT VARIABLE (EN/FR,        *00000128
+000129*              DEFAULT FR), SAME ACCEPT FROM ENVIRONMENT IDIOM   *00000129
+000130*              ALREADY USED FOR RUNTIME OVERRIDES ELSEWHERE.     *00000130
+000126******************************************************************00000126
+000130 ENVIRONMENT DIVISION.                                            00000130
+000140 CONFIGURATION SECTION.                                           00000140
+000150 SPECIAL-NAMES.                                                   00000150
+000160     DECIMAL-POINT IS COMMA.                                      00000160
+000170                                                                  00000170
+000180 DATA DIVISION.                                                   00000180
+000190 WORKING-STORAGE SECTION.                                         00000190
+000200 01 WS-TODAY         PIC 9(8).                                    00000200
+000210 01 WS-TODAY-X REDEFINES WS-TODAY.                                00000210
+000220    05 WS-YEAR       PIC 9(4).                                    00000220
+000230    05 WS-MONTH      PIC 99.                                      00000230
+000240    05 WS-DAY        PIC 99.                                      00000240
+000250 77 WS-WEEKDAY-NUM   PIC 9.                                       00000250
+000260 77 WS-MONTH-NAME    PIC X(10).                                   00000260
+000270 77 WS-DAY-NAME      PIC X(10).                                   00000270
+000271 77 WS-LOCALE-PARM   PIC X(02).                                   00000271
+000280                                                                  00000280
+000290 LINKAGE SECTION.                                                 00000290
+000300 01 LS-DATE-TEXT     PIC X(30).                                   00000300
+000310                                                                  00000310
+000320 PROCEDURE DIVISION USING LS-DATE-TEXT.                           00000320
+000330     ACCEPT WS-TODAY FROM DATE YYYYMMDD                           00000330
+000340                                                                  00000340
+000341     MOVE SPACES TO WS-LOCALE-PARM                                00000341
+000342     ACCEPT WS-LOCALE-PARM FROM ENVIRONMENT 'SPDATE-LOCALE'       00000342
+000343                                                                  00000343
+000350     PERFORM COMPUTE-WEEKDAY                                      00000350
+000360     PERFORM SET-MONTH-NAME                                       00000360
+000370     PERFORM SET-DAY-NAME                                         00000370
+000380                                                                  00000380
+000390     STRING WS-DAY-NAME DELIMITED BY SPACE                        00000390
+000400            ' ' DELIMITED BY SIZE                                 00000400
+000410            WS-DAY DELIMITED BY SPACE                             00000410
+000420            ' ' DELIMITED BY SIZE                                 00000420
+000430            WS-MONTH-NAME DELIMITED BY SPACE                      00000430
+000440            ' ' DELIMITED BY SIZE                                 00000440
+000450            WS-YEAR DELIMITED BY SPACE                            00000450
+000460         INTO LS-DATE-TEXT                                        00000460
+000470     END-STRING                                                   00000470
+000480                                                                  00000480
+000490     GOBACK.                                                      00000490
+000500                                                                  00000500
+000510 COMPUTE-WEEKDAY.                                                 00000510
+000520     COMPUTE WS-WEEKDAY-NUM =                                     00000520
+000530         FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-TODAY) - 1, 7)  00000530
+000540         + 1                                                      00000540
+000550     .                                                            00000550
+000560                                                                  00000560
+000570 SET-MONTH-NAME.                                                  00000570
+000571     IF WS-LOCALE-PARM = 'EN'                                     00000571
+000572        EVALUATE WS-MONTH                                         00000572
+000573           WHEN 1  MOVE 'JANUARY'   TO WS-MONTH-NAME               00000573
+000574           WHEN 2  MOVE 'FEBRUARY'  TO WS-MONTH-NAME               00000574
+000575           WHEN 3  MOVE 'MARCH'     TO WS-MONTH-NAME               00000575
+000576           WHEN 4  MOVE 'APRIL'     TO WS-MONTH-NAME               00000576
+000577           WHEN 5  MOVE 'MAY'       TO WS-MONTH-NAME               00000577
+000578           WHEN 6  MOVE 'JUNE'      TO WS-MONTH-NAME               00000578
+000579           WHEN 7  MOVE 'JULY'      TO WS-MONTH-NAME               00000579
+000581           WHEN 8  MOVE 'AUGUST'    TO WS-MONTH-NAME               00000581
+000582           WHEN 9  MOVE 'SEPTEMBER' TO WS-MONTH-NAME               00000582
+000583           WHEN 10 MOVE 'OCTOBER'   TO WS-MONTH-NAME               00000583
+000584           WHEN 11 MOVE 'NOVEMBER'  TO WS-MONTH-NAME               00000584
+000585           WHEN 12 MOVE 'DECEMBER'  TO WS-MONTH-NAME               00000585
+000586           WHEN OTHER MOVE 'UNKNOWN MONTH' TO WS-MONTH-NAME        00000586
+000587        END-EVALUATE                                              00000587
+000588     ELSE                                                         00000588
+000589        EVALUATE WS-MONTH                                         00000589
+000590        WHEN 1  MOVE 'JANVIER'   TO WS-MONTH-NAME                 00000590
+000600        WHEN 2  MOVE 'FEVRIER'   TO WS-MONTH-NAME                 00000600
+000610        WHEN 3  MOVE 'MARS'      TO WS-MONTH-NAME                 00000610
+000620        WHEN 4  MOVE 'AVRIL'     TO WS-MONTH-NAME                 00000620
+000630        WHEN 5  MOVE 'MAI'       TO WS-MONTH-NAME                 00000630
+000640        WHEN 6  MOVE 'JUIN'      TO WS-MONTH-NAME                 00000640
+000650        WHEN 7  MOVE 'JUILLET'   TO WS-MONTH-NAME                 00000650
+000660        WHEN 8  MOVE 'AOUT'      TO WS-MONTH-NAME                 00000660
+000670        WHEN 9  MOVE 'SEPTEMBRE' TO WS-MONTH-NAME                 00000670
+000680        WHEN 10 MOVE 'OCTOBRE'   TO WS-MONTH-NAME                 00000680
+000690        WHEN 11 MOVE 'NOVEMBRE'  TO WS-MONTH-NAME                 00000690
+000700        WHEN 12 MOVE 'DECEMBRE'  TO WS-MONTH-NAME                 00000700
+000710        WHEN OTHER MOVE 'MOIS INCONNU' TO WS-MONTH-NAME           00000710
+000720        END-EVALUATE                                              00000720
+000721     END-IF                                                       00000721
+000730     .                                                            00000730
+000740                                                                  00000740
+000750 SET-DAY-NAME.                                                    00000750
+000751     IF WS-LOCALE-PARM = 'EN'                                     00000751
+000752        EVALUATE WS-WEEKDAY-NUM                                   00000752
+000753           WHEN 1 MOVE 'MONDAY'    TO WS-DAY-NAME                 00000753
+000754           WHEN 2 MOVE 'TUESDAY'   TO WS-DAY-NAME                 00000754
+000755           WHEN 3 MOVE 'WEDNESDAY' TO WS-DAY-NAME                 00000755
+000756           WHEN 4 MOVE 'THURSDAY'  TO WS-DAY-NAME                 00000756
+000757           WHEN 5 MOVE 'FRIDAY'    TO WS-DAY-NAME                 00000757
+000758           WHEN 6 MOVE 'SATURDAY'  TO WS-DAY-NAME                 00000758
+000759           WHEN 7 MOVE 'SUNDAY'    TO WS-DAY-NAME                 00000759
+000761           WHEN OTHER MOVE 'UNKNOWN DAY' TO WS-DAY-NAME           00000761
+000762        END-EVALUATE                                              00000762
+000763     ELSE                                                         00000763
+000770        EVALUATE WS-WEEKDAY-NUM                                   00000770
+000780        WHEN 1 MOVE 'LUNDI'    TO WS-DAY-NAME                     00000780
+000790        WHEN 2 MOVE 'MARDI'    TO WS-DAY-NAME                     00000790
+000800        WHEN 3 MOVE 'MERCREDI' TO WS-DAY-NAME                     00000800
+000810        WHEN 4 MOVE 'JEUDI'    TO WS-DAY-NAME                     00000810
+000820        WHEN 5 MOVE 'VENDREDI' TO WS-DAY-NAME                     00000820
+000830        WHEN 6 MOVE 'SAMEDI'   TO WS-DAY-NAME                     00000830
+000840        WHEN 7 MOVE 'DIMANCHE' TO WS-DAY-NAME                     00000840
+000841        WHEN OTHER MOVE 'JOUR INCONNU' TO WS-DAY-NAME             00000841
+000850        END-EVALUATE                                              00000850
+000851     END-IF                                                       00000851
+000860     .                                                            00000860
+000870                                                                  00000870
