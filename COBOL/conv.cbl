@@ -1,41 +1,95 @@
-000100 IDENTIFICATION DIVISION.                                         00010001
-000200 PROGRAM-ID. CONV.                                                00020002
-000300 ENVIRONMENT DIVISION.                                            00030002
-000400 DATA DIVISION.                                                   00040002
-000500 WORKING-STORAGE SECTION.                                         00050002
-000600 77 WS-PRICE       PIC 9(3)V99.                                   00060002
-000700 77 WS-RATE        PIC 9V9999 VALUE 0.                            00070002
-000800 77 ED-PRICE       PIC ZZ9.99.                                    00080002
-000900                                                                  00090002
-001000 LINKAGE SECTION.                                                 00100002
-001100 77 LS-DEVISE      PIC X(2).                                      00110002
-001200 77 LS-PRICE-TEXT  PIC X(10).                                     00120002
-001300 77 LS-PRICE-USD   PIC 9(3)V99.                                   00130003
-001400                                                                  00140002
-001500 PROCEDURE DIVISION USING LS-DEVISE LS-PRICE-TEXT LS-PRICE-USD.   00150002
-001600     DISPLAY 'BIENVENUE SUR MON SS PROG CONVERT V3'               00160003
-001700     DISPLAY 'LS-DEVISE : ' LS-DEVISE                             00170002
-001800     DISPLAY 'LS-PRICE-TEXT : ' LS-PRICE-TEXT                     00180002
-001900                                                                  00190002
-002000     COMPUTE WS-PRICE = FUNCTION NUMVAL-C(LS-PRICE-TEXT)          00200002
-002100                                                                  00210002
-002200     DISPLAY 'LS-PRICE-USD  : ' LS-PRICE-USD                      00220002
-002300                                                                  00230002
-002400     EVALUATE LS-DEVISE                                           00240002
-002500     WHEN 'EU'                                                    00250002
-002600         DISPLAY 'DANS EU ' WS-PRICE                              00260002
-002700         COMPUTE LS-PRICE-USD = WS-PRICE * 1.06                   00270002
-002800     WHEN 'DO'                                                    00280002
-002900         DISPLAY 'DANS DO ' WS-PRICE                              00290002
-003000         COMPUTE LS-PRICE-USD = WS-PRICE * 1.00                   00300002
-003100     WHEN 'YU'                                                    00310002
-003200         DISPLAY 'DANS YU ' WS-PRICE                              00320002
-003300         COMPUTE LS-PRICE-USD = WS-PRICE * 0.14                   00330002
-003400     WHEN OTHER                                                   00340002
-003500         DISPLAY 'DEVISE NON REPERTORIEE '                        00350002
-003600         MOVE 0 TO WS-RATE                                        00360002
-003700     END-EVALUATE.                                                00370002
-003800                                                                  00380002
-003900     MOVE LS-PRICE-USD TO ED-PRICE                                00390002
-004000     DISPLAY 'LS-PRICE-USD APRES CALCUL : ' ED-PRICE              00400002
-004100     GOBACK.                                                      00410002
+000100 IDENTIFICATION DIVISION.                                         00010001
+000200 PROGRAM-ID. CONV.                                                00020002
+000210******************************************************************
+000220* MODIFICATION HISTORY                                           *
+000230* 2026-08-09 : RATES NOW LOOKED UP FROM API5.RATES INSTEAD OF    *
+000240*              BEING HARDCODED HERE, SO TREASURY CAN UPDATE A    *
+000250*              RATE WITHOUT A RECOMPILE.                         *
+000261* 2026-08-09 : ADDED LS-STATUS SO A CURRENCY WITH NO MATCHING    *
+000262*              RATES ROW COMES BACK AS A FAILURE INSTEAD OF      *
+000263*              LEAVING LS-PRICE-USD AT A STALE VALUE - THE       *
+000264*              CALLER NOW REJECTS THE LINE ON FAILURE.           *
+000265* 2026-08-09 : ADDED LS-AS-OF-DATE SO A CALLER CAN PRICE AGAINST *
+000266*              THE RATE IN EFFECT ON A PAST DATE INSTEAD OF      *
+000267*              ALWAYS USING TODAY - SPACES MEANS "USE TODAY",    *
+000268*              PRESERVING THE ORIGINAL CATALOG-LOAD BEHAVIOR.    *
+000269* 2026-08-09 : WS-TODAY IS NOW BUILT AS A DASHED YYYY-MM-DD      *
+000271*              STRING INSTEAD OF THE RAW ACCEPT FROM DATE        *
+000272*              OUTPUT, SO IT COMPARES CORRECTLY AGAINST THE      *
+000273*              DASHED RATE_EFF_DATE/RATE_END_DATE COLUMNS.       *
+000260******************************************************************
+000300 ENVIRONMENT DIVISION.                                            00030002
+000400 DATA DIVISION.                                                   00040002
+000500 WORKING-STORAGE SECTION.                                         00050002
+000550     EXEC SQL                                                     00051002
+000560         INCLUDE SQLCA                                            00052002
+000570     END-EXEC.                                                    00053002
+000580     EXEC SQL                                                     00054002
+000590         INCLUDE RATES                                            00055002
+000600     END-EXEC.                                                    00056002
+000600 77 WS-PRICE       PIC 9(3)V99.                                   00060002
+000700 77 WS-RATE        PIC 9V9999 VALUE 0.                            00070002
+000710 77 WS-TODAY       PIC X(10).                                     00071002
+000711 77 WS-TODAY-RAW    PIC X(08).
+000800 77 ED-PRICE       PIC ZZ9.99.                                    00080002
+000900                                                                  00090002
+001000 LINKAGE SECTION.                                                 00100002
+001100 77 LS-DEVISE      PIC X(2).                                      00110002
+001200 77 LS-PRICE-TEXT  PIC X(10).                                     00120002
+001300 77 LS-PRICE-USD   PIC 9(3)V99.                                   00130003
+001305 77 LS-STATUS      PIC X.
+001306    88 LS-STATUS-OK     VALUE 'O'.
+001307    88 LS-STATUS-FAILED VALUE 'N'.
+001308 77 LS-AS-OF-DATE   PIC X(10).
+001310                                                                  00131002
+001500 PROCEDURE DIVISION USING LS-DEVISE LS-PRICE-TEXT LS-PRICE-USD
+001505                              LS-STATUS LS-AS-OF-DATE.
+001600     DISPLAY 'BIENVENUE SUR MON SS PROG CONVERT V3'               00160003
+001601     SET LS-STATUS-OK TO TRUE
+001700     DISPLAY 'LS-DEVISE : ' LS-DEVISE                             00170002
+001800     DISPLAY 'LS-PRICE-TEXT : ' LS-PRICE-TEXT                     00180002
+001900                                                                  00190002
+002000     COMPUTE WS-PRICE = FUNCTION NUMVAL-C(LS-PRICE-TEXT)          00200002
+002100                                                                  00210002
+002200     DISPLAY 'LS-PRICE-USD  : ' LS-PRICE-USD                      00220002
+002210                                                                  00221002
+002220     PERFORM LOOKUP-RATE                                          00222002
+002230                                                                  00223002
+003800                                                                  00380002
+003900     MOVE LS-PRICE-USD TO ED-PRICE                                00390002
+004000     DISPLAY 'LS-PRICE-USD APRES CALCUL : ' ED-PRICE              00400002
+004100     GOBACK.                                                      00410002
+004200                                                                  00420002
+004300 LOOKUP-RATE.                                                     00430002
+004305     IF LS-AS-OF-DATE = SPACES
+004306        ACCEPT WS-TODAY-RAW FROM DATE YYYYMMDD
+004307        STRING WS-TODAY-RAW(1:4) '-' WS-TODAY-RAW(5:2) '-'
+004308               WS-TODAY-RAW(7:2) DELIMITED BY SIZE INTO WS-TODAY
+004309        END-STRING
+004311     ELSE
+004312        MOVE LS-AS-OF-DATE TO WS-TODAY
+004313     END-IF
+004320     EXEC SQL                                                     00432002
+004330        SELECT RATE_VALUE                                         00433002
+004340             INTO :WS-RATE                                        00434002
+004350        FROM API5.RATES                                           00435002
+004360        WHERE RATE_DEVISE = :LS-DEVISE                            00436002
+004370        AND   RATE_EFF_DATE <= :WS-TODAY                          00437002
+004380        AND   RATE_END_DATE >= :WS-TODAY                          00438002
+004390     END-EXEC                                                     00439002
+004400                                                                  00440002
+004500     EVALUATE TRUE                                                00450002
+004600        WHEN SQLCODE = ZERO                                       00460002
+004700           COMPUTE LS-PRICE-USD = WS-PRICE * WS-RATE              00470002
+004800        WHEN SQLCODE = 100                                        00480002
+004900           DISPLAY 'DEVISE NON REPERTORIEE '                      00490002
+004910           MOVE 0 TO WS-RATE                                      00500002
+004920           MOVE 0 TO LS-PRICE-USD
+004930           SET LS-STATUS-FAILED TO TRUE
+005100        WHEN OTHER                                                00510002
+005200           DISPLAY 'ANOMALIE GRAVE LECTURE RATES : ' SQLCODE      00520002
+005300           MOVE 0 TO WS-RATE                                      00530002
+005310           MOVE 0 TO LS-PRICE-USD
+005320           SET LS-STATUS-FAILED TO TRUE
+005400     END-EVALUATE                                                 00540002
+005500     .                                                            00550002
