@@ -0,0 +1,37 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RUNTESTS.
+000210******************************************************************
+000220* MODIFICATION HISTORY                                           *
+000230* 2026-08-09 : INITIAL VERSION - CALLS TCONV AND P3TEST SHARING   *
+000240*              ONE TEST-CONTEXT SO THEIR COUNTERS ACCUMULATE,     *
+000250*              THEN DISPLAYS ONE CONSOLIDATED RUN/OK/KO LINE AND  *
+000260*              SETS RETURN-CODE NONZERO IF ANY SUITE FAILED, SO A *
+000270*              CI-STYLE GATE DOES NOT HAVE TO SCRAPE EACH SUITE'S *
+000280*              OWN DISPLAY LINE OUT OF THE JOBLOG.                *
+000290******************************************************************
+000300 ENVIRONMENT DIVISION.
+000400 DATA DIVISION.
+000500 WORKING-STORAGE SECTION.
+000600 COPY TESTCONT.
+000700 01 L-SEP PIC X(30) VALUE ALL "*".
+000800
+000900 PROCEDURE DIVISION.
+001000     DISPLAY L-SEP
+001100     DISPLAY 'RUNTESTS : STARTING REGRESSION SUITE'
+001200     DISPLAY L-SEP
+001300
+001400     CALL 'TCONV' USING TEST-CONTEXT
+001500     CALL 'P3TEST' USING TEST-CONTEXT
+001600
+001700     DISPLAY L-SEP
+001800     DISPLAY 'RUNTESTS : CONSOLIDATED RUN ', TESTS-RUN,
+001900             ' OK ', PASSES, ' KO ', FAILURES
+002000     DISPLAY L-SEP
+002100
+002200     IF FAILURES = ZERO
+002300        MOVE 0 TO RETURN-CODE
+002400     ELSE
+002500        MOVE 16 TO RETURN-CODE
+002600     END-IF
+002700
+002800     GOBACK.
