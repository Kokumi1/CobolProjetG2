@@ -1,6 +1,16 @@
 000100 IDENTIFICATION DIVISION.                                         00010000
 000200 PROGRAM-ID. P2DDATE.                                             00020003
-000300*****************************************                         00030000
+000210******************************************************************00021000
+000211* MODIFICATION HISTORY                                           *00021100
+000212* 2026-08-09 : REJECTS CALENDAR-INVALID DATES (BAD MONTH, DAY    *00021200
+000213*              OUT OF RANGE FOR THE MONTH, FEB 29 IN A           *00021300
+000214*              NON-LEAP YEAR) INSTEAD OF FORMATTING THEM.        *00021400
+000215* 2026-08-09 : WS-AN NOW ACCEPTS A 2-DIGIT YEAR LEFT-JUSTIFIED   *00021500
+000216*              IN ITS 4-CHAR FIELD (FILLED WITH TRAILING         *00021600
+000217*              SPACES) AND EXPANDS IT TO 4 DIGITS USING THE      *00021700
+000218*              SAME CENTURY-WINDOW RULE AS P3TEST'S              *00021800
+000219*              TEST-SPDATE-FR (>= 50 -> 19XX, < 50 -> 20XX).     *00021900
+000220******************************************************************00022000
 000400 ENVIRONMENT DIVISION.                                            00040000
 000500 CONFIGURATION SECTION.                                           00050000
 000600 SPECIAL-NAMES.                                                   00060000
@@ -9,31 +19,97 @@
 000720 DATA DIVISION.                                                   00072000
 000730 WORKING-STORAGE SECTION.                                         00073000
 000740 77 WS-RES       PIC X(10).                                       00074000
-000741                                                                  00074100
-000742 LINKAGE SECTION.                                                 00074200
-000743 77 LS-RES       PIC X(10).                                       00074300
-000744                                                                  00074400
-000745 01 LS-INPUT.                                                     00074500
-000746    05 WS-DAY    PIC X(02).                                       00074605
-000747    05 FILLER    PIC X(01).                                       00074700
-000748    05 WS-MOIS   PIC X(02).                                       00074800
-000749    05 FILLER    PIC X(01).                                       00074900
-000750    05 WS-AN     PIC X(04).                                       00075005
+000741 77 WS-DAY-NUM   PIC 99.                                          00074100
+000742 77 WS-MONTH-NUM PIC 99.                                          00074200
+000743 77 WS-YEAR-NUM  PIC 9(4).                                        00074300
+000744 77 WS-MAX-DAY   PIC 99.                                          00074400
+000745 77 WS-VALID-SW  PIC X(01).                                       00074500
+000746    88 WS-DATE-VALID    VALUE 'Y'.                                00074600
+000747    88 WS-DATE-INVALID  VALUE 'N'.                                00074700
+000748 77 WS-YEAR-TEXT PIC X(04).                                       00074701
+000749 77 WS-YY        PIC 99.                                          00074702
+000750                                                                  00074800
+000751 LINKAGE SECTION.                                                 00074900
+000750 77 LS-RES       PIC X(10).                                       00075000
+000751                                                                  00075100
+000752 01 LS-INPUT.                                                     00075200
+000753    05 WS-DAY    PIC X(02).                                       00075300
+000754    05 FILLER    PIC X(01).                                       00075400
+000755    05 WS-MOIS   PIC X(02).                                       00075500
+000756    05 FILLER    PIC X(01).                                       00075600
+000757    05 WS-AN     PIC X(04).                                       00075700
 000760                                                                  00076000
 000770 PROCEDURE DIVISION USING LS-INPUT LS-RES.                        00077000
 000780                                                                  00078000
-000787      STRING                                                      00078700
-000788        WS-AN DELIMITED BY SPACE                                  00078800
-000789        '-' DELIMITED BY SIZE                                     00078900
-000790        WS-MOIS DELIMITED BY SPACE                                00079000
-000791        '-' DELIMITED BY SIZE                                     00079100
-000800        WS-DAY DELIMITED BY SPACE                                 00080000
-000900        INTO WS-RES                                               00090000
-001000        ON OVERFLOW                                               00100000
-001100           DISPLAY 'WS-RES ZONE TROP PETITE'                      00110000
-001200        NOT ON OVERFLOW                                           00120000
-001400           MOVE WS-RES TO LS-RES                                  00140000
-001500      END-STRING                                                  00150000
+000781      MOVE WS-DAY   TO WS-DAY-NUM                                 00078100
+000782      MOVE WS-MOIS  TO WS-MONTH-NUM                               00078200
+000783      PERFORM EXPAND-CENTURY-WINDOW                               00078250
+000784      MOVE WS-YEAR-TEXT TO WS-YEAR-NUM                            00078275
+000785      PERFORM VALIDATE-DATE                                       00078400
+000786                                                                  00078500
+000787      IF WS-DATE-INVALID                                          00078600
+000788         MOVE SPACES TO LS-RES                                    00078700
+000789         MOVE 'INVALID' TO LS-RES(1:7)                            00078800
+000790         DISPLAY 'P2DDATE : DATE INVALIDE REJETEE : '             00078900
+007891            WS-YEAR-TEXT '-' WS-MOIS '-' WS-DAY                   00078910
+000791      ELSE                                                        00079000
+000792       STRING                                                     00078700
+000793         WS-YEAR-TEXT DELIMITED BY SPACE                          00078800
+000794         '-' DELIMITED BY SIZE                                    00078900
+000790         WS-MOIS DELIMITED BY SPACE                               00079000
+000791         '-' DELIMITED BY SIZE                                    00079100
+000800         WS-DAY DELIMITED BY SPACE                                00080000
+000900         INTO WS-RES                                              00090000
+001000         ON OVERFLOW                                              00100000
+001100            DISPLAY 'WS-RES ZONE TROP PETITE'                     00110000
+001200         NOT ON OVERFLOW                                          00120000
+001400            MOVE WS-RES TO LS-RES                                 00140000
+001500       END-STRING                                                 00150000
+001550      END-IF                                                      00155000
 001600                                                                  00160000
 001700      GOBACK.                                                     00170000
 001800                                                                  00180000
+001900 VALIDATE-DATE.                                                   00190000
+001910     SET WS-DATE-VALID TO TRUE                                    00191000
+001920     IF WS-MONTH-NUM < 1 OR WS-MONTH-NUM > 12                     00192000
+001930        SET WS-DATE-INVALID TO TRUE                               00193000
+001940     ELSE                                                         00194000
+001950        EVALUATE WS-MONTH-NUM                                     00195000
+001960           WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12     00196000
+001970              MOVE 31 TO WS-MAX-DAY                               00197000
+001980           WHEN 4 WHEN 6 WHEN 9 WHEN 11                           00198000
+001990              MOVE 30 TO WS-MAX-DAY                               00199000
+002000           WHEN 2                                                 00200000
+002010              IF FUNCTION MOD(WS-YEAR-NUM, 400) = 0               00201000
+002020                 OR (FUNCTION MOD(WS-YEAR-NUM, 4) = 0             00202000
+002030                 AND FUNCTION MOD(WS-YEAR-NUM, 100) NOT = 0)      00203000
+002040                 MOVE 29 TO WS-MAX-DAY                            00204000
+002050              ELSE                                                00205000
+002060                 MOVE 28 TO WS-MAX-DAY                            00206000
+002070              END-IF                                              00207000
+002080        END-EVALUATE                                              00208000
+002090        IF WS-DAY-NUM < 1 OR WS-DAY-NUM > WS-MAX-DAY              00209000
+002100           SET WS-DATE-INVALID TO TRUE                            00210000
+002110        END-IF                                                    00211000
+002120     END-IF                                                       00212000
+002130     .                                                            00213000
+002140                                                                  00214000
+002150 EXPAND-CENTURY-WINDOW.                                           00215000
+002160     IF WS-AN(3:2) = SPACES                                       00216000
+002170        MOVE WS-AN(1:2) TO WS-YY                                  00217000
+002180        IF WS-YY >= 50                                            00218000
+002190           STRING '19' DELIMITED BY SIZE                          00219000
+002200                  WS-AN(1:2) DELIMITED BY SIZE                    00220000
+002210               INTO WS-YEAR-TEXT                                  00221000
+002220           END-STRING                                             00222000
+002230        ELSE                                                      00223000
+002240           STRING '20' DELIMITED BY SIZE                          00224000
+002250                  WS-AN(1:2) DELIMITED BY SIZE                    00225000
+002260               INTO WS-YEAR-TEXT                                  00226000
+002270           END-STRING                                             00227000
+002280        END-IF                                                    00228000
+002290     ELSE                                                         00229000
+002300        MOVE WS-AN TO WS-YEAR-TEXT                                00230000
+002310     END-IF                                                       00231000
+002320     .                                                            00232000
+002330                                                                  00233000
