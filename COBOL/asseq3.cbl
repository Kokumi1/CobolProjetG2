@@ -0,0 +1,33 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. ASSEQ3.                                              00020000
+000210******************************************************************
+000220* MODIFICATION HISTORY                                           *
+000230* 2026-08-09 : INITIAL VERSION - LIKE ASSEQ BUT FOR THE COMP-3    *
+000240*              PACKED-DECIMAL FIELDS PART2 DOES ITS BALANCE MATH  *
+000250*              IN (WS-MONTANT, WS-TOTAL-TO-UPDATE, CUS-BALANCE),  *
+000260*              SO PART2'S BALANCE-UPDATE MATH CAN BE REGRESSION   *
+000270*              TESTED DIRECTLY INSTEAD OF ONLY THROUGH CONV/SPDATE*
+000280******************************************************************
+000220 DATA DIVISION.                                                   00022000
+000230 WORKING-STORAGE SECTION.                                         00023000
+000240 LINKAGE SECTION.                                                 00024000
+000250 COPY TESTCONT.                                                   00025000
+000260 01 TEST-NAME PIC X(30).                                          00026000
+000270 01 EXPECTED PIC S9(8)V99 COMP-3.                                 00027000
+000280 01 ACTUAL   PIC S9(8)V99 COMP-3.                                 00028000
+000290 PROCEDURE DIVISION USING TEST-CONTEXT, TEST-NAME,                00029000
+000300                          EXPECTED, ACTUAL.                       00030000
+000400                                                                  00040000
+000500      ADD 1 TO TESTS-RUN                                          00050000
+000600      IF ACTUAL = EXPECTED THEN                                   00060000
+000700               ADD 1 TO PASSES                                    00070000
+000800      ELSE                                                        00080000
+000900               DISPLAY 'FAILED : ' TEST-NAME                      00090000
+001000               DISPLAY 'EXPECTED ' EXPECTED                       00100000
+001100               DISPLAY 'ACTUAL : ' ACTUAL                         00110000
+001200                                                                  00120000
+001210               ADD 1 TO FAILURES                                  00121000
+001220      END-IF                                                      00122000
+001230                                                                  00123000
+001240      GOBACK.                                                     00124000
+001250                                                                  00125000
