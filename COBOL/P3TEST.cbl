@@ -1,6 +1,19 @@
 000100 IDENTIFICATION DIVISION.                                         00010001
 000200 PROGRAM-ID. P3TEST.                                              00020001
-000300 ENVIRONMENT DIVISION.                                            00030001
+000210******************************************************************
+000220* MODIFICATION HISTORY                                           *
+000230* 2026-08-09 : DROPPED THE MOVE ZERO TO FAILURES AT ENTRY - IT    *
+000240*              STOMPED ANY COUNT ALREADY IN TEST-CONTEXT WHEN A   *
+000250*              CALLER RUNS MULTIPLE SUITES AGAINST THE SAME       *
+000260*              SHARED CONTEXT (SEE RUNTESTS), WHICH IS EXACTLY    *
+000270*              WHAT TESTCONT.CPY SAYS TEST-CONTEXT IS FOR. A      *
+000280*              STANDALONE RUN STILL STARTS AT ZERO SINCE THAT IS  *
+000290*              TEST-CONTEXT'S OWN VALUE CLAUSE.                   *
+000295* 2026-08-09 : EXPECTED-DATE-TEXT NOW COMPUTES THE REAL DAY OF    *
+000296*              THE WEEK THE SAME WAY SPDATE DOES INSTEAD OF       *
+000297*              ASSUMING "JEUDI", SO THE TEST PASSES ON ANY DATE.  *
+000300******************************************************************
+000310 ENVIRONMENT DIVISION.                                            00030001
 000400 DATA DIVISION.                                                   00040001
 000500 WORKING-STORAGE SECTION.                                         00050001
 000600                                                                  00060001
@@ -16,13 +29,15 @@
 001150 01  YEAR                 PIC X(4).                               00115014
 001160 01  MONTH-NAME           PIC X(10).                              00116002
 001170 01  DAY-NAME             PIC X(10).                              00117002
+001171 01  WS-DATE-NUM          PIC 9(8).
+001172 01  WS-SERIAL-NUM       PIC 9(8).
+001173 01  WS-WEEKDAY-NUM       PIC 9.
 001180                                                                  00118005
 001200 LINKAGE SECTION.                                                 00120001
 001500 COPY TESTCONT.                                                   00150001
 001650                                                                  00165018
 001700 PROCEDURE DIVISION USING TEST-CONTEXT.                           00170001
 001800                                                                  00180005
-001810     MOVE ZERO TO FAILURES                                        00181019
 001830     PERFORM TEST-SPDATE-FR                                       00183009
 001831     DISPLAY 'RUN ', TESTS-RUN, ' OK ', PASSES, ' KO ', FAILURES  00183109
 001832     DISPLAY L-SEP                                                00183209
@@ -83,7 +98,21 @@
 004900     END-EVALUATE                                                 00490010
 004910     DISPLAY "MONTH-NAME: " MONTH-NAME                            00491009
 005000                                                                  00500005
-005100     MOVE "JEUDI" TO DAY-NAME                                     00510010
+005010     COMPUTE WS-DATE-NUM = FUNCTION NUMVAL(YEAR) * 10000 +
+005015         (MONTH-NUMBER * 100) + DAY-NUMBER.
+005020     COMPUTE WS-SERIAL-NUM = FUNCTION INTEGER-OF-DATE(WS-DATE-NUM).
+005022     SUBTRACT 1 FROM WS-SERIAL-NUM.
+005030     COMPUTE WS-WEEKDAY-NUM = FUNCTION MOD(WS-SERIAL-NUM, 7) + 1.
+005060     EVALUATE WS-WEEKDAY-NUM
+005070        WHEN 1 MOVE "LUNDI"    TO DAY-NAME
+005071        WHEN 2 MOVE "MARDI"    TO DAY-NAME
+005072        WHEN 3 MOVE "MERCREDI" TO DAY-NAME
+005073        WHEN 4 MOVE "JEUDI"    TO DAY-NAME
+005074        WHEN 5 MOVE "VENDREDI" TO DAY-NAME
+005075        WHEN 6 MOVE "SAMEDI"   TO DAY-NAME
+005076        WHEN 7 MOVE "DIMANCHE" TO DAY-NAME
+005077        WHEN OTHER MOVE "JOUR INCONNU" TO DAY-NAME
+005078     END-EVALUATE
 005110     DISPLAY "DAY-NAME: " DAY-NAME                                00511009
 005200                                                                  00520005
 005300*    STRING "JEUDI 21 NOVEMBRE 2024" DELIMITED BY SIZE INTO       00530011
