@@ -0,0 +1,40 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. ASSEQT.                                              00020001
+000210******************************************************************
+000220* MODIFICATION HISTORY                                           *
+000230* 2026-08-09 : INITIAL VERSION - LIKE ASSEQ BUT PASSES WHEN       *
+000240*              ACTUAL IS WITHIN A CALLER-SUPPLIED TOLERANCE OF    *
+000250*              EXPECTED INSTEAD OF REQUIRING AN EXACT MATCH, FOR  *
+000260*              TESTS AGAINST RATE-TABLE-DRIVEN RESULTS.           *
+000270******************************************************************
+000280                                                                  00021000
+000220 DATA DIVISION.                                                   00022000
+000230 WORKING-STORAGE SECTION.                                         00023000
+000231 01 WS-DIFF PIC S9(3)V99.                                         00023100
+000240 LINKAGE SECTION.                                                 00024000
+000250 COPY TESTCONT.                                                   00025000
+000260 01 TEST-NAME PIC X(30).                                          00026000
+000270 01 EXPECTED PIC 9(3)V99.                                         00027003
+000280 01 ACTUAL   PIC 9(3)V99.                                         00028003
+000281 01 TOLERANCE PIC 9(3)V99.                                        00028103
+000290 PROCEDURE DIVISION USING TEST-CONTEXT, TEST-NAME,                00029000
+000300                          EXPECTED, ACTUAL, TOLERANCE.            00030000
+000400                                                                  00040000
+000500      ADD 1 TO TESTS-RUN                                          00050000
+000510      COMPUTE WS-DIFF = ACTUAL - EXPECTED                         00051000
+000520      IF WS-DIFF < 0                                              00052000
+000530         COMPUTE WS-DIFF = WS-DIFF * -1                           00053000
+000540      END-IF                                                      00054000
+000600      IF WS-DIFF <= TOLERANCE THEN                                00060000
+000700               ADD 1 TO PASSES                                    00070000
+000800      ELSE                                                        00080000
+000900               DISPLAY 'FAILED : ' TEST-NAME                      00090000
+001000               DISPLAY 'EXPECTED ' EXPECTED                       00100000
+001100               DISPLAY 'ACTUAL : ' ACTUAL                         00110000
+001110               DISPLAY 'TOLERANCE : ' TOLERANCE                   00111000
+001200                                                                  00120000
+001210               ADD 1 TO FAILURES                                  00121000
+001220      END-IF                                                      00122000
+001230                                                                  00123000
+001240      GOBACK.                                                     00124000
+001250                                                                  00125000
