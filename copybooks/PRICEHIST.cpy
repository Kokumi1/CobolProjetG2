@@ -0,0 +1,9 @@
+      *****************************************************************
+      * PRICEHIST - HOST VARIABLES FOR API5.PRICE_HISTORY
+      * ONE ROW PER PRICE CHANGE PART1 APPLIES DURING A RELOAD.
+      *****************************************************************
+       01 PRICEHIST-REC.
+          05 PRHIST-P-NO        PIC X(3).
+          05 PRHIST-OLD-PRICE   PIC 9(3)V99 COMP-3.
+          05 PRHIST-NEW-PRICE   PIC 9(3)V99 COMP-3.
+          05 PRHIST-LOAD-DATE   PIC X(10).
