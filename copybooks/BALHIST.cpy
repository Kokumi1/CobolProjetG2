@@ -0,0 +1,11 @@
+      *****************************************************************
+      * BALHIST - HOST VARIABLES FOR API5.BALANCE_HISTORY
+      * ONE ROW PER BALANCE ADJUSTMENT PART2 APPLIES TO A CUSTOMER.
+      *****************************************************************
+       01 BALHIST-REC.
+          05 BALHIST-C-NO      PIC 9(4).
+          05 BALHIST-O-NO      PIC 9(3).
+          05 BALHIST-OLD-BAL   PIC S9(8)V99 COMP-3.
+          05 BALHIST-NEW-BAL   PIC S9(8)V99 COMP-3.
+          05 BALHIST-AMOUNT    PIC S9(8)V99 COMP-3.
+          05 BALHIST-DATE      PIC X(10).
