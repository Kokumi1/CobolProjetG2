@@ -0,0 +1,11 @@
+      *****************************************************************
+      * EXCPLOG - SHARED EXCEPTION/ERROR LOG RECORD, WRITTEN BY
+      * PART1, PART2, AND PART4 SO A NIGHT'S WHOLE BATCH RUN HAS ONE
+      * QUERYABLE AUDIT TRAIL INSTEAD OF THREE SEPARATE JOBLOGS.
+      *****************************************************************
+       01 EXCPLOG-RECORD.
+          05 EXCPLOG-DATE       PIC X(08).
+          05 EXCPLOG-TIME       PIC X(08).
+          05 EXCPLOG-PROGID     PIC X(08).
+          05 EXCPLOG-SQLCODE    PIC S9(9).
+          05 EXCPLOG-MESSAGE    PIC X(47).
