@@ -0,0 +1,10 @@
+      *****************************************************************
+      * RATES - HOST VARIABLES FOR API5.RATES (CURRENCY EXCHANGE RATES)
+      * ONE ROW PER DEVISE CODE PER EFFECTIVE PERIOD. RATE-END-DATE OF
+      * HIGH-VALUES MEANS "STILL IN EFFECT".
+      *****************************************************************
+       01 RATES-REC.
+          05 RATE-DEVISE     PIC X(2).
+          05 RATE-VALUE      PIC 9V9999.
+          05 RATE-EFF-DATE   PIC X(10).
+          05 RATE-END-DATE   PIC X(10).
