@@ -0,0 +1,9 @@
+      *****************************************************************
+      * ITEMS - HOST VARIABLES FOR API5.ITEMS
+      * ITEMS-TYPE: 'O' = ORDER/SALE LINE, 'R' = RETURN/CREDIT LINE
+      *****************************************************************
+       01 ITEMS-REC.
+          05 ITEMS-P-NO      PIC X(3).
+          05 ITEMS-QUANTITY  PIC 9(2).
+          05 ITEMS-PRICE     PIC 9(3)V99.
+          05 ITEMS-TYPE      PIC X(1).
