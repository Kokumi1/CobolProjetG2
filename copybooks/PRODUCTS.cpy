@@ -0,0 +1,10 @@
+      *****************************************************************
+      * PRODUCTS - HOST VARIABLES FOR API5.PRODUCTS, REPORT/LOOKUP SHAPE
+      *****************************************************************
+       01 PRODUCTS-REC.
+          05 PROD-ID          PIC X(3).
+          05 PROD-DESCRIPTION.
+             10 PROD-DESCRIPTION-LEN  PIC S9(4) COMP.
+             10 PROD-DESCRIPTION-TEXT PIC X(30).
+          05 PROD-PRICE       PIC 9(3)V99 COMP-3.
+          05 PROD-STOCK       PIC 9(5)    COMP-3.
