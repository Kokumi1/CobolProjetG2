@@ -0,0 +1,8 @@
+      *****************************************************************
+      * CUSTOMER - HOST VARIABLES FOR API5.CUSTOMERS
+      *****************************************************************
+       01 CUSTOMER-REC.
+          05 CUS-NO          PIC 9(4).
+          05 CUS-NAME        PIC X(30).
+          05 CUS-ADDRESS     PIC X(40).
+          05 CUS-BALANCE     PIC S9(8)V99 COMP-3.
