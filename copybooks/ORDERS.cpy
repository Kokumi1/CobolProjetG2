@@ -0,0 +1,8 @@
+      *****************************************************************
+      * ORDERS - HOST VARIABLES FOR API5.ORDERS
+      *****************************************************************
+       01 ORDERS-REC.
+          05 ORDERS-O-NO     PIC 9(3).
+          05 ORDERS-S-NO     PIC 9(2).
+          05 ORDERS-C-NO     PIC 9(4).
+          05 ORDERS-O-DATE   PIC X(10).
