@@ -0,0 +1,8 @@
+      *****************************************************************
+      * PRODUCT - HOST VARIABLES FOR API5.PRODUCTS, PART1 LOAD SHAPE
+      *****************************************************************
+       01 PRODUCT-REC.
+          05 PRO-ID          PIC X(3).
+          05 PRO-DESCRIPTION PIC X(20).
+          05 PRO-PRICE       PIC 9(3)V99 COMP-3.
+          05 PRO-STOCK       PIC 9(5)    COMP-3.
