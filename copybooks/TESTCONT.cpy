@@ -0,0 +1,9 @@
+      *****************************************************************
+      * TESTCONT - SHARED TEST CONTEXT FOR THE COBOL UNIT TEST HELPERS
+      * PASSED BY REFERENCE INTO ASSEQ/ASSEQP3/TCONV/P3TEST SO EACH
+      * TEST SUITE CAN ACCUMULATE INTO THE SAME RUN/PASS/FAIL COUNTERS.
+      *****************************************************************
+       01 TEST-CONTEXT.
+          05 TESTS-RUN   PIC 9(3) VALUE ZERO.
+          05 PASSES      PIC 9(3) VALUE ZERO.
+          05 FAILURES    PIC 9(3) VALUE ZERO.
