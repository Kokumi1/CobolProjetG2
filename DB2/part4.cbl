@@ -1,5 +1,40 @@
 000100 IDENTIFICATION DIVISION.                                         00010000
 000200 PROGRAM-ID. PART4.                                               00020000
+000210*****************************************                         00021000
+000220* MODIFICATION HISTORY                  *                         00022000
+000230* 2026-08-09 : ABEND-PROG NOW SETS       *                         00023000
+000240*   RETURN-CODE AND STOPS INSTEAD OF     *                         00024000
+000250*   FORCING A DIVIDE-BY-ZERO TO ABEND.   *                         00025000
+000260* 2026-08-09 : TOP-N SPOTLIGHT CUTOFF   *                         00000260
+000261*   IS NOW A RUNTIME PARAMETER (TOPN    *                         00000261
+000262*   ENV VAR, DEFAULT 2) INSTEAD OF A    *                         00000262
+000263*   COMPILED-IN CONSTANT.               *                         00000263
+000264* 2026-08-09 : ADDED A REVENUE TOTAL      *                       00000264
+000265*   (QUANTITY * PRICE) ALONGSIDE THE      *                       00000265
+000266*   EXISTING VOLUME COLUMN, SO THE SAME   *                       00000266
+000267*   RANKING PASS SURFACES BOTH.           *                       00000267
+000268* 2026-08-09 : THE RANKING REPORT CAN    *                        00000268
+000269*   NOW BE LIMITED TO ORDERS PLACED IN A *                        00000269
+000270*   DATE RANGE (DATEFROM/DATETO ENV      *                        00000270
+000271*   VARS); UNSET MEANS ALL ORDERS.        *                       00000271
+000272* 2026-08-09 : THE RANKING REPORT NOW    *                        00000272
+000273*   ALSO WRITES A CSV COPY (FICCSV) OF   *                        00000273
+000274*   EACH PRODUCT LINE, ALONGSIDE THE XML *                        00000274
+000275*   OUTPUT, FOR SPREADSHEET CONSUMERS.   *                        00000275
+000276* 2026-08-09 : THE XML OUTPUT NOW ENDS   *                        00000276
+000277*   WITH A <SUMMARY> ELEMENT GIVING THE  *                        00000277
+000278*   GRAND-TOTAL QUANTITY AND REVENUE     *                        00000278
+000279*   ACROSS ALL FETCHED PRODUCTS.         *                        00000279
+000280* 2026-08-09 : DESIGNATION IS NOW TRIMMED *                       00000280
+000281*   WITH FUNCTION TRIM INSTEAD OF A      *                        00000281
+000282*   DOUBLE-SPACE STRING DELIMITER, SO A   *                       00000282
+000283*   SINGLE EMBEDDED SPACE NO LONGER CUTS  *                       00000283
+000284*   THE DESCRIPTION SHORT.                *                       00000284
+000290* 2026-08-09 : THE XML AND CSV REPORTS CAN *                      00000290
+000291*   NOW BE ASKED FOR A PERIOD DECIMAL       *                     00000291
+000292*   POINT INSTEAD OF THE FRENCH-LOCALE      *                     00000292
+000293*   COMMA (NUMLOCALE=US ENV VAR), FOR       *                     00000293
+000294*   DOWNSTREAM CONSUMERS THAT EXPECT ONE.   *                     00000294
 000300*****************************************                         00030000
 000400 ENVIRONMENT DIVISION.                                            00040000
 000500 CONFIGURATION SECTION.                                           00050000
@@ -9,14 +44,22 @@
 000900 INPUT-OUTPUT SECTION.                                            00090000
 001000 FILE-CONTROL.                                                    00100000
 001100     SELECT OUTXML ASSIGN TO FICXML.                              00110000
+001101     SELECT OUTCSV ASSIGN TO FICCSV.                              00001101
+001102     SELECT EXCPLOG ASSIGN TO EXCPLOG.                            00001102
 001102                                                                  00110200
 001103*****************************************                         00110300
 001104 DATA DIVISION.                                                   00110400
 001105 FILE SECTION.                                                    00110500
 001106 FD OUTXML.                                                       00110600
 001107 01 ENR-OUTXML PIC X(71).                                         00110703
+001108 FD OUTCSV.                                                       00001108
+001109 01 ENR-OUTCSV PIC X(100).                                        00001109
+001110  FD EXCPLOG.                                                     00001110
+001111      COPY EXCPLOG.                                               00001111
 001400                                                                  00140000
 001867 WORKING-STORAGE SECTION.                                         00186700
+001868  77 WS-LOG-PROGID      PIC X(8) VALUE 'PART4'.                   00001868
+001869  77 WS-LOG-MESSAGE     PIC X(47).                                00001869
 001868                                                                  00186800
 001869     EXEC SQL                                                     00186900
 001870        INCLUDE SQLCA                                             00187000
@@ -34,10 +77,14 @@
 001900        FOR                                                       00190013
 001901        SELECT I.P_NO,                                            00190113
 001903               P.DESCRIPTION,                                     00190313
-001905               SUM(I.QUANTITY) AS TOTAL_QUANTITY                  00190513
+001905               SUM(I.QUANTITY) AS TOTAL_QUANTITY,                 00190513
+001906        SUM(I.QUANTITY * I.PRICE) AS TOTAL_REVENUE                00001906
 001915        FROM API5.ITEMS I                                         00191513
 001917        JOIN API5.PRODUCTS P                                      00191713
 001918        ON I.P_NO = P.P_NO                                        00191813
+006001        JOIN API5.ORDERS O                                        00006001
+006002        ON I.O_NO = O.O_NO                                        00006002
+006003        WHERE O.O_DATE BETWEEN :WS-DATE-FROM AND :WS-DATE-TO      00006003
 001919        GROUP BY I.P_NO, P.DESCRIPTION                            00191913
 001920        ORDER BY TOTAL_QUANTITY DESC                              00192013
 001927     END-EXEC.                                                    00192713
@@ -64,10 +111,43 @@
 002003    05 FILLER        PIC X(8) VALUE '<VOLUME>'.                   00200321
 002004    05 VOLUME-ED     PIC 999.                                     00200421
 002005    05 FILLER        PIC X(9) VALUE '</VOLUME>'.                  00200521
-002006                                                                  00200621
-002007 77 WS-ANO               PIC 99    VALUE ZERO.                    00200721
+002006                                                                  00002006
+005030 01 L-REVENUE.                                                    00005030
+005031    05 FILLER        PIC X(4)  VALUE SPACE.                       00005031
+005032    05 FILLER        PIC X(9) VALUE '<REVENUE>'.                  00005032
+005033    05 REVENUE-ED    PIC ZZZZZZ9,99.                              00005033
+005034    05 FILLER        PIC X(10) VALUE '</REVENUE>'.                00005034
+005037                                                                  00005037
+005038 01 L-GRAND-TOTAL-OPEN   PIC X(9)  VALUE '<SUMMARY>'.             00005038
+005039 01 L-GRAND-TOTAL-CLOSE  PIC X(10) VALUE '</SUMMARY>'.            00005039
+005040 01 L-GRAND-QTY.                                                  00005040
+005041    05 FILLER        PIC X(2)  VALUE SPACE.                       00005041
+005042    05 FILLER        PIC X(12) VALUE '<TOT-VOLUME>'.              00005042
+005043    05 GRAND-QTY-ED  PIC ZZZZZZ9.                                 00005043
+005044    05 FILLER        PIC X(13) VALUE '</TOT-VOLUME>'.             00005044
+005045 01 L-GRAND-REV.                                                  00005045
+005046    05 FILLER        PIC X(2)  VALUE SPACE.                       00005046
+005047    05 FILLER        PIC X(13) VALUE '<TOT-REVENUE>'.             00005047
+005048    05 GRAND-REV-ED  PIC ZZZZZZ9,99.                              00005048
+005049    05 FILLER        PIC X(14) VALUE '</TOT-REVENUE>'.            00005049
+005050                                                                  00005050
+005035                                                                  00005035
 002008 77 WS-TOTAL-QUANTITY    PIC S9(9) COMP.                          00200821
+005036 77 WS-TOTAL-REVENUE      PIC S9(9)V99 COMP-3.                    00005036
 002009 77 WS-CPT-RANG          PIC 99    VALUE ZERO.                    00200921
+005001 77 WS-TOP-N            PIC 99 VALUE 2.                           00005001
+005002 77 WS-TOPN-PARM        PIC X(02).                                00005002
+006004 77 WS-DATE-FROM        PIC X(10) VALUE '0000-01-01'.             00006004
+006005 77 WS-DATE-TO          PIC X(10) VALUE '9999-12-31'.             00006005
+006006 77 WS-DATEFROM-PARM    PIC X(10).                                00006006
+006007 77 WS-DATETO-PARM      PIC X(10).                                00006007
+006020 77 WS-LOCALE-PARM      PIC X(02).                                00006020
+006021 77 WS-LOCALE-SW        PIC X VALUE 'N'.                          00006021
+006022    88 LOCALE-US           VALUE 'O'.                             00006022
+006023    88 LOCALE-FR           VALUE 'N'.                             00006023
+006018 77 WS-CSV-LINE          PIC X(100).                              00006018
+006034 77 WS-GRAND-TOTAL-QTY   PIC S9(9) COMP VALUE ZERO.               00006034
+006035 77 WS-GRAND-TOTAL-REV   PIC S9(9)V99 COMP-3 VALUE ZERO.          00006035
 002010                                                                  00201021
 002011 01 WS-DESIG-TRIMMED    PIC X(30).                                00201122
 002012 01 WS-DESIG-LEN        PIC 99 COMP.                              00201222
@@ -78,6 +158,7 @@
 002017                                                                  00201730
 002018                                                                  00201830
 002019 PROCEDURE DIVISION.                                              00201930
+005003     PERFORM INITIALIZE-PARAMETERS                                00005003
 002020                                                                  00202030
 002043     EXEC SQL                                                     00204330
 002044        OPEN CXML                                                 00204430
@@ -85,6 +166,10 @@
 002046     PERFORM TEST-SQLCODE                                         00204630
 002047                                                                  00204730
 002048     OPEN OUTPUT OUTXML                                           00204830
+002050     OPEN OUTPUT OUTCSV                                           00002050
+002049      OPEN EXTEND EXCPLOG                                         00002049
+002051     MOVE 'RANG,P_NO,DESIGNATION,VOLUME' TO ENR-OUTCSV            00002051
+002052     WRITE ENR-OUTCSV                                             00002052
 002049                                                                  00204930
 002058     PERFORM EXEC-SQL-FETCH-XML                                   00205830
 002059     PERFORM TEST-SQLCODE                                         00205930
@@ -96,19 +181,23 @@
 002119                                                                  00211932
 002120        PERFORM PREPARE-DATA-TO-DISPLAY                           00212039
 002121                                                                  00212139
-002122        PERFORM SHOW-TOP-2-PRODUCTS                               00212240
+002122        PERFORM SHOW-TOP-N-PRODUCTS                               00212240
 002123                                                                  00212339
 002124        PERFORM WRITE-PRODUCTS-TO-OUTPUT                          00212439
+002125        PERFORM WRITE-PRODUCT-TO-CSV                              00002125
 002141                                                                  00214135
 002142        PERFORM EXEC-SQL-FETCH-XML                                00214235
 002143        PERFORM TEST-SQLCODE                                      00214335
 002144                                                                  00214435
 002145     END-PERFORM                                                  00214535
+006038     PERFORM WRITE-GRAND-TOTAL                                    00006038
 002146                                                                  00214635
 002147     DISPLAY L-VENTES-CLOSE                                       00214735
 002148     WRITE ENR-OUTXML FROM L-VENTES-CLOSE                         00214837
 002149                                                                  00214935
 002150     CLOSE OUTXML                                                 00215035
+002150     CLOSE OUTCSV                                                 00002150
+002150      CLOSE EXCPLOG                                               00002150
 002151                                                                  00215135
 002152     EXEC SQL                                                     00215235
 002153      CLOSE CXML                                                  00215335
@@ -122,24 +211,32 @@
 002173     MOVE WS-CPT-RANG TO RANG-NO-ED                               00217339
 002174     MOVE ITEMS-P-NO TO PRODUCT-NO-ED                             00217439
 002175     MOVE WS-TOTAL-QUANTITY TO VOLUME-ED                          00217539
+002176     MOVE WS-TOTAL-REVENUE TO REVENUE-ED                          00002176
+006031     IF LOCALE-US                                                 00006031
+006032        INSPECT REVENUE-ED REPLACING ALL ',' BY '.'               00006032
+006033     END-IF                                                       00006033
+006036     ADD WS-TOTAL-QUANTITY TO WS-GRAND-TOTAL-QTY                  00006036
+006037     ADD WS-TOTAL-REVENUE TO WS-GRAND-TOTAL-REV                   00006037
 002176                                                                  00217639
 002181     MOVE SPACES TO L-DESIGNATION                                 00218146
 002190     STRING                                                       00219044
 002191         '    <DESIGNATION>' DELIMITED BY SIZE                    00219144
-002192         PROD-DESCRIPTION-TEXT(1:PROD-DESCRIPTION-LEN)            00219245
-002193         DELIMITED BY "  "                                        00219345
+002192         FUNCTION TRIM(PROD-DESCRIPTION-TEXT(1:                   00219245
+002193         PROD-DESCRIPTION-LEN))                                   00219345
+002193         DELIMITED BY SIZE                                        00219346
 002194         '</DESIGNATION>' DELIMITED BY SIZE                       00219444
 002195         INTO L-DESIGNATION                                       00219546
 002196     END-STRING                                                   00219644
 002203     .                                                            00220344
 002204                                                                  00220444
-002205 SHOW-TOP-2-PRODUCTS.                                             00220544
+002205 SHOW-TOP-N-PRODUCTS.                                             00220544
 002206                                                                  00220644
-002207     IF WS-CPT-RANG < 3 THEN                                      00220744
+002207     IF WS-CPT-RANG <= WS-TOP-N THEN                               00220744
 002208        DISPLAY L-PRODUCT-OPEN                                    00220844
 002209        DISPLAY L-RANG                                            00220944
 002210        DISPLAY L-DESIGNATION                                     00221046
 002211        DISPLAY L-VOLUME                                          00221144
+002210        DISPLAY L-REVENUE                                         00002210
 002212        DISPLAY L-PRODUCT-CLOSE                                   00221244
 002213     END-IF                                                       00221344
 002214     .                                                            00221444
@@ -149,18 +246,84 @@
 002218     WRITE ENR-OUTXML FROM L-RANG                                 00221844
 002219     WRITE ENR-OUTXML FROM L-DESIGNATION                          00221946
 002220     WRITE ENR-OUTXML FROM L-VOLUME                               00222044
+002219     WRITE ENR-OUTXML FROM L-REVENUE                              00002219
 002221     WRITE ENR-OUTXML FROM L-PRODUCT-CLOSE                        00222144
 002222     .                                                            00222244
+002223                                                                  00002223
+006019 WRITE-PRODUCT-TO-CSV.                                            00006019
+006020     STRING                                                       00006020
+006021         RANG-NO-ED     DELIMITED BY SIZE                         00006021
+006022         ','            DELIMITED BY SIZE                         00006022
+006023         PRODUCT-NO-ED  DELIMITED BY SIZE                         00006023
+006024         ','            DELIMITED BY SIZE                         00006024
+006025         PROD-DESCRIPTION-TEXT(1:PROD-DESCRIPTION-LEN)            00006025
+006026         DELIMITED BY SIZE                                        00006026
+006027         ','            DELIMITED BY SIZE                         00006027
+006028         VOLUME-ED      DELIMITED BY SIZE                         00006028
+006029         INTO WS-CSV-LINE                                         00006029
+006030     END-STRING                                                   00006030
+006031     MOVE WS-CSV-LINE TO ENR-OUTCSV                               00006031
+006032     WRITE ENR-OUTCSV                                             00006032
+006033     .                                                            00006033
+006039                                                                  00006039
+006040 WRITE-GRAND-TOTAL.                                               00006040
+006041     MOVE WS-GRAND-TOTAL-QTY TO GRAND-QTY-ED                      00006041
+006042     MOVE WS-GRAND-TOTAL-REV TO GRAND-REV-ED                      00006042
+006052     IF LOCALE-US                                                 00006052
+006053        INSPECT GRAND-REV-ED REPLACING ALL ',' BY '.'             00006053
+006054     END-IF                                                       00006054
+006043     DISPLAY L-GRAND-TOTAL-OPEN                                   00006043
+006044     DISPLAY L-GRAND-QTY                                          00006044
+006045     DISPLAY L-GRAND-REV                                          00006045
+006046     DISPLAY L-GRAND-TOTAL-CLOSE                                  00006046
+006047     WRITE ENR-OUTXML FROM L-GRAND-TOTAL-OPEN                     00006047
+006048     WRITE ENR-OUTXML FROM L-GRAND-QTY                            00006048
+006049     WRITE ENR-OUTXML FROM L-GRAND-REV                            00006049
+006050     WRITE ENR-OUTXML FROM L-GRAND-TOTAL-CLOSE                    00006050
+006051     .                                                            00006051
 002223                                                                  00222344
 002224 EXEC-SQL-FETCH-XML.                                              00222444
 002225     EXEC SQL                                                     00222544
 002226        FETCH CXML                                                00222644
 002230        INTO :ITEMS-P-NO,                                         00223016
 002240             :PROD-DESCRIPTION,                                   00224016
-002250             :WS-TOTAL-QUANTITY                                   00225016
+002250             :WS-TOTAL-QUANTITY,                                   00225016
+002251              :WS-TOTAL-REVENUE                                   00002251
 002260     END-EXEC                                                     00226016
 002500     .                                                            00250016
 002600                                                                  00260016
+005010******************************************                        00005010
+005011**** RUNTIME TOP-N OVERRIDE FOR THE     ***                       00005011
+005012*** RANKING SPOTLIGHT, AND THE OPTIONAL   ***                     00005012
+005013*** DATEFROM/DATETO ORDER-DATE FILTER.    ***                     00005013
+005014******************************************                        00005014
+005015 INITIALIZE-PARAMETERS.                                           00005015
+005016     MOVE 2 TO WS-TOP-N                                           00005016
+005017     MOVE SPACES TO WS-TOPN-PARM                                  00005017
+005018     ACCEPT WS-TOPN-PARM FROM ENVIRONMENT 'TOPN'                  00005018
+005019     IF WS-TOPN-PARM NOT = SPACES                                 00005019
+005020        AND WS-TOPN-PARM IS NUMERIC                               00005020
+005021        MOVE WS-TOPN-PARM TO WS-TOP-N                             00005021
+005022     END-IF                                                       00005022
+006008     MOVE SPACES TO WS-DATEFROM-PARM                              00006008
+006009     ACCEPT WS-DATEFROM-PARM FROM ENVIRONMENT 'DATEFROM'          00006009
+006010     IF WS-DATEFROM-PARM NOT = SPACES                             00006010
+006011        MOVE WS-DATEFROM-PARM TO WS-DATE-FROM                     00006011
+006012     END-IF                                                       00006012
+006013     MOVE SPACES TO WS-DATETO-PARM                                00006013
+006014     ACCEPT WS-DATETO-PARM FROM ENVIRONMENT 'DATETO'              00006014
+006015     IF WS-DATETO-PARM NOT = SPACES                               00006015
+006016        MOVE WS-DATETO-PARM TO WS-DATE-TO                         00006016
+006017     END-IF                                                       00006017
+006024     MOVE SPACES TO WS-LOCALE-PARM                                00006024
+006025     ACCEPT WS-LOCALE-PARM FROM ENVIRONMENT 'NUMLOCALE'           00006025
+006026     IF WS-LOCALE-PARM = 'US'                                     00006026
+006027        SET LOCALE-US TO TRUE                                     00006027
+006028     ELSE                                                         00006028
+006029        SET LOCALE-FR TO TRUE                                     00006029
+006030     END-IF                                                       00006030
+005023     .                                                            00005023
+005024                                                                  00005024
 004320 TEST-SQLCODE.                                                    00432013
 004330     EVALUATE TRUE                                                00433013
 004340          WHEN SQLCODE IS EQUAL TO ZERO                           00434013
@@ -170,12 +333,32 @@
 004380               CONTINUE                                           00438013
 004390             ELSE                                                 00439013
 004400               DISPLAY 'WARNING : ' SQLCODE                       00440013
+440100                MOVE 'WARNING' TO WS-LOG-MESSAGE                  00440114
+440200                PERFORM LOG-EXCEPTION                             00440214
 004500             END-IF                                               00450013
 004510          WHEN SQLCODE IS LESS THAN ZERO                          00451013
 004520                DISPLAY 'ANOMALIE : ' SQLCODE                     00452013
+452100                MOVE 'ANOMALIE' TO WS-LOG-MESSAGE                 00452114
+452200                PERFORM LOG-EXCEPTION                             00452214
 004530                PERFORM ABEND-PROG                                00453013
 004540     END-EVALUATE.                                                00454013
 004541                                                                  00454113
 004550 ABEND-PROG.                                                      00455013
-004570     COMPUTE WS-ANO = 1 / WS-ANO.                                 00457026
+004560     DISPLAY 'PART4 ABENDING - SEE SQLCODE ABOVE'                 00456026
+004570     MOVE 16 TO RETURN-CODE                                       00457026
+004575     STOP RUN.                                                    00457526
 004580                                                                  00458026
+004581******************************************                        00004581
+004582**** WRITES ONE TIMESTAMPED ROW TO THE ***                        00004582
+004583**** SHARED EXCPLOG FILE FOR EVERY      ***                       00004583
+004584**** WARNING/ANOMALIE SQLCODE THIS      ***                       00004584
+004585**** PROGRAM ENCOUNTERS.                ***                       00004585
+004586******************************************                        00004586
+004590  LOG-EXCEPTION.                                                  00004590
+004600      ACCEPT EXCPLOG-DATE FROM DATE YYYYMMDD                      00004600
+004610      ACCEPT EXCPLOG-TIME FROM TIME                               00004610
+004620      MOVE WS-LOG-PROGID  TO EXCPLOG-PROGID                       00004620
+004630      MOVE SQLCODE        TO EXCPLOG-SQLCODE                      00004630
+004640      MOVE WS-LOG-MESSAGE TO EXCPLOG-MESSAGE                      00004640
+004650      WRITE EXCPLOG-RECORD                                        00004650
+004660      .                                                           00004660
