@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000110 PROGRAM-ID. PART5.                                               00000110
+000120******************************************                        00000120
+000130** MODIFICATION HISTORY                  *                        00000130
+000140** 2026-08-09 : INITIAL VERSION - RANKS   *                       00000140
+000150**   CUSTOMERS BY TOTAL SPEND ACROSS      *                       00000150
+000160**   THEIR ORDERS/ITEMS.                  *                       00000160
+000170******************************************                        00000170
+000180 ENVIRONMENT DIVISION.                                            00000180
+000190 CONFIGURATION SECTION.                                           00000190
+000200 SPECIAL-NAMES.                                                   00000200
+000210     DECIMAL-POINT IS COMMA.                                      00000210
+000220                                                                  00000220
+000230 INPUT-OUTPUT SECTION.                                            00000230
+000240 FILE-CONTROL.                                                    00000240
+000250     SELECT OUTXML ASSIGN TO FICCUST.                             00000250
+000260                                                                  00000260
+000270******************************************                        00000270
+000280 DATA DIVISION.                                                   00000280
+000290 FILE SECTION.                                                    00000290
+000300 FD OUTXML.                                                       00000300
+000310 01 ENR-OUTXML PIC X(71).                                         00000310
+000320                                                                  00000320
+000330 WORKING-STORAGE SECTION.                                         00000330
+000340                                                                  00000340
+000350     EXEC SQL                                                     00000350
+000360        INCLUDE SQLCA                                             00000360
+000370     END-EXEC.                                                    00000370
+000380                                                                  00000380
+000390     EXEC SQL INCLUDE CUSTOMER  END-EXEC.                         00000390
+000400                                                                  00000400
+000410******************************************                        00000410
+000420*** REQUETE POUR RECUPERER LES CLIENTS   **                       00000420
+000430*** PAR DEPENSE TOTALE DECROISSANTE      **                       00000430
+000440******************************************                        00000440
+000450     EXEC SQL                                                     00000450
+000460        DECLARE CCUST CURSOR                                      00000460
+000470        FOR                                                       00000470
+000480        SELECT C.C_NO,                                            00000480
+000490               C.NAME,                                            00000490
+000500        SUM(I.QUANTITY * I.PRICE) AS TOTAL_SPEND                  00000500
+000510        FROM API5.CUSTOMERS C                                     00000510
+000520        JOIN API5.ORDERS O                                        00000520
+000530        ON C.C_NO = O.C_NO                                        00000530
+000540        JOIN API5.ITEMS I                                         00000540
+000550        ON O.O_NO = I.O_NO                                        00000550
+000560        GROUP BY C.C_NO, C.NAME                                   00000560
+000570        ORDER BY TOTAL_SPEND DESC                                 00000570
+000580     END-EXEC.                                                    00000580
+000590                                                                  00000590
+000600 01 L-CUSTOMERS-OPEN  PIC X(11) VALUE '<CUSTOMERS>'.              00000600
+000610 01 L-CUSTOMERS-CLOSE PIC X(12) VALUE '</CUSTOMERS>'.             00000610
+000620 01 L-CUSTOMER-CLOSE  PIC X(13) VALUE '  </CUSTOMER>'.            00000620
+000630                                                                  00000630
+000640 01 L-CUSTOMER-OPEN.                                              00000640
+000650    05 FILLER          PIC X(20) VALUE '  <CUSTOMER NUMBER="'.    00000650
+000660    05 CUSTOMER-NO-ED  PIC 9(4).                                  00000660
+000670    05 FILLER          PIC X(2)  VALUE '">'.                      00000670
+000680                                                                  00000680
+000690 01 L-RANG.                                                       00000690
+000700    05 FILLER        PIC X(4)  VALUE SPACE.                       00000700
+000710    05 FILLER        PIC X(6)  VALUE '<RANG>'.                    00000710
+000720    05 RANG-NO-ED    PIC 999.                                     00000720
+000730    05 FILLER        PIC X(7)  VALUE '</RANG>'.                   00000730
+000740                                                                  00000740
+000750 01 L-NAME.                                                       00000750
+000760    05 FILLER        PIC X(4)  VALUE SPACE.                       00000760
+000770    05 FILLER        PIC X(6)  VALUE '<NAME>'.                    00000770
+000780    05 NAME-ED       PIC X(30).                                   00000780
+000790    05 FILLER        PIC X(7)  VALUE '</NAME>'.                   00000790
+000800                                                                  00000800
+000810 01 L-SPEND.                                                      00000810
+000820    05 FILLER        PIC X(4)  VALUE SPACE.                       00000820
+000830    05 FILLER        PIC X(7)  VALUE '<SPEND>'.                   00000830
+000840    05 SPEND-ED      PIC ZZZZZZ9,99.                              00000840
+000850    05 FILLER        PIC X(8)  VALUE '</SPEND>'.                  00000850
+000860                                                                  00000860
+000870 77 WS-TOTAL-SPEND      PIC S9(9)V99 COMP-3.                      00000870
+000880 77 WS-CPT-RANG         PIC 999 VALUE ZERO.                       00000880
+000890                                                                  00000890
+000900 PROCEDURE DIVISION.                                              00000900
+000910                                                                  00000910
+000920     EXEC SQL                                                     00000920
+000930        OPEN CCUST                                                00000930
+000940     END-EXEC                                                     00000940
+000950     PERFORM TEST-SQLCODE                                         00000950
+000960                                                                  00000960
+000970     OPEN OUTPUT OUTXML                                           00000970
+000980                                                                  00000980
+000990     PERFORM EXEC-SQL-FETCH-XML                                   00000990
+001000     PERFORM TEST-SQLCODE                                         00001000
+001010                                                                  00001010
+001020     DISPLAY L-CUSTOMERS-OPEN                                     00001020
+001030     WRITE ENR-OUTXML FROM L-CUSTOMERS-OPEN                       00001030
+001040                                                                  00001040
+001050     PERFORM UNTIL SQLCODE NOT EQUAL ZERO                         00001050
+001060                                                                  00001060
+001070        PERFORM PREPARE-DATA-TO-DISPLAY                           00001070
+001080                                                                  00001080
+001090        PERFORM WRITE-CUSTOMER-TO-OUTPUT                          00001090
+001100                                                                  00001100
+001110        PERFORM EXEC-SQL-FETCH-XML                                00001110
+001120        PERFORM TEST-SQLCODE                                      00001120
+001130                                                                  00001130
+001140     END-PERFORM                                                  00001140
+001150                                                                  00001150
+001160     DISPLAY L-CUSTOMERS-CLOSE                                    00001160
+001170     WRITE ENR-OUTXML FROM L-CUSTOMERS-CLOSE                      00001170
+001180                                                                  00001180
+001190     CLOSE OUTXML                                                 00001190
+001200                                                                  00001200
+001210     EXEC SQL                                                     00001210
+001220      CLOSE CCUST                                                 00001220
+001230     END-EXEC                                                     00001230
+001240     PERFORM TEST-SQLCODE                                         00001240
+001250                                                                  00001250
+001260     GOBACK.                                                      00001260
+001270                                                                  00001270
+001280 PREPARE-DATA-TO-DISPLAY.                                         00001280
+001290     ADD 1 TO WS-CPT-RANG                                         00001290
+001300     MOVE WS-CPT-RANG TO RANG-NO-ED                               00001300
+001310     MOVE CUS-NO TO CUSTOMER-NO-ED                                00001310
+001320     MOVE CUS-NAME TO NAME-ED                                     00001320
+001330     MOVE WS-TOTAL-SPEND TO SPEND-ED                              00001330
+001340     .                                                            00001340
+001350                                                                  00001350
+001360 WRITE-CUSTOMER-TO-OUTPUT.                                        00001360
+001370     WRITE ENR-OUTXML FROM L-CUSTOMER-OPEN                        00001370
+001380     WRITE ENR-OUTXML FROM L-RANG                                 00001380
+001390     WRITE ENR-OUTXML FROM L-NAME                                 00001390
+001400     WRITE ENR-OUTXML FROM L-SPEND                                00001400
+001410     WRITE ENR-OUTXML FROM L-CUSTOMER-CLOSE                       00001410
+001420     .                                                            00001420
+001430                                                                  00001430
+001440 EXEC-SQL-FETCH-XML.                                              00001440
+001450     EXEC SQL                                                     00001450
+001460        FETCH CCUST                                               00001460
+001470        INTO :CUS-NO,                                             00001470
+001480             :CUS-NAME,                                           00001480
+001490             :WS-TOTAL-SPEND                                      00001490
+001500     END-EXEC                                                     00001500
+001510     .                                                            00001510
+001520                                                                  00001520
+001530 TEST-SQLCODE.                                                    00001530
+001540     EVALUATE TRUE                                                00001540
+001550          WHEN SQLCODE IS EQUAL TO ZERO                           00001550
+001560                CONTINUE                                          00001560
+001570          WHEN SQLCODE IS GREATER ZERO                            00001570
+001580             IF SQLCODE = 100                                     00001580
+001590               CONTINUE                                           00001590
+001600             ELSE                                                 00001600
+001610               DISPLAY 'WARNING : ' SQLCODE                       00001610
+001620             END-IF                                               00001620
+001630          WHEN SQLCODE IS LESS THAN ZERO                          00001630
+001640                DISPLAY 'ANOMALIE : ' SQLCODE                     00001640
+001650                PERFORM ABEND-PROG                                00001650
+001660     END-EVALUATE.                                                00001660
+001670                                                                  00001670
+001680 ABEND-PROG.                                                      00001680
+001690     DISPLAY 'PART5 ABENDING - SEE SQLCODE ABOVE'                 00001690
+001700     MOVE 16 TO RETURN-CODE                                       00001700
+001710     STOP RUN.                                                    00001710
+001720                                                                  00001720
