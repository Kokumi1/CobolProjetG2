@@ -0,0 +1,301 @@
+000110  IDENTIFICATION DIVISION.                                        00000110
+000120  PROGRAM-ID. PART7.                                              00000120
+000130********************************************                      00000130
+000140** MODIFICATION HISTORY                  *                        00000140
+000150** 2026-08-09 : INITIAL VERSION - PRINTS A*                       00000150
+000160**   PER-ORDER INVOICE FROM ORDERS/ITEMS/ *                       00000160
+000170**   CUSTOMERS FOR AN OPERATOR-SUPPLIED   *                       00000170
+000180**   ORDER NUMBER.                        *                       00000180
+000181** 2026-08-09 : THE INVOICE CAN NOW BE     *                      00000181
+000182**   ASKED FOR A PERIOD DECIMAL POINT      *                      00000182
+000183**   INSTEAD OF THE FRENCH-LOCALE COMMA    *                      00000183
+000184**   (NUMLOCALE=US ENV VAR), FOR DOWNSTREAM*                      00000184
+000185**   CONSUMERS THAT EXPECT ONE.            *                      00000185
+000186** 2026-08-09 : PRINT-ONE-ITEM-LINE NO      *
+000187**   LONGER MOVES THE RAW VARCHAR GROUP     *
+000188**   PROD-DESCRIPTION (LENGTH PREFIX AND    *
+000189**   ALL) INTO ITEM-DESC-ED - IT NOW TRIMS  *
+000189**   PROD-DESCRIPTION-TEXT THE SAME WAY     *
+000189**   PART4 ALREADY DOES.                    *
+000190********************************************                      00000190
+000200  ENVIRONMENT DIVISION.                                           00000200
+000210  CONFIGURATION SECTION.                                          00000210
+000220  SPECIAL-NAMES.                                                  00000220
+000230      DECIMAL-POINT IS COMMA.                                     00000230
+000240                                                                  00000240
+000250  INPUT-OUTPUT SECTION.                                           00000250
+000260  FILE-CONTROL.                                                   00000260
+000270      SELECT OUTINV ASSIGN TO FICINV.                             00000270
+000280                                                                  00000280
+000290********************************************                      00000290
+000300  DATA DIVISION.                                                  00000300
+000310  FILE SECTION.                                                   00000310
+000320  FD OUTINV.                                                      00000320
+000330  01 ENR-OUTINV PIC X(80).                                        00000330
+000340                                                                  00000340
+000350  WORKING-STORAGE SECTION.                                        00000350
+000360                                                                  00000360
+000370      EXEC SQL                                                    00000370
+000380         INCLUDE SQLCA                                            00000380
+000390      END-EXEC.                                                   00000390
+000400                                                                  00000400
+000410      EXEC SQL INCLUDE ORDERS    END-EXEC.                        00000410
+000420      EXEC SQL INCLUDE CUSTOMER  END-EXEC.                        00000420
+000430      EXEC SQL INCLUDE ITEMS     END-EXEC.                        00000430
+000440      EXEC SQL INCLUDE PRODUCTS  END-EXEC.                        00000440
+000450                                                                  00000450
+000460********************************************                      00000460
+000470** REQUETE POUR RECUPERER L'ENTETE DE     *                       00000470
+000480** LA COMMANDE ET LE CLIENT ASSOCIE       *                       00000480
+000490********************************************                      00000490
+000500      EXEC SQL                                                    00000500
+000510         DECLARE COHDR CURSOR                                     00000510
+000520         FOR                                                      00000520
+000530         SELECT O.O_NO,                                           00000530
+000540                O.O_DATE,                                         00000540
+000550                O.C_NO,                                           00000550
+000560                C.NAME,                                           00000560
+000570                C.ADDRESS                                         00000570
+000580         FROM API5.ORDERS O                                       00000580
+000590         JOIN API5.CUSTOMERS C                                    00000590
+000600         ON O.C_NO = C.C_NO                                       00000600
+000610         WHERE O.O_NO = :WS-ORDERNO                               00000610
+000620      END-EXEC.                                                   00000620
+000630                                                                  00000630
+000640********************************************                      00000640
+000650** REQUETE POUR RECUPERER LES LIGNES DE   *                       00000650
+000660** LA COMMANDE, AVEC LA DESIGNATION       *                       00000660
+000670** PRODUIT                                *                       00000670
+000680********************************************                      00000680
+000690      EXEC SQL                                                    00000690
+000700         DECLARE CITEMS CURSOR                                    00000700
+000710         FOR                                                      00000710
+000720         SELECT I.P_NO,                                           00000720
+000730                P.DESCRIPTION,                                    00000730
+000740                I.QUANTITY,                                       00000740
+000750                I.PRICE                                           00000750
+000760         FROM API5.ITEMS I                                        00000760
+000770         JOIN API5.PRODUCTS P                                     00000770
+000780         ON I.P_NO = P.P_NO                                       00000780
+000790         WHERE I.O_NO = :WS-ORDERNO                               00000790
+000800         ORDER BY I.P_NO                                          00000800
+000810      END-EXEC.                                                   00000810
+000820                                                                  00000820
+000830  77 WS-ORDERNO-PARM   PIC X(3).                                  00000830
+000840  77 WS-ORDERNO        PIC 9(3).                                  00000840
+000850  77 WS-ORDER-FOUND    PIC X VALUE 'N'.                           00000850
+000860     88 ORDER-FOUND      VALUE 'O'.                               00000860
+000870     88 ORDER-NOT-FOUND  VALUE 'N'.                               00000870
+000880  77 WS-LINE-AMOUNT    PIC S9(7)V99 COMP-3 VALUE ZERO.            00000880
+000890  77 WS-INVOICE-TOTAL  PIC S9(7)V99 COMP-3 VALUE ZERO.            00000890
+000900  77 WS-CNT-LINES      PIC 9(3) VALUE ZERO.                       00000900
+000905 77 WS-LOCALE-PARM    PIC X(02).                                  00000905
+000906 77 WS-LOCALE-SW      PIC X VALUE 'N'.                            00000906
+000907    88 LOCALE-US        VALUE 'O'.                                00000907
+000908    88 LOCALE-FR        VALUE 'N'.                                00000908
+000910                                                                  00000910
+000920  01 L-HEADER-BLANK    PIC X(80) VALUE SPACE.                     00000920
+000930  01 L-INVOICE-TITLE   PIC X(80) VALUE                            00000930
+000940     'INVOICE'.                                                   00000940
+000950  01 L-ORDER-LINE.                                                00000950
+000960     05 FILLER         PIC X(10) VALUE 'ORDER NO :'.              00000960
+000970     05 ORDER-NO-ED    PIC 999.                                   00000970
+000980     05 FILLER         PIC X(10) VALUE '  DATE : '.               00000980
+000990     05 ORDER-DATE-ED  PIC X(10).                                 00000990
+001000     05 FILLER         PIC X(47) VALUE SPACE.                     00001000
+001010  01 L-CUSTOMER-LINE.                                             00001010
+001020     05 FILLER         PIC X(11) VALUE 'CUSTOMER :'.              00001020
+001030     05 CUST-NO-ED     PIC 9(4).                                  00001030
+001040     05 FILLER         PIC X(2)  VALUE '  '.                      00001040
+001050     05 CUST-NAME-ED   PIC X(30).                                 00001050
+001060     05 FILLER         PIC X(33) VALUE SPACE.                     00001060
+001070  01 L-ADDRESS-LINE.                                              00001070
+001080     05 FILLER         PIC X(11) VALUE 'ADDRESS  :'.              00001080
+001090     05 CUST-ADDR-ED   PIC X(40).                                 00001090
+001100     05 FILLER         PIC X(29) VALUE SPACE.                     00001100
+001110  01 L-COLUMN-HEAD1.                                              00001110
+001120     05 FILLER         PIC X(9)  VALUE 'PRODUCT  '.               00001120
+001130     05 FILLER         PIC X(32) VALUE 'DESCRIPTION'.             00001130
+001140     05 FILLER         PIC X(9)  VALUE 'QUANTITY '.               00001140
+001150     05 FILLER         PIC X(10) VALUE 'PRICE   '.                00001150
+001160     05 FILLER         PIC X(20) VALUE 'AMOUNT'.                  00001160
+001170  01 L-ITEM-LINE.                                                 00001170
+001180     05 ITEM-PNO-ED    PIC X(3).                                  00001180
+001190     05 FILLER         PIC X(2)  VALUE SPACE.                     00001190
+001200     05 ITEM-DESC-ED   PIC X(30).                                 00001200
+001210     05 FILLER         PIC X(2)  VALUE SPACE.                     00001210
+001220     05 ITEM-QTY-ED    PIC ZZ9.                                   00001220
+001230     05 FILLER         PIC X(5)  VALUE SPACE.                     00001230
+001240     05 ITEM-PRICE-ED  PIC ZZ9,99.                                00001240
+001250     05 FILLER         PIC X(4)  VALUE SPACE.                     00001250
+001260     05 ITEM-AMT-ED    PIC ZZZZZ9,99.                             00001260
+001270     05 FILLER         PIC X(14) VALUE SPACE.                     00001270
+001280  01 L-TOTAL-LINE.                                                00001280
+001290     05 FILLER         PIC X(58) VALUE SPACE.                     00001290
+001300     05 FILLER         PIC X(5)  VALUE 'TOTAL'.                   00001300
+001310     05 TOTAL-AMT-ED   PIC ZZZZZ9,99.                             00001310
+001320     05 FILLER         PIC X(9)  VALUE SPACE.                     00001320
+001330                                                                  00001330
+001340  PROCEDURE DIVISION.                                             00001340
+001350      PERFORM INITIALIZE-PARAMETERS                               00001350
+001360      PERFORM FETCH-ORDER-HEADER                                  00001360
+001370                                                                  00001370
+001380      IF ORDER-FOUND                                              00001380
+001390         OPEN OUTPUT OUTINV                                       00001390
+001400         PERFORM WRITE-INVOICE-HEADER                             00001400
+001410         PERFORM PRINT-ORDER-LINES                                00001410
+001420         PERFORM WRITE-INVOICE-TOTAL                              00001420
+001430         CLOSE OUTINV                                             00001430
+001440         DISPLAY 'PART7 : INVOICE PRINTED FOR ORDER ' WS-ORDERNO  00001440
+001450      ELSE                                                        00001450
+001460         DISPLAY 'PART7 : ORDER NOT FOUND : ' WS-ORDERNO          00001460
+001470      END-IF                                                      00001470
+001480                                                                  00001480
+001490      GOBACK.                                                     00001490
+001500                                                                  00001500
+001510********************************************                      00001510
+001520**** READS THE ORDER NUMBER TO INVOICE   ***                      00001520
+001530**** FROM AN OPERATOR-SUPPLIED ENVIRONMENT**                      00001530
+001540**** VARIABLE.                            ***                     00001540
+001550********************************************                      00001550
+001560  INITIALIZE-PARAMETERS.                                          00001560
+001570      MOVE SPACES TO WS-ORDERNO-PARM                              00001570
+001580      ACCEPT WS-ORDERNO-PARM FROM ENVIRONMENT 'ORDERNO'           00001580
+001590      MOVE ZERO TO WS-ORDERNO                                     00001590
+001600      IF WS-ORDERNO-PARM IS NUMERIC                               00001600
+001610         MOVE WS-ORDERNO-PARM TO WS-ORDERNO                       00001610
+001620      END-IF                                                      00001620
+001615     MOVE SPACES TO WS-LOCALE-PARM                                00001615
+001616     ACCEPT WS-LOCALE-PARM FROM ENVIRONMENT 'NUMLOCALE'           00001616
+001617     IF WS-LOCALE-PARM = 'US'                                     00001617
+001618        SET LOCALE-US TO TRUE                                     00001618
+001619     ELSE                                                         00001619
+001620        SET LOCALE-FR TO TRUE                                     00001620
+001621     END-IF                                                       00001621
+001630      .                                                           00001630
+001640                                                                  00001640
+001650  FETCH-ORDER-HEADER.                                             00001650
+001660      SET ORDER-NOT-FOUND TO TRUE                                 00001660
+001670      EXEC SQL                                                    00001670
+001680         SELECT O.O_NO, O.O_DATE, O.C_NO, C.NAME, C.ADDRESS       00001680
+001690           INTO :ORDERS-O-NO, :ORDERS-O-DATE, :ORDERS-C-NO,       00001690
+001700                :CUS-NAME, :CUS-ADDRESS                           00001700
+001710         FROM API5.ORDERS O                                       00001710
+001720         JOIN API5.CUSTOMERS C                                    00001720
+001730         ON O.C_NO = C.C_NO                                       00001730
+001740         WHERE O.O_NO = :WS-ORDERNO                               00001740
+001750      END-EXEC                                                    00001750
+001760                                                                  00001760
+001770      EVALUATE TRUE                                               00001770
+001780         WHEN SQLCODE = ZERO                                      00001780
+001790              SET ORDER-FOUND TO TRUE                             00001790
+001800         WHEN SQLCODE = +100                                      00001800
+001810              CONTINUE                                            00001810
+001820         WHEN SQLCODE > ZERO                                      00001820
+001830              DISPLAY 'WARNING FETCH HEADER : ' SQLCODE           00001830
+001840         WHEN OTHER                                               00001840
+001850              DISPLAY 'ANOMALIE FETCH HEADER : ' SQLCODE          00001850
+001860              PERFORM ABEND-PROG                                  00001860
+001870      END-EVALUATE                                                00001870
+001880      .                                                           00001880
+001890                                                                  00001890
+001900  WRITE-INVOICE-HEADER.                                           00001900
+001910      MOVE ORDERS-O-NO TO ORDER-NO-ED                             00001910
+001920      MOVE ORDERS-O-DATE TO ORDER-DATE-ED                         00001920
+001930      MOVE ORDERS-C-NO TO CUST-NO-ED                              00001930
+001940      MOVE CUS-NAME TO CUST-NAME-ED                               00001940
+001950      MOVE CUS-ADDRESS TO CUST-ADDR-ED                            00001950
+001960                                                                  00001960
+001970      WRITE ENR-OUTINV FROM L-INVOICE-TITLE                       00001970
+001980      WRITE ENR-OUTINV FROM L-HEADER-BLANK                        00001980
+001990      WRITE ENR-OUTINV FROM L-ORDER-LINE                          00001990
+002000      WRITE ENR-OUTINV FROM L-CUSTOMER-LINE                       00002000
+002010      WRITE ENR-OUTINV FROM L-ADDRESS-LINE                        00002010
+002020      WRITE ENR-OUTINV FROM L-HEADER-BLANK                        00002020
+002030      WRITE ENR-OUTINV FROM L-COLUMN-HEAD1                        00002030
+002040      .                                                           00002040
+002050                                                                  00002050
+002060********************************************                      00002060
+002070**** ONE DETAIL LINE PER ITEM ON THE      ***                     00002070
+002080**** ORDER, ACCUMULATING THE INVOICE      ***                     00002080
+002090**** TOTAL AS EACH LINE IS WRITTEN.       ***                     00002090
+002100********************************************                      00002100
+002110  PRINT-ORDER-LINES.                                              00002110
+002120      EXEC SQL                                                    00002120
+002130         OPEN CITEMS                                              00002130
+002140      END-EXEC                                                    00002140
+002150      PERFORM TEST-SQLCODE                                        00002150
+002160                                                                  00002160
+002170      PERFORM FETCH-NEXT-ITEM                                     00002170
+002180      PERFORM TEST-SQLCODE                                        00002180
+002190                                                                  00002190
+002200      PERFORM UNTIL SQLCODE NOT EQUAL ZERO                        00002200
+002210         PERFORM PRINT-ONE-ITEM-LINE                              00002210
+002220         PERFORM FETCH-NEXT-ITEM                                  00002220
+002230         PERFORM TEST-SQLCODE                                     00002230
+002240      END-PERFORM                                                 00002240
+002250                                                                  00002250
+002260      EXEC SQL                                                    00002260
+002270         CLOSE CITEMS                                             00002270
+002280      END-EXEC                                                    00002280
+002290      PERFORM TEST-SQLCODE                                        00002290
+002300      .                                                           00002300
+002310                                                                  00002310
+002320  FETCH-NEXT-ITEM.                                                00002320
+002330      EXEC SQL                                                    00002330
+002340         FETCH CITEMS                                             00002340
+002350         INTO :ITEMS-P-NO,                                        00002350
+002360              :PROD-DESCRIPTION,                                  00002360
+002370              :ITEMS-QUANTITY,                                    00002370
+002380              :ITEMS-PRICE                                        00002380
+002390      END-EXEC                                                    00002390
+002400      .                                                           00002400
+002410                                                                  00002410
+002420  PRINT-ONE-ITEM-LINE.                                            00002420
+002430      ADD 1 TO WS-CNT-LINES                                       00002430
+002440      COMPUTE WS-LINE-AMOUNT = ITEMS-QUANTITY * ITEMS-PRICE       00002440
+002450      ADD WS-LINE-AMOUNT TO WS-INVOICE-TOTAL                      00002450
+002460                                                                  00002460
+002470      MOVE ITEMS-P-NO TO ITEM-PNO-ED                              00002470
+002480     MOVE FUNCTION TRIM(PROD-DESCRIPTION-TEXT                     00002480
+002481         (1:PROD-DESCRIPTION-LEN)) TO ITEM-DESC-ED                00002481
+002490      MOVE ITEMS-QUANTITY TO ITEM-QTY-ED                          00002490
+002500      MOVE ITEMS-PRICE TO ITEM-PRICE-ED                           00002500
+002510      MOVE WS-LINE-AMOUNT TO ITEM-AMT-ED                          00002510
+002505     IF LOCALE-US                                                 00002505
+002506        INSPECT ITEM-PRICE-ED REPLACING ALL ',' BY '.'            00002506
+002507        INSPECT ITEM-AMT-ED REPLACING ALL ',' BY '.'              00002507
+002508     END-IF                                                       00002508
+002520                                                                  00002520
+002530      WRITE ENR-OUTINV FROM L-ITEM-LINE                           00002530
+002540      .                                                           00002540
+002550                                                                  00002550
+002560  WRITE-INVOICE-TOTAL.                                            00002560
+002570      MOVE WS-INVOICE-TOTAL TO TOTAL-AMT-ED                       00002570
+002575     IF LOCALE-US                                                 00002575
+002576        INSPECT TOTAL-AMT-ED REPLACING ALL ',' BY '.'             00002576
+002577     END-IF                                                       00002577
+002580      WRITE ENR-OUTINV FROM L-HEADER-BLANK                        00002580
+002590      WRITE ENR-OUTINV FROM L-TOTAL-LINE                          00002590
+002600      .                                                           00002600
+002610                                                                  00002610
+002620  TEST-SQLCODE.                                                   00002620
+002630      EVALUATE TRUE                                               00002630
+002640           WHEN SQLCODE IS EQUAL TO ZERO                          00002640
+002650                 CONTINUE                                         00002650
+002660           WHEN SQLCODE IS GREATER ZERO                           00002660
+002670              IF SQLCODE = 100                                    00002670
+002680                CONTINUE                                          00002680
+002690              ELSE                                                00002690
+002700                DISPLAY 'WARNING : ' SQLCODE                      00002700
+002710              END-IF                                              00002710
+002720           WHEN SQLCODE IS LESS THAN ZERO                         00002720
+002730                 DISPLAY 'ANOMALIE : ' SQLCODE                    00002730
+002740                 PERFORM ABEND-PROG                               00002740
+002750      END-EVALUATE.                                               00002750
+002760                                                                  00002760
+002770  ABEND-PROG.                                                     00002770
+002780      DISPLAY 'PART7 ABENDING - SEE SQLCODE ABOVE'                00002780
+002790      MOVE 16 TO RETURN-CODE                                      00002790
+002800      STOP RUN.                                                   00002800
+002810                                                                  00002810
