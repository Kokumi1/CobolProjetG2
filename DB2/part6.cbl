@@ -0,0 +1,142 @@
+000100 IDENTIFICATION DIVISION.                                         00000100
+000110 PROGRAM-ID. PART6.                                               00000110
+000120*******************************************                       00000120
+000130* MODIFICATION HISTORY                  *                         00000130
+000140* 2026-08-09 : INITIAL VERSION - EXTRACTS*                        00000140
+000150*   API5.PRODUCTS TO A SEQUENTIAL FILE IN*                        00000150
+000160*   THE SAME PIPE-DELIMITED SHAPE NEWPRDS*                        00000160
+000170*   USES, FOR DOWNSTREAM CONSUMERS.      *                        00000170
+000175* 2026-08-09 : EXTRACT NOW CARRIES STOCK *
+000176*   ON HAND AS A 5TH FIELD, MATCHING      *
+000177*   NEWPRDS'S CURRENT 5-FIELD SHAPE.      *
+000180*******************************************                       00000180
+000190 ENVIRONMENT DIVISION.                                            00000190
+000200 CONFIGURATION SECTION.                                           00000200
+000210 SPECIAL-NAMES.                                                   00000210
+000220     DECIMAL-POINT IS COMMA.                                      00000220
+000230                                                                  00000230
+000240 INPUT-OUTPUT SECTION.                                            00000240
+000250 FILE-CONTROL.                                                    00000250
+000260     SELECT PRODOUT ASSIGN TO PRODOUT.                            00000260
+000270                                                                  00000270
+000280*******************************************                       00000280
+000290 DATA DIVISION.                                                   00000290
+000300 FILE SECTION.                                                    00000300
+000310 FD PRODOUT.                                                      00000310
+000320 01 PRODOUT-RECORD PIC X(55).                                     00000320
+000330                                                                  00000330
+000340 WORKING-STORAGE SECTION.                                         00000340
+000350                                                                  00000350
+000360     EXEC SQL                                                     00000360
+000370        INCLUDE SQLCA                                             00000370
+000380     END-EXEC.                                                    00000380
+000390     EXEC SQL INCLUDE PRODUCTS  END-EXEC.                         00000390
+000400                                                                  00000400
+000410*******************************************                       00000410
+000420* REQUETE POUR RECUPERER LE CATALOGUE  *                          00000420
+000430* PRODUIT COMPLET, PAR ID CROISSANT    *                          00000430
+000440*******************************************                       00000440
+000450     EXEC SQL                                                     00000450
+000460        DECLARE CPROD CURSOR                                      00000460
+000470        FOR                                                       00000470
+000480        SELECT P_NO,                                              00000480
+000490               DESCRIPTION,                                       00000490
+000500               PRICE,                                             00000500
+000505               STOCK                                              00000505
+000510        FROM API5.PRODUCTS                                        00000510
+000520        ORDER BY P_NO                                             00000520
+000530     END-EXEC.                                                    00000530
+000540                                                                  00000540
+000550 77 WS-PRICE-ED    PIC ZZ9,99.                                    00000550
+000560 77 WS-PRICE-TEXT  PIC X(10).                                     00000560
+000565 77 WS-STOCK-ED    PIC 9(5).                                      00000565
+000570 77 WS-CPT-EXTRACT PIC 9(5) VALUE ZERO.                           00000570
+000580                                                                  00000580
+000590 PROCEDURE DIVISION.                                              00000590
+000600                                                                  00000600
+000610     EXEC SQL                                                     00000610
+000620        OPEN CPROD                                                00000620
+000630     END-EXEC                                                     00000630
+000640     PERFORM TEST-SQLCODE                                         00000640
+000650                                                                  00000650
+000660     OPEN OUTPUT PRODOUT                                          00000660
+000670                                                                  00000670
+000680     PERFORM EXEC-SQL-FETCH-PRODUCT                               00000680
+000690     PERFORM TEST-SQLCODE                                         00000690
+000700                                                                  00000700
+000710     PERFORM UNTIL SQLCODE NOT EQUAL ZERO                         00000710
+000720                                                                  00000720
+000730        PERFORM PREPARE-DATA-TO-DISPLAY                           00000730
+000740                                                                  00000740
+000750        PERFORM WRITE-PRODUCT-TO-OUTPUT                           00000750
+000760                                                                  00000760
+000770        PERFORM EXEC-SQL-FETCH-PRODUCT                            00000770
+000780        PERFORM TEST-SQLCODE                                      00000780
+000790                                                                  00000790
+000800     END-PERFORM                                                  00000800
+000810                                                                  00000810
+000820     CLOSE PRODOUT                                                00000820
+000830                                                                  00000830
+000840     EXEC SQL                                                     00000840
+000850      CLOSE CPROD                                                 00000850
+000860     END-EXEC                                                     00000860
+000870     PERFORM TEST-SQLCODE                                         00000870
+000880                                                                  00000880
+000890     DISPLAY 'PART6 : PRODUCTS EXTRACTED : ' WS-CPT-EXTRACT       00000890
+000900                                                                  00000900
+000910     GOBACK.                                                      00000910
+000920                                                                  00000920
+000930 PREPARE-DATA-TO-DISPLAY.                                         00000930
+000940     ADD 1 TO WS-CPT-EXTRACT                                      00000940
+000950     MOVE PROD-PRICE TO WS-PRICE-ED                               00000950
+000960     MOVE WS-PRICE-ED TO WS-PRICE-TEXT                            00000960
+000970     INSPECT WS-PRICE-TEXT CONVERTING ',' TO '.'                  00000970
+000975     MOVE PROD-STOCK TO WS-STOCK-ED                               00000975
+000980     STRING                                                       00000980
+000990        FUNCTION TRIM(PROD-ID) DELIMITED BY SIZE                  00000990
+001000        ';' DELIMITED BY SIZE                                     00001000
+001010        FUNCTION TRIM(PROD-DESCRIPTION-TEXT                       00001010
+001020           (1:PROD-DESCRIPTION-LEN)) DELIMITED BY SIZE            00001020
+001030        ';' DELIMITED BY SIZE                                     00001030
+001040        FUNCTION TRIM(WS-PRICE-TEXT) DELIMITED BY SIZE            00001040
+001050        ';' DELIMITED BY SIZE                                     00001050
+001060        'US' DELIMITED BY SIZE                                    00001060
+001065        ';' DELIMITED BY SIZE                                     00001065
+001066        WS-STOCK-ED DELIMITED BY SIZE                             00001066
+001070        INTO PRODOUT-RECORD                                       00001070
+001080     END-STRING                                                   00001080
+001090     .                                                            00001090
+001100                                                                  00001100
+001110 WRITE-PRODUCT-TO-OUTPUT.                                         00001110
+001120     WRITE PRODOUT-RECORD                                         00001120
+001130     .                                                            00001130
+001140                                                                  00001140
+001150 EXEC-SQL-FETCH-PRODUCT.                                          00001150
+001160     EXEC SQL                                                     00001160
+001170        FETCH CPROD                                               00001170
+001180        INTO :PROD-ID,                                            00001180
+001190             :PROD-DESCRIPTION,                                   00001190
+001195             :PROD-PRICE,                                         00001195
+001200             :PROD-STOCK                                          00001200
+001210     END-EXEC                                                     00001210
+001220     .                                                            00001220
+001230                                                                  00001230
+001240 TEST-SQLCODE.                                                    00001240
+001250     EVALUATE TRUE                                                00001250
+001260          WHEN SQLCODE IS EQUAL TO ZERO                           00001260
+001270                CONTINUE                                          00001270
+001280          WHEN SQLCODE IS GREATER ZERO                            00001280
+001290             IF SQLCODE = 100                                     00001290
+001300               CONTINUE                                           00001300
+001310             ELSE                                                 00001310
+001320               DISPLAY 'WARNING : ' SQLCODE                       00001320
+001330             END-IF                                               00001330
+001340          WHEN SQLCODE IS LESS THAN ZERO                          00001340
+001350                DISPLAY 'ANOMALIE : ' SQLCODE                     00001350
+001360                PERFORM ABEND-PROG                                00001360
+001370     END-EVALUATE.                                                00001370
+001380                                                                  00001380
+001390 ABEND-PROG.                                                      00001390
+001400     DISPLAY 'PART6 ABENDING - SEE SQLCODE ABOVE'                 00001400
+001410     MOVE 16 TO RETURN-CODE                                       00001410
+001420     STOP RUN.                                                    00001420
