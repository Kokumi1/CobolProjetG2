@@ -0,0 +1,252 @@
+000100  IDENTIFICATION DIVISION.                                        00000100
+000110  PROGRAM-ID. PART8.                                              00000110
+000120********************************************                      00000120
+000130*** MODIFICATION HISTORY                  *                       00000130
+000140*** 2026-08-09 : INITIAL VERSION - MULTI-  *                      00000140
+000150***   CURRENCY PRICE LIST FOR PRODUCTS,    *                      00000150
+000160***   USD PRICE PLUS ITS EQUIVALENT IN     *                      00000160
+000170***   EVERY CURRENCY CURRENTLY IN API5.    *                      00000170
+000180***   RATES.                               *                      00000180
+000191*** 2026-08-09 : THE PRICE LIST CAN NOW     *                     00000191
+000192***   BE ASKED FOR A PERIOD DECIMAL POINT   *                     00000192
+000193***   INSTEAD OF THE FRENCH-LOCALE COMMA    *                     00000193
+000194***   (NUMLOCALE=US ENV VAR), FOR DOWNSTREAM*                     00000194
+000195***   CONSUMERS THAT EXPECT ONE.            *                     00000195
+000181***  2026-08-09 : WS-TODAY IS NOW BUILT AS A DASHED *             00000181
+000182***    YYYY-MM-DD STRING INSTEAD OF THE RAW ACCEPT  *             00000182
+000183***    FROM DATE OUTPUT, SO IT COMPARES CORRECTLY   *             00000183
+000184***    AGAINST THE DASHED RATE_EFF_DATE/RATE_END_   *             00000184
+000185***    DATE COLUMNS IN THE CRATE CURSOR.            *             00000185
+000201***  2026-08-09 : PRINT-ONE-PRICE-LINE NO LONGER    *             00000201
+000202***    MOVES THE RAW VARCHAR GROUP PROD-DESCRIPTION *             00000202
+000203***    INTO LINE-DESC-ED - IT NOW TRIMS             *             00000203
+000204***    PROD-DESCRIPTION-TEXT THE SAME WAY PART4     *             00000204
+000205***    AND PART7 ALREADY DO.                        *             00000205
+000190********************************************                      00000190
+000200  ENVIRONMENT DIVISION.                                           00000200
+000210  CONFIGURATION SECTION.                                          00000210
+000220  SPECIAL-NAMES.                                                  00000220
+000230      DECIMAL-POINT IS COMMA.                                     00000230
+000240                                                                  00000240
+000250  INPUT-OUTPUT SECTION.                                           00000250
+000260  FILE-CONTROL.                                                   00000260
+000270      SELECT OUTPRL ASSIGN TO FICPRL.                             00000270
+000280                                                                  00000280
+000290********************************************                      00000290
+000300  DATA DIVISION.                                                  00000300
+000310  FILE SECTION.                                                   00000310
+000320  FD OUTPRL.                                                      00000320
+000330  01 ENR-OUTPRL PIC X(80).                                        00000330
+000340                                                                  00000340
+000350  WORKING-STORAGE SECTION.                                        00000350
+000360                                                                  00000360
+000370      EXEC SQL                                                    00000370
+000380         INCLUDE SQLCA                                            00000380
+000390      END-EXEC.                                                   00000390
+000400                                                                  00000400
+000410      EXEC SQL INCLUDE PRODUCTS END-EXEC.                         00000410
+000420      EXEC SQL INCLUDE RATES    END-EXEC.                         00000420
+000430                                                                  00000430
+000440********************************************                      00000440
+000450*** REQUETE POUR RECUPERER CHAQUE PRODUIT *                       00000450
+000460*** DU CATALOGUE                          *                       00000460
+000470********************************************                      00000470
+000480      EXEC SQL                                                    00000480
+000490         DECLARE CPROD CURSOR                                     00000490
+000500         FOR                                                      00000500
+000510         SELECT P_NO, DESCRIPTION, PRICE                          00000510
+000520         FROM API5.PRODUCTS                                       00000520
+000530         ORDER BY P_NO                                            00000530
+000540      END-EXEC.                                                   00000540
+000550                                                                  00000550
+000560********************************************                      00000560
+000570*** REQUETE POUR RECUPERER CHAQUE DEVISE  *                       00000570
+000580*** ACTUELLEMENT EN VIGUEUR, UNE FOIS PAR *                       00000580
+000590*** PRODUIT                               *                       00000590
+000600********************************************                      00000600
+000610      EXEC SQL                                                    00000610
+000620         DECLARE CRATE CURSOR                                     00000620
+000630         FOR                                                      00000630
+000640         SELECT RATE_DEVISE, RATE_VALUE                           00000640
+000650         FROM API5.RATES                                          00000650
+000660         WHERE RATE_EFF_DATE <= :WS-TODAY                         00000660
+000670         AND   RATE_END_DATE >= :WS-TODAY                         00000670
+000680         ORDER BY RATE_DEVISE                                     00000680
+000690      END-EXEC.                                                   00000690
+000700                                                                  00000700
+000710  77 WS-TODAY         PIC X(10).                                  00000710
+000711  77 WS-TODAY-RAW     PIC X(08).                                  00000711
+000720  77 WS-FOREIGN-PRICE PIC 9(5)V9999.                              00000720
+000730  77 WS-CNT-PRODUCTS  PIC 9(5) VALUE ZERO.                        00000730
+000740  77 WS-CNT-LINES     PIC 9(5) VALUE ZERO.                        00000740
+000745 77 WS-LOCALE-PARM   PIC X(02).                                   00000745
+000746 77 WS-LOCALE-SW     PIC X VALUE 'N'.                             00000746
+000747    88 LOCALE-US       VALUE 'O'.                                 00000747
+000748    88 LOCALE-FR       VALUE 'N'.                                 00000748
+000750                                                                  00000750
+000760  01 L-HEADER-BLANK    PIC X(80) VALUE SPACE.                     00000760
+000770  01 L-TITLE-LINE      PIC X(80) VALUE                            00000770
+000780     'MULTI-CURRENCY PRICE LIST'.                                 00000780
+000790  01 L-COLUMN-HEAD1.                                              00000790
+000800     05 FILLER         PIC X(9)  VALUE 'PRODUCT  '.               00000800
+000810     05 FILLER         PIC X(32) VALUE 'DESCRIPTION'.             00000810
+000820     05 FILLER         PIC X(12) VALUE 'USD PRICE   '.            00000820
+000830     05 FILLER         PIC X(8)  VALUE 'DEVISE  '.                00000830
+000840     05 FILLER         PIC X(19) VALUE 'EQUIVALENT PRICE'.        00000840
+000850  01 L-PRICE-LINE.                                                00000850
+000860     05 LINE-PNO-ED      PIC X(3).                                00000860
+000870     05 FILLER           PIC X(2)  VALUE SPACE.                   00000870
+000880     05 LINE-DESC-ED     PIC X(30).                               00000880
+000890     05 FILLER           PIC X(2)  VALUE SPACE.                   00000890
+000900     05 LINE-USD-ED      PIC ZZZ9,99.                             00000900
+000910     05 FILLER           PIC X(5)  VALUE SPACE.                   00000910
+000920     05 LINE-DEVISE-ED   PIC X(2).                                00000920
+000930     05 FILLER           PIC X(5)  VALUE SPACE.                   00000930
+000940     05 LINE-FOREIGN-ED  PIC ZZZZ9,9999.                          00000940
+000950     05 FILLER           PIC X(11) VALUE SPACE.                   00000950
+000960                                                                  00000960
+000970  PROCEDURE DIVISION.                                             00000970
+000975     PERFORM INITIALIZE-PARAMETERS                                00000975
+000981      ACCEPT WS-TODAY-RAW FROM DATE YYYYMMDD                      00000981
+000982      STRING WS-TODAY-RAW(1:4) '-' WS-TODAY-RAW(5:2) '-'          00000982
+000983             WS-TODAY-RAW(7:2) DELIMITED BY SIZE                  00000983
+000984             INTO WS-TODAY                                        00000984
+000985      END-STRING                                                  00000985
+000990      OPEN OUTPUT OUTPRL                                          00000990
+001000      PERFORM WRITE-REPORT-HEADER                                 00001000
+001010      PERFORM PRINT-PRICE-LIST                                    00001010
+001020      CLOSE OUTPRL                                                00001020
+001030      DISPLAY 'PART8 : PRODUCTS PRINTED : ' WS-CNT-PRODUCTS       00001030
+001040      DISPLAY 'PART8 : PRICE LINES PRINTED : ' WS-CNT-LINES       00001040
+001050      GOBACK.                                                     00001050
+001060                                                                  00001060
+001061********************************************                      00001061
+001062**** READS THE OPTIONAL NUMLOCALE ENV       ***                   00001062
+001063**** VARIABLE SELECTING A PERIOD DECIMAL    ***                   00001063
+001064**** POINT OVER THE FRENCH-LOCALE COMMA.    ***                   00001064
+001065********************************************                      00001065
+001066 INITIALIZE-PARAMETERS.                                           00001066
+001067     MOVE SPACES TO WS-LOCALE-PARM                                00001067
+001068     ACCEPT WS-LOCALE-PARM FROM ENVIRONMENT 'NUMLOCALE'           00001068
+001069     IF WS-LOCALE-PARM = 'US'                                     00001069
+001070        SET LOCALE-US TO TRUE                                     00001070
+001071     ELSE                                                         00001071
+001072        SET LOCALE-FR TO TRUE                                     00001072
+001073     END-IF                                                       00001073
+001074     .                                                            00001074
+001075                                                                  00001075
+001070  WRITE-REPORT-HEADER.                                            00001070
+001080      WRITE ENR-OUTPRL FROM L-TITLE-LINE                          00001080
+001090      WRITE ENR-OUTPRL FROM L-HEADER-BLANK                        00001090
+001100      WRITE ENR-OUTPRL FROM L-COLUMN-HEAD1                        00001100
+001110      .                                                           00001110
+001120                                                                  00001120
+001130********************************************                      00001130
+001140***** ONE CURSOR OVER PRODUCTS, AND FOR  ***                      00001140
+001150***** EACH PRODUCT A NESTED CURSOR OVER  ***                      00001150
+001160***** EVERY CURRENCY CURRENTLY IN EFFECT ***                      00001160
+001170***** IN API5.RATES, SO A NEW CURRENCY   ***                      00001170
+001180***** APPEARS ON THE LIST WITHOUT A      ***                      00001180
+001190***** RECOMPILE.                         ***                      00001190
+001200********************************************                      00001200
+001210  PRINT-PRICE-LIST.                                               00001210
+001220      EXEC SQL                                                    00001220
+001230         OPEN CPROD                                               00001230
+001240      END-EXEC                                                    00001240
+001250      PERFORM TEST-SQLCODE                                        00001250
+001260                                                                  00001260
+001270      PERFORM FETCH-NEXT-PRODUCT                                  00001270
+001280      PERFORM TEST-SQLCODE                                        00001280
+001290                                                                  00001290
+001300      PERFORM UNTIL SQLCODE NOT EQUAL ZERO                        00001300
+001310         ADD 1 TO WS-CNT-PRODUCTS                                 00001310
+001320         PERFORM PRINT-PRODUCT-RATES                              00001320
+001330         PERFORM FETCH-NEXT-PRODUCT                               00001330
+001340         PERFORM TEST-SQLCODE                                     00001340
+001350      END-PERFORM                                                 00001350
+001360                                                                  00001360
+001370      EXEC SQL                                                    00001370
+001380         CLOSE CPROD                                              00001380
+001390      END-EXEC                                                    00001390
+001400      PERFORM TEST-SQLCODE                                        00001400
+001410      .                                                           00001410
+001420                                                                  00001420
+001430  FETCH-NEXT-PRODUCT.                                             00001430
+001440      EXEC SQL                                                    00001440
+001450         FETCH CPROD                                              00001450
+001460         INTO :PROD-ID, :PROD-DESCRIPTION, :PROD-PRICE            00001460
+001470      END-EXEC                                                    00001470
+001480      .                                                           00001480
+001490                                                                  00001490
+001500  PRINT-PRODUCT-RATES.                                            00001500
+001510      EXEC SQL                                                    00001510
+001520         OPEN CRATE                                               00001520
+001530      END-EXEC                                                    00001530
+001540      PERFORM TEST-SQLCODE                                        00001540
+001550                                                                  00001550
+001560      PERFORM FETCH-NEXT-RATE                                     00001560
+001570      PERFORM TEST-SQLCODE                                        00001570
+001580                                                                  00001580
+001590      PERFORM UNTIL SQLCODE NOT EQUAL ZERO                        00001590
+001600         PERFORM PRINT-ONE-PRICE-LINE                             00001600
+001610         PERFORM FETCH-NEXT-RATE                                  00001610
+001620         PERFORM TEST-SQLCODE                                     00001620
+001630      END-PERFORM                                                 00001630
+001640                                                                  00001640
+001650      EXEC SQL                                                    00001650
+001660         CLOSE CRATE                                              00001660
+001670      END-EXEC                                                    00001670
+001680      PERFORM TEST-SQLCODE                                        00001680
+001690      .                                                           00001690
+001700                                                                  00001700
+001710  FETCH-NEXT-RATE.                                                00001710
+001720      EXEC SQL                                                    00001720
+001730         FETCH CRATE                                              00001730
+001740         INTO :RATE-DEVISE, :RATE-VALUE                           00001740
+001750      END-EXEC                                                    00001750
+001760      .                                                           00001760
+001770                                                                  00001770
+001780********************************************                      00001780
+001790***** RATE-VALUE CONVERTS LOCAL TO USD   ***                      00001790
+001800***** (SEE CONV), SO DIVIDING THE USD    ***                      00001800
+001810***** PRICE BY IT GOES BACK THE OTHER    ***                      00001810
+001820***** WAY.                               ***                      00001820
+001830********************************************                      00001830
+001840  PRINT-ONE-PRICE-LINE.                                           00001840
+001850      ADD 1 TO WS-CNT-LINES                                       00001850
+001860      COMPUTE WS-FOREIGN-PRICE = PROD-PRICE / RATE-VALUE          00001860
+001870                                                                  00001870
+001880      MOVE PROD-ID TO LINE-PNO-ED                                 00001880
+001890     MOVE FUNCTION TRIM(PROD-DESCRIPTION-TEXT                     00001890
+001891         (1:PROD-DESCRIPTION-LEN)) TO LINE-DESC-ED                00001891
+001900      MOVE PROD-PRICE TO LINE-USD-ED                              00001900
+001910      MOVE RATE-DEVISE TO LINE-DEVISE-ED                          00001910
+001920      MOVE WS-FOREIGN-PRICE TO LINE-FOREIGN-ED                    00001920
+001925     IF LOCALE-US                                                 00001925
+001926        INSPECT LINE-USD-ED REPLACING ALL ',' BY '.'              00001926
+001927        INSPECT LINE-FOREIGN-ED REPLACING ALL ',' BY '.'          00001927
+001928     END-IF                                                       00001928
+001930                                                                  00001930
+001940      WRITE ENR-OUTPRL FROM L-PRICE-LINE                          00001940
+001950      .                                                           00001950
+001960                                                                  00001960
+001970  TEST-SQLCODE.                                                   00001970
+001980      EVALUATE TRUE                                               00001980
+001990           WHEN SQLCODE IS EQUAL TO ZERO                          00001990
+002000                 CONTINUE                                         00002000
+002010           WHEN SQLCODE IS GREATER ZERO                           00002010
+002020              IF SQLCODE = 100                                    00002020
+002030                CONTINUE                                          00002030
+002040              ELSE                                                00002040
+002050                DISPLAY 'WARNING : ' SQLCODE                      00002050
+002060              END-IF                                              00002060
+002070           WHEN SQLCODE IS LESS THAN ZERO                         00002070
+002080                 DISPLAY 'ANOMALIE : ' SQLCODE                    00002080
+002090                 PERFORM ABEND-PROG                               00002090
+002100      END-EVALUATE.                                               00002100
+002110                                                                  00002110
+002120  ABEND-PROG.                                                     00002120
+002130      DISPLAY 'PART8 ABENDING - SEE SQLCODE ABOVE'                00002130
+002140      MOVE 16 TO RETURN-CODE                                      00002140
+002150      STOP RUN.                                                   00002150
+002160                                                                  00002160
