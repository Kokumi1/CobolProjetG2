@@ -1,179 +1,582 @@
-000100  IDENTIFICATION DIVISION.                   
-000200  PROGRAM-ID. PART1.                         
-000500  ENVIRONMENT DIVISION.                      
-000600  CONFIGURATION SECTION.                     
-000700  SPECIAL-NAMES.                             
-000800       DECIMAL-POINT IS COMMA.               
-000900                                             
-001000  INPUT-OUTPUT SECTION.                      
-001100  FILE-CONTROL.                              
-001200         SELECT NEWPRDS ASSIGN TO NEWPRODS   
-001300          ORGANIZATION IS SEQUENTIAL.        
-001510  DATA DIVISION.                             
-001520  FILE SECTION.                              
-001530  FD NEWPRDS.                                
-001540  01 NEWPRODS-RECORD    PIC X(45).           
-001560                                             
-001570  WORKING-STORAGE SECTION.                   
-001571      EXEC SQL                                
-001572          INCLUDE SQLCA                       
-001573      END-EXEC                                
-001574      EXEC SQL                                
-001575          INCLUDE PRODUCT                     
-001576      END-EXEC                                
-001577                                              
-001580  01 DELIMITER-VAR  PIC X VALUE ";".          
-001581  01 WS-DATA.                                 
-001582   05 WS-PRO-ID       PIC X(3).               
-001583   05 WS-DESCRIPTION  PIC X(20).              
-001584   05 WS-DESC-FORM    PIC X(20).              
-001585   05 WS-I            PIC 9(2) VALUE 1.       
-001586   05 LETTRE-ACT      PIC X.                  
-001587   05 MAJ             PIC X.                  
-001588   05 MIN             PIC X.                  
-001589   05 FIRST-WORD      PIC X VALUE 'O'.        
-001590   05 POINT-OUT       PIC 9(2) VALUE 1.       
-001591   05 WS-PRICE        PIC 9(3)V99.               
-001592   05 WS-PRICE-TEXT   PIC X(10).                 
-001593   05 WS-DEVISE       PIC X(2).                  
-001594   05 WS-PRICE-USD    PIC 9(3)V99 COMP-3.        
-001595   05 ED-PRICE-USD    PIC ZZ9,99.                
-001596   05 WS-CONVERSION-RATE  PIC 9V9999.            
-001597  01 WS-ANO  PIC 99 VALUE 12.                    
-001598  01 WS-VAR  PIC 9  VALUE 0.                     
-001599  01 WS-FLAG-END PIC 9 VALUE ZERO.               
-001601   88 END-OF-FILE     VALUE 1.                   
-001602                                                 
-001603  01 CONVERT     PIC X(8) VALUE 'CONVERT'.       
-001604                                                 
-001610  PROCEDURE DIVISION.                            
-001611                                                 
-001620 *    EXEC SQL DELETE FROM PRODUCTS END-EXEC     
-001630                                                 
-001700      PERFORM OPEN-FILE                          
-001800      PERFORM TRAITEMENT-FICHIER UNTIL END-OF-FILE 
-001900       PERFORM COMMIT-SQL                          
-002200       PERFORM CLOSE-FILE                          
-002210       STOP RUN.                                   
-002220                                                   
-002230  OPEN-FILE.                                       
-002240      OPEN INPUT NEWPRDS                           
-002250      .                                            
-002260  CLOSE-FILE.                                      
-002270      CLOSE NEWPRDS                                
-002280      .                                            
-002290  TRAITEMENT-FICHIER.                              
-002300      READ NEWPRDS AT END                          
-002400         SET END-OF-FILE TO TRUE                   
-002500      END-READ                                     
-002600      PERFORM TRAITEMENT-LIGNE.                    
-002610                                                   
-002700  TRAITEMENT-LIGNE.                                
-002800      UNSTRING NEWPRODS-RECORD                             
-002810         DELIMITED BY DELIMITER-VAR                        
-002820         INTO WS-PRO-ID                                    
-002830              WS-DESCRIPTION                               
-002840              WS-PRICE-TEXT                                
-002850              WS-DEVISE                                    
-002860      END-UNSTRING.                                        
-002870      INSPECT WS-PRICE-TEXT CONVERTING '.' TO ','          
-003000      PERFORM FORMATTAGE-DESCRIPTION                       
-003010      PERFORM CONVERT-TO-USD                               
-003011 *   PERFORM DISPLAY-PRIX                                 
-003020      PERFORM INSERT-INTO-DB.                              
-003100                                                           
-003200  FORMATTAGE-DESCRIPTION.                                  
-003700                                                           
-003710      DISPLAY 'CHAINE AVANT FORMAT :' WS-DESCRIPTION       
-003720      PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >        
-003730                           FUNCTION LENGTH(WS-DESCRIPTION) 
-003740         MOVE WS-DESCRIPTION(WS-I:1) TO LETTRE-ACT          
-003741                                                            
-003750         IF FIRST-WORD = 'O' OR LETTRE-ACT = ' '            
-003760            MOVE 'N' TO FIRST-WORD                          
-003770            IF LETTRE-ACT = ' '                             
-003780               MOVE 'O' TO FIRST-WORD                       
-003790               MOVE LETTRE-ACT TO WS-DESC-FORM(POINT-OUT:1) 
-003791          ELSE                                              
-003792          MOVE FUNCTION UPPER-CASE(LETTRE-ACT) TO MAJ       
-003793          MOVE MAJ TO WS-DESC-FORM(POINT-OUT:1)             
-003794          END-IF                                            
-003795          ELSE                                              
-003796             MOVE FUNCTION LOWER-CASE(LETTRE-ACT) TO MIN    
-003797             MOVE MIN TO WS-DESC-FORM(POINT-OUT:1)          
-003798          END-IF                                            
-003799          ADD 1 TO POINT-OUT                                
-003800      END-PERFORM                                           
-003801      DISPLAY "CHAINE FORMATEE : " WS-DESC-FORM             
-003802      INITIALIZE WS-DESC-FORM                                   
-003803      MOVE 1 TO POINT-OUT                                       
-003804      .                                                         
-003805                                                                
-003806  CONVERT-TO-USD.                                               
-003808      CALL  CONVERT  USING WS-DEVISE                            
-003809                              WS-PRICE-TEXT                     
-003810                              WS-PRICE-USD.                     
-003820 *    EVALUATE WS-DEVISE                                        
-003900 *    WHEN 'EU'                                                 
-004000 *      COMPUTE WS-PRICE-USD = FUNCTION NUMVAL(WS-PRICE-TEXT) * 
-004100 *    WHEN 'DO'                                                 
-004200 *      COMPUTE WS-PRICE-USD = FUNCTION NUMVAL(WS-PRICE-TEXT)   
-004310 *    WHEN 'YU'                                                 
-004320 *      COMPUTE WS-PRICE-USD = FUNCTION NUMVAL(WS-PRICE-TEXT) * 
-004330 *    WHEN OTHER                                                
-004400 *       DISPLAY 'DEVISE NON REPERTORIEE '                      
-004500 *    END-EVALUATE.                                             
- 004600                                                      
- 004610 *  DISPLAY-PRIX.                                    
- 004620 *   MOVE WS-PRICE-USD TO ED-PRICE-USD               
- 004630 *   DISPLAY 'PRIX FROMATE USD : ' ED-PRICE-USD      
- 004640 *   .                                               
- 004700  INSERT-INTO-DB.                                     
- 004800      MOVE WS-PRICE-USD TO PRO-PRICE                  
- 005200      EXEC SQL                                        
- 005300         INSERT INTO PRODUCTS                         
- 005400         VALUES (:WS-PRO-ID,                          
- 005500                 :WS-DESCRIPTION,                     
- 005600                 :PRO-PRICE)                          
- 005700      END-EXEC                                        
- 005800      PERFORM EVAL-INSERT                             
- 005900      .                                               
- 006100  EVAL-INSERT.                                        
- 006110                                                      
- 006200      EVALUATE TRUE                                   
-006300      WHEN SQLCODE = ZERO                                
-006400           DISPLAY 'INSERT OK'                           
-006500      WHEN SQLCODE = -803                                
-006600           DISPLAY 'ERREUR INSERT DOUBLON : ' WS-PRO-ID  
-006700      WHEN SQLCODE > 0                                   
-006800           DISPLAY 'WARNING SQL : ' SQLCODE              
-006900      WHEN OTHER                                         
-007000           DISPLAY 'ABEND SQL : ' SQLCODE                
-007100           DISPLAY SQLSTATE                              
-007110           DISPLAY SQLERRM                               
-007120           DISPLAY SQLERRP                               
-007130           DISPLAY SQLERRD(3)                            
-007200           PERFORM ABEND-PROG                            
-007300      END-EVALUATE                                       
-007400      .                                                  
-007500  COMMIT-SQL.                                            
-007600      EXEC SQL COMMIT END-EXEC                           
-007700      PERFORM EVAL-SQLCODE                               
-007710      .                                               
-007800  ABEND-PROG.                                         
-007810      EXEC SQL ROLLBACK END-EXEC                      
-007900      COMPUTE WS-ANO = WS-ANO / WS-VAR.               
-007910                                                      
-008000  EVAL-SQLCODE.                                       
-008100      EVALUATE TRUE                                   
-008200      WHEN SQLCODE = ZERO                             
-008300           CONTINUE                                   
-008400      WHEN SQLCODE > 0                                
-008500           IF SQLCODE = +100 THEN                     
-008600              DISPLAY 'FIN TABLE |'                   
-008700           ELSE                                       
-008800              DISPLAY 'WARNING : ' SQLCODE            
-008900           END-IF                                     
-009000      WHEN OTHER                                      
-009100              DISPLAY 'ANOMALIE GRAVE : ' SQLCODE     
-009200      END-EVALUATE.                                   
\ No newline at end of file
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. PART1.
+000210******************************************************************
+000220* MODIFICATION HISTORY                                           *
+000230* 2026-08-09 : INSERT-INTO-DB NOW UPDATES THE EXISTING PRODUCTS  *
+000240*              ROW BY PRO-ID WHEN ONE EXISTS, INSTEAD OF ONLY    *
+000250*              INSERTING AND LOGGING THE DUPLICATE.              *
+000251* 2026-08-09 : MALFORMED NEWPRDS RECORDS ARE NOW VALIDATED AND   *
+000252*              WRITTEN TO REJPRDS WITH A REASON INSTEAD OF BEING *
+000253*              FORMATTED, CONVERTED AND LOADED LIKE GOOD DATA.   *
+000254* 2026-08-09 : ADDED AN END-OF-JOB LOAD SUMMARY. TRAITEMENT-     *
+000255*              FICHIER NO LONGER REPROCESSES THE LAST RECORD A   *
+000256*              SECOND TIME ON END OF FILE, SINCE THAT WAS        *
+000257*              THROWING OFF THE NEW COUNTS (AND SILENTLY DOING A *
+000258*              DUPLICATE UPDATE).                                *
+000259* 2026-08-09 : INSERT-INTO-DB NOW PERSISTS WS-DESC-FORM (THE      *
+000262*              CAPITALIZED/FORMATTED DESCRIPTION) INSTEAD OF THE *
+000263*              RAW WS-DESCRIPTION, WHICH WAS COMPUTED AND        *
+000264*              DISPLAYED BUT THEN DISCARDED BEFORE BEING SAVED.  *
+000265* 2026-08-09 : VALIDATE-LIGNE NOW REJECTS PRICES THAT ARE NOT A   *
+000266*              VALID NUMBER BEFORE CONVERT-TO-USD CAN CALL CONV   *
+000267*              WITH THEM.                                        *
+000268* 2026-08-09 : COMMITS EVERY WS-COMMIT-INTERVAL RECORDS INSTEAD   *
+000269*              OF ONLY AT END OF JOB, AND WRITES A CHKPNT RECORD  *
+000270*              AT EACH COMMIT SO A RESTARTED RUN CAN SKIP PAST    *
+000271*              WORK ALREADY COMMITTED ON A LARGE FILE.            *
+000272* 2026-08-09 : ABEND-PROG NOW SETS RETURN-CODE AND STOPS RUN      *
+000273*              INSTEAD OF FORCING A DIVIDE-BY-ZERO TO ABEND.      *
+000274* 2026-08-09 : NORMAL END OF JOB NOW DOES A GOBACK INSTEAD OF A   *
+000275*              STOP RUN, SO PART1 CAN BE CALLED AS A STEP BY A    *
+000276*              DRIVER PROGRAM AND STILL RETURN CONTROL - SAME     *
+000277*              CONVENTION PART2 AND PART4 ALREADY USE.            *
+000278* 2026-08-09 : CONVERT-TO-USD NOW CHECKS THE NEW WS-CONV-STATUS   *
+000279*              RETURNED BY CONV AND REJECTS THE LINE WHEN THE     *
+000280*              CURRENCY HAS NO MATCHING RATES ROW, INSTEAD OF     *
+000281*              LOADING IT WITH WHATEVER PRICE HAPPENED TO BE IN   *
+000282*              WS-PRICE-USD BEFORE THE CALL.                      *
+000283* 2026-08-09 : CONVERT-TO-USD NOW PASSES A 5TH PARAMETER TO CONV  *
+000284*              FOR THE AS-OF DATE TO PRICE AGAINST; PART1 ALWAYS  *
+000285*              LEAVES IT BLANK SO CATALOG LOADS STILL PRICE AT    *
+000286*              TODAY'S RATE, BUT CONV CAN NOW BE CALLED BY OTHER  *
+000287*              PROGRAMS TO RECOMPUTE A HISTORICAL USD AMOUNT      *
+000288*              USING THE RATE IN EFFECT ON A PAST DATE.           *
+000289* 2026-08-09 : NEWPRDS RECORDS NOW CARRY A 5TH FIELD, STOCK ON     *
+000290*              HAND, VALIDATED AND LOADED INTO PRODUCTS.STOCK SO   *
+000291*              PART2 HAS SOMETHING TO CHECK AN ORDER LINE'S        *
+000292*              QUANTITY AGAINST.                                  *
+000293* 2026-08-09 : ADDED AN END-OF-JOB RECONCILIATION REPORT THAT     *
+000294*              TIES NEWPRDS RECORDS READ AGAINST LOADED/REJECTED/ *
+000295*              DUPLICATE COUNTS AND ALERTS WHEN THEY DON'T MATCH. *
+000296* 2026-08-09 : INSERT-INTO-DB NOW LOGS EVERY PRICE CHANGE IT      *
+000297*              APPLIES TO API5.PRICE_HISTORY, WITH THE OLD AND    *
+000298*              NEW PRICE AND THE LOAD DATE, BEFORE THE UPDATE     *
+000299*              OVERWRITES PRO-PRICE.                              *
+000300* 2026-08-09 : WS-LOAD-DATE IS NOW BUILT AS A DASHED YYYY-MM-DD   *
+000301*              STRING INSTEAD OF THE RAW ACCEPT FROM DATE OUTPUT, *
+000302*              SO PRICE_HISTORY.LOAD_DATE MATCHES THE DASHED      *
+000303*              DATE CONVENTION EVERY OTHER DATE COLUMN USES.      *
+000304* 2026-08-09 : A CLEAN END OF JOB NOW CLEARS CHKPNT INSTEAD OF    *
+000305*              LEAVING THE FINAL RECORD COUNT ON IT, SO THE NEXT  *
+000306*              DAY'S FRESH NEWPRDS FILE IS NOT TREATED AS A       *
+000307*              RESTART IN PROGRESS AND SILENTLY SHORT-LOADED -    *
+000308*              SAME IDEA AS PARTDRV'S 'DONE ' STEPCHK SENTINEL.   *
+000309*              RECORDS SKIPPED ON A GENUINE RESTART ARE NOW ALSO  *
+000310*              COUNTED SEPARATELY AND FOLDED INTO THE             *
+000311*              RECONCILIATION TIE-OUT, SINCE THEY WERE ALREADY    *
+000312*              LOADED OR REJECTED BY THE RUN THAT GOT RESTARTED.  *
+000260******************************************************************
+000500  ENVIRONMENT DIVISION.
+000600  CONFIGURATION SECTION.
+000700  SPECIAL-NAMES.
+000800       DECIMAL-POINT IS COMMA.
+000900
+001000  INPUT-OUTPUT SECTION.
+001100  FILE-CONTROL.
+001200         SELECT NEWPRDS ASSIGN TO NEWPRODS
+001300          ORGANIZATION IS SEQUENTIAL.
+001310         SELECT REJPRDS ASSIGN TO REJPRDS
+001320          ORGANIZATION IS SEQUENTIAL.
+001330         SELECT CHKPNT ASSIGN TO CHKPNT
+001340          ORGANIZATION IS SEQUENTIAL
+001350          FILE STATUS IS WS-CHKPNT-STATUS.
+001355         SELECT EXCPLOG ASSIGN TO EXCPLOG
+001356          ORGANIZATION IS SEQUENTIAL.
+001510  DATA DIVISION.
+001520  FILE SECTION.
+001530  FD NEWPRDS.
+001540  01 NEWPRODS-RECORD    PIC X(50).
+001550  FD REJPRDS.
+001551  01 REJPRDS-RECORD     PIC X(80).
+001552  FD CHKPNT.
+001553  01 CHKPNT-RECORD      PIC 9(7).
+001554  FD EXCPLOG.
+001555      COPY EXCPLOG.
+001560
+001570  WORKING-STORAGE SECTION.
+001571      EXEC SQL
+001572          INCLUDE SQLCA
+001573      END-EXEC
+001574      EXEC SQL
+001575          INCLUDE PRODUCT
+001576      END-EXEC
+001578      EXEC SQL
+001579          INCLUDE PRICEHIST
+001580      END-EXEC
+001577
+001580  01 DELIMITER-VAR  PIC X VALUE ";".
+001581  01 WS-DATA.
+001582   05 WS-PRO-ID       PIC X(3).
+001583   05 WS-DESCRIPTION  PIC X(20).
+001584   05 WS-DESC-FORM    PIC X(20).
+001585   05 WS-I            PIC 9(2) VALUE 1.
+001586   05 LETTRE-ACT      PIC X.
+001587   05 MAJ             PIC X.
+001588   05 MIN             PIC X.
+001589   05 FIRST-WORD      PIC X VALUE 'O'.
+001590   05 POINT-OUT       PIC 9(2) VALUE 1.
+001591   05 WS-PRICE        PIC 9(3)V99.
+001592   05 WS-PRICE-TEXT   PIC X(10).
+001593   05 WS-DEVISE       PIC X(2).
+001594   05 WS-PRICE-USD    PIC 9(3)V99 COMP-3.
+001595   05 ED-PRICE-USD    PIC ZZ9,99.
+001596   05 WS-CONVERSION-RATE  PIC 9V9999.
+001597   05 WS-STOCK-TEXT   PIC X(5).
+001598   05 WS-STOCK        PIC 9(5) COMP-3.
+001599  01 WS-FLAG-END PIC 9 VALUE ZERO.
+001601   88 END-OF-FILE     VALUE 1.
+001602
+001602  01 WS-LIGNE-VALIDE    PIC X VALUE 'O'.
+001602     88 LIGNE-VALIDE    VALUE 'O'.
+001602     88 LIGNE-INVALIDE  VALUE 'N'.
+001602  01 WS-CONV-STATUS     PIC X.
+001602     88 CONV-OK         VALUE 'O'.
+001602     88 CONV-FAILED     VALUE 'N'.
+001602  01 WS-CONV-AS-OF-DATE PIC X(10) VALUE SPACES.
+001602  01 WS-REJECT-REASON   PIC X(30).
+001602  01 WS-REJECT-OUT      PIC X(80).
+001602  01 WS-CNT-READ        PIC 9(5) VALUE ZERO.
+001602  01 WS-CNT-LOADED      PIC 9(5) VALUE ZERO.
+001602  01 WS-CNT-REJECTED    PIC 9(5) VALUE ZERO.
+001602  01 WS-CNT-DUPLICATE   PIC 9(5) VALUE ZERO.
+001602  01 WS-CNT-SKIPPED     PIC 9(5) VALUE ZERO.
+001602  01 WS-DB-PROD-COUNT PIC 9(9) VALUE ZERO.
+001602  01 WS-CHKPNT-STATUS   PIC XX VALUE SPACES.
+001602  01 WS-COMMIT-INTERVAL PIC 9(5) VALUE 1000.
+001602  01 WS-CNT-SINCE-COMMIT PIC 9(5) VALUE ZERO.
+001602  01 WS-RESTART-COUNT   PIC 9(7) VALUE ZERO.
+001602  01 WS-SKIP-COUNT      PIC 9(7) VALUE ZERO.
+001603  01 WS-LOG-PROGID      PIC X(8) VALUE 'PART1'.
+001604  01 WS-LOG-MESSAGE     PIC X(47).
+001605  01 CONVERT     PIC X(8) VALUE 'CONVERT'.
+001606  01 WS-OLD-PRICE       PIC 9(3)V99 COMP-3 VALUE ZERO.
+001607  01 WS-LOAD-DATE       PIC X(10) VALUE SPACES.
+001608  01 WS-LOAD-DATE-RAW   PIC X(08).
+001604
+001610  PROCEDURE DIVISION.
+001611
+001620*    EXEC SQL DELETE FROM PRODUCTS END-EXEC
+001630
+001698      ACCEPT WS-LOAD-DATE-RAW FROM DATE YYYYMMDD
+001699      STRING WS-LOAD-DATE-RAW(1:4) '-' WS-LOAD-DATE-RAW(5:2) '-'
+001699             WS-LOAD-DATE-RAW(7:2) DELIMITED BY SIZE
+001699             INTO WS-LOAD-DATE
+001699      END-STRING
+001700      PERFORM OPEN-FILE
+001701      PERFORM READ-CHECKPOINT
+001702      PERFORM SKIP-TO-RESTART-POINT
+001800      PERFORM TRAITEMENT-FICHIER UNTIL END-OF-FILE
+001900       PERFORM COMMIT-SQL
+001901       PERFORM CLEAR-CHECKPOINT
+002200       PERFORM CLOSE-FILE
+002205       PERFORM DISPLAY-SUMMARY
+002206       PERFORM RECONCILIATION-REPORT
+002210       GOBACK.
+002220
+002230  OPEN-FILE.
+002240      OPEN INPUT NEWPRDS
+002245      OPEN OUTPUT REJPRDS
+002246      OPEN EXTEND EXCPLOG
+002250      .
+002260  CLOSE-FILE.
+002270      CLOSE NEWPRDS
+002275      CLOSE REJPRDS
+002276      CLOSE EXCPLOG
+002280      .
+002281  DISPLAY-SUMMARY.
+002282      DISPLAY '===================================='
+002283      DISPLAY 'PART1 LOAD SUMMARY'
+002284      DISPLAY 'RECORDS READ     : ' WS-CNT-READ
+002285      DISPLAY 'RECORDS LOADED   : ' WS-CNT-LOADED
+002286      DISPLAY 'RECORDS REJECTED : ' WS-CNT-REJECTED
+002287      DISPLAY '===================================='
+002288      .
+002289* COMPARES NEWPRDS RECORDS READ AGAINST THIS RUN'S LOADED/
+002289* REJECTED/DUPLICATE COUNTS, AND RAISES AN ALERT WHEN THEY
+002289* DON'T TIE OUT, SO A SHORTFALL IN PRODUCTS DOESN'T GO UNNOTICED.
+002289  RECONCILIATION-REPORT.
+002289      EXEC SQL
+002289         SELECT COUNT(*) INTO :WS-DB-PROD-COUNT
+002289         FROM PRODUCTS
+002289      END-EXEC
+
+002289      DISPLAY '===================================='
+002289      DISPLAY 'PART1 RECONCILIATION REPORT'
+002289      DISPLAY '  RECORDS READ FROM NEWPRDS : ' WS-CNT-READ
+002289      DISPLAY '  RECORDS LOADED (RUN)      : ' WS-CNT-LOADED
+002289      DISPLAY '  RECORDS REJECTED          : ' WS-CNT-REJECTED
+002289      DISPLAY '  DUPLICATE KEY ERRORS      : ' WS-CNT-DUPLICATE
+002289      DISPLAY '  SKIPPED ON RESTART        : ' WS-CNT-SKIPPED
+002289      DISPLAY '  PRODUCTS ROWS IN DATABASE : ' WS-DB-PROD-COUNT
+002289      DISPLAY '===================================='
+
+002289      IF WS-CNT-READ NOT EQUAL WS-CNT-LOADED + WS-CNT-REJECTED
+002289                                + WS-CNT-DUPLICATE
+002289                                + WS-CNT-SKIPPED
+002289         DISPLAY '*** ALERT : NEWPRDS READ COUNT DOES NOT '
+002289         DISPLAY '*** TIE TO LOADED + REJECTED + DUPLICATE '
+002289         DISPLAY '*** COUNTS - INVESTIGATE BEFORE NEXT RUN ***'
+002289      END-IF
+002289      .
+002291  READ-CHECKPOINT.
+002292      MOVE ZERO TO WS-RESTART-COUNT
+002293      OPEN INPUT CHKPNT
+002294      IF WS-CHKPNT-STATUS = '00'
+002295         READ CHKPNT
+002296            AT END
+002297               CONTINUE
+002298            NOT AT END
+002299               MOVE CHKPNT-RECORD TO WS-RESTART-COUNT
+002301               DISPLAY 'RESTARTING AFTER RECORD : '
+002302                       WS-RESTART-COUNT
+002303         END-READ
+002304         CLOSE CHKPNT
+002305      END-IF
+002306      .
+002311  WRITE-CHECKPOINT.
+002312      OPEN OUTPUT CHKPNT
+002313      MOVE WS-CNT-READ TO CHKPNT-RECORD
+002314      WRITE CHKPNT-RECORD
+002315      CLOSE CHKPNT
+002316      .
+002317* CLEARS CHKPNT TO AN EMPTY FILE ON A CLEAN END OF JOB SO THE
+002317* NEXT RUN'S READ-CHECKPOINT FINDS NO RESTART COUNT AND STARTS
+002317* FROM THE TOP OF A FRESH NEWPRDS FILE INSTEAD OF SKIPPING IT.
+002318  CLEAR-CHECKPOINT.
+002319      OPEN OUTPUT CHKPNT
+002320      CLOSE CHKPNT
+002321      .
+002321  SKIP-TO-RESTART-POINT.
+002322      MOVE ZERO TO WS-SKIP-COUNT
+002323      PERFORM SKIP-ONE-RECORD
+002324         UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+002325            OR END-OF-FILE
+002326      .
+002331  SKIP-ONE-RECORD.
+002332      READ NEWPRDS
+002333         AT END
+002334            SET END-OF-FILE TO TRUE
+002335         NOT AT END
+002336            ADD 1 TO WS-SKIP-COUNT
+002337            ADD 1 TO WS-CNT-READ
+002338            ADD 1 TO WS-CNT-SKIPPED
+002339      END-READ
+002339      .
+002341  CHECK-INTERIM-COMMIT.
+002342      ADD 1 TO WS-CNT-SINCE-COMMIT
+002343      IF WS-CNT-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+002344         PERFORM COMMIT-SQL
+002345         PERFORM WRITE-CHECKPOINT
+002346         MOVE ZERO TO WS-CNT-SINCE-COMMIT
+002347      END-IF
+002348      .
+002290  TRAITEMENT-FICHIER.
+002300      READ NEWPRDS AT END
+002400         SET END-OF-FILE TO TRUE
+002450      NOT AT END
+002460         PERFORM TRAITEMENT-LIGNE
+002500      END-READ
+002610      .
+002700  TRAITEMENT-LIGNE.
+002705      ADD 1 TO WS-CNT-READ
+002800      UNSTRING NEWPRODS-RECORD
+002810         DELIMITED BY DELIMITER-VAR
+002820         INTO WS-PRO-ID
+002830              WS-DESCRIPTION
+002840              WS-PRICE-TEXT
+002850              WS-DEVISE
+002855              WS-STOCK-TEXT
+002860      END-UNSTRING.
+002870      INSPECT WS-PRICE-TEXT CONVERTING '.' TO ','
+002880      PERFORM VALIDATE-LIGNE
+002890      IF LIGNE-VALIDE
+003000         PERFORM FORMATTAGE-DESCRIPTION
+003010         PERFORM CONVERT-TO-USD
+003011*        PERFORM DISPLAY-PRIX
+003012         IF CONV-FAILED
+003013            MOVE 'DEVISE NON REPERTORIEE' TO WS-REJECT-REASON
+003014            PERFORM WRITE-REJECT
+003015         ELSE
+003020            PERFORM INSERT-INTO-DB
+003016         END-IF
+002891      ELSE
+002892         PERFORM WRITE-REJECT
+002893      END-IF
+002894      PERFORM CHECK-INTERIM-COMMIT
+002895      .
+002895
+002896  VALIDATE-LIGNE.
+002897      SET LIGNE-VALIDE TO TRUE
+002898      IF WS-PRO-ID = SPACES
+002899         MOVE 'PRO-ID MANQUANT' TO WS-REJECT-REASON
+002900         SET LIGNE-INVALIDE TO TRUE
+002901      ELSE
+002902         IF WS-DESCRIPTION = SPACES
+002903            MOVE 'DESCRIPTION MANQUANTE' TO WS-REJECT-REASON
+002904            SET LIGNE-INVALIDE TO TRUE
+002905         ELSE
+002906            IF WS-PRICE-TEXT = SPACES
+002907               MOVE 'PRIX MANQUANT' TO WS-REJECT-REASON
+002908               SET LIGNE-INVALIDE TO TRUE
+002909            ELSE
+002930               IF FUNCTION TEST-NUMVAL-C(WS-PRICE-TEXT) NOT = ZERO
+002931                  MOVE 'PRIX NON NUMERIQUE' TO WS-REJECT-REASON
+002932                  SET LIGNE-INVALIDE TO TRUE
+002933               ELSE
+002910                  IF WS-DEVISE = SPACES
+002911                     MOVE 'DEVISE MANQUANTE' TO WS-REJECT-REASON
+002912                     SET LIGNE-INVALIDE TO TRUE
+002913                  ELSE
+002935                     IF WS-STOCK-TEXT = SPACES
+002936                        MOVE 'STOCK MANQUANT' TO WS-REJECT-REASON
+002937                        SET LIGNE-INVALIDE TO TRUE
+002938                     ELSE
+002939                        IF FUNCTION TEST-NUMVAL(WS-STOCK-TEXT)
+002940                           NOT = ZERO
+002941                           MOVE 'STOCK NON NUMERIQUE'
+002942                             TO WS-REJECT-REASON
+002943                           SET LIGNE-INVALIDE TO TRUE
+002944                        END-IF
+002945                     END-IF
+002946                  END-IF
+002947               END-IF
+002914            END-IF
+002915         END-IF
+002916      END-IF
+002917      .
+002918
+002919  WRITE-REJECT.
+002920      STRING NEWPRODS-RECORD DELIMITED BY SIZE
+002921             ' - ' DELIMITED BY SIZE
+002922             WS-REJECT-REASON DELIMITED BY SIZE
+002923          INTO WS-REJECT-OUT
+002924      END-STRING
+002925      MOVE WS-REJECT-OUT TO REJPRDS-RECORD
+002926      WRITE REJPRDS-RECORD
+002927      DISPLAY 'LIGNE REJETEE : ' WS-REJECT-REASON
+002927      ADD 1 TO WS-CNT-REJECTED
+002928      .
+003100
+003200  FORMATTAGE-DESCRIPTION.
+003700
+003701      INITIALIZE WS-DESC-FORM
+003702      MOVE 1 TO POINT-OUT
+003703      MOVE 'O' TO FIRST-WORD
+003710      DISPLAY 'CHAINE AVANT FORMAT :' WS-DESCRIPTION
+003720      PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I >
+003730                           FUNCTION LENGTH(WS-DESCRIPTION)
+003740         MOVE WS-DESCRIPTION(WS-I:1) TO LETTRE-ACT
+003741
+003750         IF FIRST-WORD = 'O' OR LETTRE-ACT = ' '
+003760            MOVE 'N' TO FIRST-WORD
+003770            IF LETTRE-ACT = ' '
+003780               MOVE 'O' TO FIRST-WORD
+003790               MOVE LETTRE-ACT TO WS-DESC-FORM(POINT-OUT:1)
+003791          ELSE
+003792          MOVE FUNCTION UPPER-CASE(LETTRE-ACT) TO MAJ
+003793          MOVE MAJ TO WS-DESC-FORM(POINT-OUT:1)
+003794          END-IF
+003795          ELSE
+003796             MOVE FUNCTION LOWER-CASE(LETTRE-ACT) TO MIN
+003797             MOVE MIN TO WS-DESC-FORM(POINT-OUT:1)
+003798          END-IF
+003799          ADD 1 TO POINT-OUT
+003800      END-PERFORM
+003801      DISPLAY "CHAINE FORMATEE : " WS-DESC-FORM
+003804      .
+003805
+003806  CONVERT-TO-USD.
+003808      CALL  CONVERT  USING WS-DEVISE
+003809                              WS-PRICE-TEXT
+003810                              WS-PRICE-USD
+003811                              WS-CONV-STATUS
+003812                              WS-CONV-AS-OF-DATE.
+003820*    EVALUATE WS-DEVISE
+003900*    WHEN 'EU'
+004000*      COMPUTE WS-PRICE-USD = FUNCTION NUMVAL(WS-PRICE-TEXT) *
+004100*    WHEN 'DO'
+004200*      COMPUTE WS-PRICE-USD = FUNCTION NUMVAL(WS-PRICE-TEXT)
+004310*    WHEN 'YU'
+004320*      COMPUTE WS-PRICE-USD = FUNCTION NUMVAL(WS-PRICE-TEXT) *
+004330*    WHEN OTHER
+004400*       DISPLAY 'DEVISE NON REPERTORIEE '
+004500*    END-EVALUATE.
+004600
+004610*  DISPLAY-PRIX.
+004620*   MOVE WS-PRICE-USD TO ED-PRICE-USD
+004630*   DISPLAY 'PRIX FROMATE USD : ' ED-PRICE-USD
+004640*   .
+004700  INSERT-INTO-DB.
+004750      COMPUTE WS-STOCK = FUNCTION NUMVAL(WS-STOCK-TEXT)
+004800      MOVE WS-PRICE-USD TO PRO-PRICE
+004810      MOVE WS-PRO-ID TO PRO-ID
+004820      MOVE WS-DESC-FORM TO PRO-DESCRIPTION
+004830      MOVE WS-STOCK TO PRO-STOCK
+004840      PERFORM GET-CURRENT-PRICE
+004900      EXEC SQL
+005000         UPDATE PRODUCTS
+005010         SET DESCRIPTION = :PRO-DESCRIPTION,
+005020             PRICE       = :PRO-PRICE,
+005025             STOCK       = :PRO-STOCK
+005030         WHERE P_NO = :PRO-ID
+005040      END-EXEC
+005050      PERFORM EVAL-UPDATE
+005060      .
+005061*****************************************
+005062*** READS THE PRICE ON FILE FOR THIS   ***
+005063*** PRODUCT BEFORE THE UPDATE ABOVE    ***
+005064*** OVERWRITES IT, SO A CHANGED PRICE  ***
+005065*** CAN BE LOGGED TO                   ***
+005066*** API5.PRICE_HISTORY.                ***
+005067*****************************************
+005068  GET-CURRENT-PRICE.
+005069      MOVE ZERO TO WS-OLD-PRICE
+005070      EXEC SQL
+005071         SELECT PRICE INTO :WS-OLD-PRICE
+005072         FROM PRODUCTS
+005073         WHERE P_NO = :PRO-ID
+005074      END-EXEC
+005075      EVALUATE TRUE
+005076      WHEN SQLCODE = ZERO
+005077           CONTINUE
+005078      WHEN SQLCODE = 100
+005079           CONTINUE
+005080      WHEN OTHER
+005081           DISPLAY 'WARNING SELECT PRICE : ' SQLCODE
+005082      END-EVALUATE
+005083      .
+005070  INSERT-NEW-PRODUCT.
+005200      EXEC SQL
+005300         INSERT INTO PRODUCTS
+005400         VALUES (:PRO-ID,
+005500                 :PRO-DESCRIPTION,
+005550                 :PRO-PRICE,
+005560                 :PRO-STOCK)
+005700      END-EXEC
+005800      PERFORM EVAL-INSERT
+005900      .
+005910  EVAL-UPDATE.
+005920      EVALUATE TRUE
+005930      WHEN SQLCODE = ZERO
+005940           DISPLAY 'UPDATE OK : ' WS-PRO-ID
+005945           ADD 1 TO WS-CNT-LOADED
+005946           IF WS-OLD-PRICE NOT = PRO-PRICE
+005947              PERFORM INSERT-PRICE-HISTORY
+005948           END-IF
+005950      WHEN SQLCODE = 100
+005960           PERFORM INSERT-NEW-PRODUCT
+005970      WHEN SQLCODE > ZERO
+005980           DISPLAY 'WARNING SQL : ' SQLCODE
+005984           MOVE 'WARNING UPDATE' TO WS-LOG-MESSAGE
+005987           PERFORM LOG-EXCEPTION
+005990      WHEN OTHER
+006000           DISPLAY 'ABEND SQL : ' SQLCODE
+006010           DISPLAY SQLSTATE
+006020           DISPLAY SQLERRM
+006030           DISPLAY SQLERRP
+006040           DISPLAY SQLERRD(3)
+006044           MOVE 'ABEND UPDATE' TO WS-LOG-MESSAGE
+006047           PERFORM LOG-EXCEPTION
+006050           PERFORM ABEND-PROG
+006060      END-EVALUATE
+006070      .
+006071*****************************************
+006072*** ONE AUDIT ROW PER PRICE CHANGE     ***
+006073*** PART1 APPLIES DURING A RELOAD.     ***
+006074*****************************************
+006075  INSERT-PRICE-HISTORY.
+006076      MOVE PRO-ID       TO PRHIST-P-NO
+006077      MOVE WS-OLD-PRICE TO PRHIST-OLD-PRICE
+006078      MOVE PRO-PRICE    TO PRHIST-NEW-PRICE
+006079      MOVE WS-LOAD-DATE TO PRHIST-LOAD-DATE
+006080
+006081      EXEC SQL
+006082          INSERT INTO API5.PRICE_HISTORY
+006083          (P_NO, OLD_PRICE, NEW_PRICE, LOAD_DATE)
+006084          VALUES(:PRHIST-P-NO,
+006085                 :PRHIST-OLD-PRICE,
+006086                 :PRHIST-NEW-PRICE,
+006087                 :PRHIST-LOAD-DATE)
+006088      END-EXEC
+006089
+006090      EVALUATE TRUE
+006090          WHEN SQLCODE = ZERO
+006090               CONTINUE
+006091          WHEN SQLCODE > ZERO
+006091               DISPLAY 'WARNING PRICE HIST : ' SQLCODE
+006091               MOVE 'WARNING PRICE HIST' TO WS-LOG-MESSAGE
+006091               PERFORM LOG-EXCEPTION
+006096          WHEN OTHER
+006096               DISPLAY 'ANOMALIE GRAVE PRICE HIST ' SQLCODE
+006096               MOVE 'ABEND PRICE HIST' TO WS-LOG-MESSAGE
+006096               PERFORM LOG-EXCEPTION
+006097               PERFORM ABEND-PROG
+006098      END-EVALUATE
+006099      .
+006100  EVAL-INSERT.
+006110
+006200      EVALUATE TRUE
+006300      WHEN SQLCODE = ZERO
+006400           DISPLAY 'INSERT OK'
+006450           ADD 1 TO WS-CNT-LOADED
+006500      WHEN SQLCODE = -803
+006600           DISPLAY 'ERREUR INSERT DOUBLON : ' WS-PRO-ID
+006610           MOVE 'ERREUR INSERT DOUBLON' TO WS-LOG-MESSAGE
+006620           PERFORM LOG-EXCEPTION
+006625           ADD 1 TO WS-CNT-DUPLICATE
+006700      WHEN SQLCODE > 0
+006800           DISPLAY 'WARNING SQL : ' SQLCODE
+006810           MOVE 'WARNING SQL' TO WS-LOG-MESSAGE
+006820           PERFORM LOG-EXCEPTION
+006900      WHEN OTHER
+007000           DISPLAY 'ABEND SQL : ' SQLCODE
+007100           DISPLAY SQLSTATE
+007110           DISPLAY SQLERRM
+007120           DISPLAY SQLERRP
+007130           DISPLAY SQLERRD(3)
+007140           MOVE 'ABEND SQL' TO WS-LOG-MESSAGE
+007150           PERFORM LOG-EXCEPTION
+007200           PERFORM ABEND-PROG
+007300      END-EVALUATE
+007400      .
+007500  COMMIT-SQL.
+007600      EXEC SQL COMMIT END-EXEC
+007700      PERFORM EVAL-SQLCODE
+007710      .
+007800  ABEND-PROG.
+007810      EXEC SQL ROLLBACK END-EXEC
+007820      DISPLAY 'PART1 ABENDING - SEE SQLCODE ABOVE'
+007830      MOVE 16 TO RETURN-CODE
+007840      STOP RUN.
+007910
+008000  EVAL-SQLCODE.
+008100      EVALUATE TRUE
+008200      WHEN SQLCODE = ZERO
+008300           CONTINUE
+008400      WHEN SQLCODE > 0
+008500           IF SQLCODE = +100 THEN
+008600              DISPLAY 'FIN TABLE |'
+008700           ELSE
+008800              DISPLAY 'WARNING : ' SQLCODE
+008810              MOVE 'WARNING' TO WS-LOG-MESSAGE
+008820              PERFORM LOG-EXCEPTION
+008900           END-IF
+009000      WHEN OTHER
+009100              DISPLAY 'ANOMALIE GRAVE : ' SQLCODE
+009110              MOVE 'ANOMALIE GRAVE' TO WS-LOG-MESSAGE
+009120              PERFORM LOG-EXCEPTION
+009200      END-EVALUATE.
+009210
+009220******************************************************
+009230*** WRITES ONE TIMESTAMPED ROW TO THE SHARED        ***
+009240*** EXCPLOG FILE FOR EVERY WARNING/ABEND SQLCODE    ***
+009250*** THIS PROGRAM ENCOUNTERS.                        ***
+009260******************************************************
+009270  LOG-EXCEPTION.
+009280      ACCEPT EXCPLOG-DATE FROM DATE YYYYMMDD
+009290      ACCEPT EXCPLOG-TIME FROM TIME
+009300      MOVE WS-LOG-PROGID  TO EXCPLOG-PROGID
+009310      MOVE SQLCODE        TO EXCPLOG-SQLCODE
+009320      MOVE WS-LOG-MESSAGE TO EXCPLOG-MESSAGE
+009330      WRITE EXCPLOG-RECORD
+009340      .
