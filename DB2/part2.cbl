@@ -1,5 +1,82 @@
- IDENTIFICATION DIVISION.                
- PROGRAM-ID. PART2.                      
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. PART2.
+*****************************************
+* MODIFICATION HISTORY                  *
+* 2026-08-09 : ABEND-PROG NOW SETS      *
+*   RETURN-CODE AND STOPS INSTEAD OF    *
+*   FORCING A DIVIDE-BY-ZERO TO ABEND.  *
+* 2026-08-09 : MERGE NOW HANDLES A      *
+*   THIRD INPUT FILE (VENTUS) VIA A     *
+*   KEY TABLE INSTEAD OF A HARD-CODED   *
+*   TWO-WAY IF/ELSE.                    *
+* 2026-08-09 : EACH INPUT FILE'S ORDER  *
+*   NUMBER SEQUENCE IS NOW CHECKED ON   *
+*   READ; REGRESSIONS ARE COUNTED AND   *
+*   DISPLAYED AT END OF JOB.            *
+* 2026-08-09 : ITEMS INSERT IS NOW      *
+*   SKIPPED WHEN THE ORDERS INSERT FOR  *
+*   THE SAME ORDER FAILED.              *
+* 2026-08-09 : EVERY SUCCESSFUL BALANCE *
+*   UPDATE NOW ALSO WRITES AN AUDIT ROW *
+*   TO API5.BALANCE_HISTORY.            *
+* 2026-08-09 : ADDED AN END-OF-JOB      *
+*   RECONCILIATION REPORT COMPARING     *
+*   INPUT RECORDS READ/INSERTED THIS    *
+*   RUN TO THE TOTAL ROWS IN ORDERS     *
+*   AND ITEMS.                          *
+* 2026-08-09 : INPUT FILE NAMES ARE NOW *
+*   BUILT AT RUNTIME INSTEAD OF FIXED   *
+*   DD NAMES, SO THE DAILY BATCH CAN    *
+*   POINT AT A DATE-STAMPED FILE OR AN  *
+*   OPERATOR-SUPPLIED OVERRIDE.         *
+* 2026-08-09 : SALE LINES WITH A ZERO   *
+*   QUANTITY, OR STILL A ZERO PRICE     *
+*   AFTER THE CATALOG FALLBACK, ARE     *
+*   NOW REJECTED TO REJVNT INSTEAD OF   *
+*   BEING LOADED.                       *
+* 2026-08-09 : ORDER LINES PRICED FROM  *
+*   THE CATALOG FALLBACK ARE NOW ALSO   *
+*   LOGGED TO EXCVNT AND COUNTED, SO    *
+*   THEY CAN BE REVIEWED SEPARATELY     *
+*   FROM LOAD ERRORS.                   *
+* 2026-08-09 : SALE LINES REQUESTING    *
+*   MORE THAN PRODUCTS.STOCK ON HAND    *
+*   ARE NOW REJECTED, AND STOCK IS      *
+*   DECREMENTED ON EVERY ITEMS INSERT   *
+*   THAT ACTUALLY GOES THROUGH.         *
+* 2026-08-09 : THE LAST NO-COMM-VENTAS/ *
+*   NO-COMM-VENTEU/NO-COMM-VENTUS       *
+*   SUCCESSFULLY PROCESSED IS NOW       *
+*   CHECKPOINTED PERIODICALLY, SO A     *
+*   RESTART AFTER AN ABEND RESUMES      *
+*   PAST WORK ALREADY POSTED INSTEAD    *
+*   OF REPROCESSING FROM THE START.     *
+* 2026-08-09 : VENTAS/VENTEU/VENTUS     *
+*   RECORDS NOW CARRY A RECORD TYPE     *
+*   BYTE ('C' = RETURN/CREDIT, SPACE    *
+*   OR 'V' = NORMAL SALE). A RETURN     *
+*   LINE SKIPS THE STOCK-ON-HAND CHECK, *
+*   ADDS ITS UNITS BACK TO STOCK        *
+*   INSTEAD OF CONSUMING THEM, AND      *
+*   POSTS A NEGATIVE ADJUSTMENT TO      *
+*   CUSTOMERS.BALANCE INSTEAD OF AN     *
+*   ADDITION.                           *
+* 2026-08-09 : A SALE LINE WHOSE DATE   *
+*   P2DDATE COULD NOT PARSE IS NOW      *
+*   REJECTED TO REJVNT LIKE ANY OTHER   *
+*   INVALID LINE INSTEAD OF BEING       *
+*   LOADED WITH THE LITERAL 'INVALID'   *
+*   IN ORDERS.O_DATE. ALSO FIXED        *
+*   PREPARE-DATA-VENTAS PASSING         *
+*   VENTEU'S DATE FIELD TO P2DDATE      *
+*   INSTEAD OF ITS OWN.                 *
+* 2026-08-09 : A CLEAN END OF JOB NOW   *
+*   CLEARS CHKPNT2 INSTEAD OF LEAVING   *
+*   THE LAST-POSTED ORDER NUMBERS ON    *
+*   IT, SO THE NEXT RUN'S FRESH         *
+*   VENTAS/VENTEU/VENTUS FILES ARE NOT  *
+*   TREATED AS A RESTART IN PROGRESS    *
+*   AND WRONGLY SKIPPED.                *
 *****************************************
  ENVIRONMENT DIVISION.                   
  CONFIGURATION SECTION.                  
@@ -8,9 +85,16 @@
                                          
  INPUT-OUTPUT SECTION.                   
  FILE-CONTROL.                           
-     SELECT VENTAS ASSIGN TO FICVAS.     
-     SELECT VENTEU ASSIGN TO FICVEU.     
-                                         
+     SELECT VENTAS ASSIGN TO WS-FICVAS-DSN.
+     SELECT VENTEU ASSIGN TO WS-FICVEU-DSN.
+     SELECT VENTUS ASSIGN TO WS-FICVUS-DSN.
+     SELECT REJVNT ASSIGN TO FICRVT.
+     SELECT EXCVNT ASSIGN TO FICEXC.
+     SELECT EXCPLOG ASSIGN TO EXCPLOG.
+     SELECT CHKPNT2 ASSIGN TO CHKPNT2
+      ORGANIZATION IS SEQUENTIAL
+      FILE STATUS IS WS-CHKPNT-STATUS.
+
 *****************************************
  DATA DIVISION.                          
  FILE SECTION.                           
@@ -26,9 +110,12 @@
     05 NO-EMP-VENTAS     PIC 9(2).       
     05 NO-CLIENT-VENTAS  PIC 9(4).       
     05 NO-PROD-VENTAS    PIC X(3).       
-    05 PRIX-VENTAS       PIC 9(3)V99.    
-    05 QUANTITE-VENTAS   PIC 99.         
-    05 FILLER            PIC X(6).       
+    05 PRIX-VENTAS       PIC 9(3)V99.
+    05 QUANTITE-VENTAS   PIC 99.
+    05 TYPE-COMM-VENTAS  PIC X.
+       88 TYPE-IS-RETOUR-VENTAS VALUE 'C'.
+       88 TYPE-IS-VENTE-VENTAS  VALUE SPACE 'V'.
+    05 FILLER            PIC X(5).
                                          
  FD VENTEU.                              
  01 ENR-VENTEU.                          
@@ -42,11 +129,54 @@
     05 NO-EMP-VENTEU     PIC 9(2).        
     05 NO-CLIENT-VENTEU  PIC 9(4).        
     05 NO-PROD-VENTEU    PIC X(3).        
-    05 PRIX-VENTEU       PIC 9(3)V99.     
-    05 QUANTITE-VENTEU   PIC 99.          
-    05 FILLER            PIC X(6).        
-                                          
- WORKING-STORAGE SECTION.                 
+    05 PRIX-VENTEU       PIC 9(3)V99.
+    05 QUANTITE-VENTEU   PIC 99.
+    05 TYPE-COMM-VENTEU  PIC X.
+       88 TYPE-IS-RETOUR-VENTEU VALUE 'C'.
+       88 TYPE-IS-VENTE-VENTEU  VALUE SPACE 'V'.
+    05 FILLER            PIC X(5).
+
+ FD VENTUS.
+ 01 ENR-VENTUS.
+    05 NO-COMM-VENTUS    PIC 9(3).
+    05 DATE-COMM-VENTUS.
+       10 JOUR-COMM-VENTUS PIC X(02).
+       10 FILLER            PIC X(01).
+       10 MOIS-COMM-VENTUS  PIC X(02).
+       10 FILLER            PIC X(01).
+       10 ANNEE-COMM-VENTUS PIC X(04).
+    05 NO-EMP-VENTUS     PIC 9(2).
+    05 NO-CLIENT-VENTUS  PIC 9(4).
+    05 NO-PROD-VENTUS    PIC X(3).
+    05 PRIX-VENTUS       PIC 9(3)V99.
+    05 QUANTITE-VENTUS   PIC 99.
+    05 TYPE-COMM-VENTUS  PIC X.
+       88 TYPE-IS-RETOUR-VENTUS VALUE 'C'.
+       88 TYPE-IS-VENTE-VENTUS  VALUE SPACE 'V'.
+    05 FILLER            PIC X(5).
+
+ FD REJVNT.
+ 01 REJVNT-RECORD PIC X(80).
+
+ FD EXCVNT.
+ 01 EXCVNT-RECORD PIC X(80).
+
+ FD EXCPLOG.
+     EXEC SQL INCLUDE EXCPLOG END-EXEC.
+
+*****************************************
+*** HOLDS THE LAST NO-COMM-VENTEU/     ***
+*** VENTAS/VENTUS SUCCESSFULLY POSTED, ***
+*** SO A RESTART CAN SKIP PAST WORK    ***
+*** ALREADY DONE.                      ***
+*****************************************
+ FD CHKPNT2.
+ 01 CHKPNT2-RECORD.
+    05 CHKPNT2-VENTEU    PIC 9(3).
+    05 CHKPNT2-VENTAS    PIC 9(3).
+    05 CHKPNT2-VENTUS    PIC 9(3).
+
+ WORKING-STORAGE SECTION.
                                           
      EXEC SQL                             
         INCLUDE SQLCA                     
@@ -64,78 +194,402 @@
         INCLUDE ITEMS                     
      END-EXEC.                            
                                           
-     EXEC SQL                             
-        INCLUDE PRODUCTS                  
-     END-EXEC.                            
+     EXEC SQL
+        INCLUDE PRODUCTS
+     END-EXEC.
+
+     EXEC SQL
+        INCLUDE BALHIST
+     END-EXEC.
                                           
  77 WS-FLAG-AS           PIC 9 VALUE ZERO.
  77 WS-FLAG-EU           PIC 9 VALUE ZERO.
- 77 WS-ANO               PIC 99 VALUE ZERO.                 
- 77 ED-SQLCODE           PIC 9(10).                         
- 77 WS-MONTANT           PIC S9(8)V99 USAGE COMP-3.         
+ 77 WS-FLAG-US           PIC 9 VALUE ZERO.
+ 77 ED-SQLCODE           PIC 9(10).
+*****************************************
+*** RUNTIME-BUILT INPUT FILE NAMES -   ***
+*** EACH DEFAULTS TO A DATE-STAMPED    ***
+*** DAILY FILE, OR TO WHATEVER THE     ***
+*** OPERATOR SETS IN THE MATCHING      ***
+*** ENVIRONMENT VARIABLE.              ***
+*****************************************
+ 77 WS-TODAY-DATE          PIC X(8).
+ 77 WS-FICVAS-DSN           PIC X(40).
+ 77 WS-FICVEU-DSN           PIC X(40).
+ 77 WS-FICVUS-DSN           PIC X(40).
+*****************************************
+*** MERGE KEY TABLE - ONE ENTRY PER   ***
+*** INPUT FILE, SO ADDING A FOURTH    ***
+*** INPUT FILE ONLY NEEDS A BIGGER    ***
+*** WS-NB-FILES AND ANOTHER WHEN.     ***
+*****************************************
+ 01 WS-MERGE-TABLE.
+    05 WS-MERGE-ENTRY OCCURS 3 TIMES.
+       10 WS-MERGE-KEY     PIC 9(3).
+ 77 WS-NB-FILES          PIC 9 VALUE 3.
+ 77 WS-MX                PIC 9 USAGE COMP.
+ 77 WS-MIN-KEY            PIC 9(3).
+ 77 WS-MIN-INDEX          PIC 9 VALUE ZERO.
+    88 MERGE-IS-VENTEU    VALUE 1.
+    88 MERGE-IS-VENTAS    VALUE 2.
+    88 MERGE-IS-VENTUS    VALUE 3.
+*****************************************
+*** LAST ORDER NUMBER SEEN ON EACH     ***
+*** INPUT FILE, TO DETECT A FILE THAT  ***
+*** ARRIVES OUT OF ORDER NUMBER SEQ.   ***
+*****************************************
+ 01 WS-LAST-KEY-TABLE.
+    05 WS-LAST-KEY OCCURS 3 TIMES   PIC 9(3) VALUE ZERO.
+ 77 WS-SEQ-ERROR-COUNT      PIC 9(5) VALUE ZERO.
+*****************************************
+*** CHECKPOINT/RESTART WORK AREAS      ***
+*****************************************
+ 77 WS-CHKPNT-STATUS        PIC XX VALUE SPACES.
+ 77 WS-COMMIT-INTERVAL      PIC 9(5) VALUE 1000.
+ 77 WS-CNT-SINCE-COMMIT     PIC 9(5) VALUE ZERO.
+ 77 WS-SKIP-COUNT           PIC 9(7) VALUE ZERO.
+ 77 WS-RESTART-VENTEU       PIC 9(3) VALUE ZERO.
+ 77 WS-RESTART-VENTAS       PIC 9(3) VALUE ZERO.
+ 77 WS-RESTART-VENTUS       PIC 9(3) VALUE ZERO.
+ 77 WS-LAST-DONE-VENTEU     PIC 9(3) VALUE ZERO.
+ 77 WS-LAST-DONE-VENTAS     PIC 9(3) VALUE ZERO.
+ 77 WS-LAST-DONE-VENTUS     PIC 9(3) VALUE ZERO.
+*****************************************
+*** COUNTERS FOR THE END-OF-JOB        ***
+*** RECONCILIATION REPORT              ***
+*****************************************
+ 77 WS-CNT-READ             PIC 9(7) VALUE ZERO.
+ 77 WS-CNT-ORDERS-INSERTED  PIC 9(7) VALUE ZERO.
+ 77 WS-CNT-ITEMS-INSERTED   PIC 9(7) VALUE ZERO.
+ 77 WS-DB-ORDERS-COUNT      PIC 9(9) VALUE ZERO.
+ 77 WS-DB-ITEMS-COUNT       PIC 9(9) VALUE ZERO.
+*****************************************
+*** VALIDATION OF THE MERGED SALES    ***
+*** LINE BEFORE IT REACHES ORDERS/    ***
+*** ITEMS. A ZERO PRICE COMING OUT OF ***
+*** IF-PRICE-ZERO-COPY-PRICE MEANS NO ***
+*** CATALOG PRICE COULD BE FOUND      ***
+*** EITHER, SO THAT CASE IS REJECTED  ***
+*** TOO RATHER THAN LOADED AT PRICE   ***
+*** ZERO.                             ***
+*****************************************
+*****************************************
+*** RECORD TYPE OF THE SALE LINE NOW  ***
+*** BEING MERGED, SET BY WHICHEVER    ***
+*** PREPARE-DATA-x PARAGRAPH LAST     ***
+*** READ A RECORD, SO THE COMMON      ***
+*** VALIDATION/BALANCE PARAGRAPHS     ***
+*** BELOW CAN TELL A RETURN FROM A    ***
+*** NORMAL SALE WITHOUT CARING WHICH  ***
+*** OF THE THREE INPUT FILES IT CAME  ***
+*** FROM.                             ***
+*****************************************
+ 77 WS-SALE-TYPE             PIC X VALUE SPACE.
+    88 SALE-IS-RETOUR           VALUE 'C'.
+    88 SALE-IS-VENTE            VALUE SPACE 'V'.
+ 77 WS-LIGNE-VALIDE          PIC X VALUE 'O'.
+    88 LIGNE-VALIDE            VALUE 'O'.
+    88 LIGNE-INVALIDE          VALUE 'N'.
+ 77 WS-REJECT-REASON        PIC X(30).
+ 77 WS-REJECT-OUT           PIC X(80).
+ 77 WS-CNT-REJECTED         PIC 9(5) VALUE ZERO.
+ 77 WS-CNT-PRICE-FALLBACK   PIC 9(5) VALUE ZERO.
+ 77 WS-EXCEPTION-OUT        PIC X(80).
+ 77 WS-LOG-PROGID           PIC X(8) VALUE 'PART2'.
+ 77 WS-LOG-MESSAGE          PIC X(47).
+ 77 WS-MONTANT           PIC S9(8)V99 USAGE COMP-3.
  77 WS-TOTAL-TO-UPDATE   PIC S9(8)V99 USAGE COMP-3.         
  77 WS-DISPLAY-NO-UPDATE PIC X(120) VALUE SPACE.            
  77 ED-NO-CUSTOMER       PIC X(4) VALUE SPACE.              
  77 LAST-ORDER           PIC S9(3)V USAGE COMP-3 VALUE ZERO.
- 77 P2DDATE              PIC X(8) VALUE 'P2DDATE'.          
-                                                            
- PROCEDURE DIVISION.                                        
-                                                            
-     OPEN INPUT VENTEU VENTAS                               
-                                                            
-     PERFORM LECT-VENTEU                                    
-     PERFORM LECT-VENTAS                                    
-                                                            
-************************************                        
-*** LECTURE SYNCHRONE                                       
-************************************                        
-     PERFORM UNTIL WS-FLAG-EU = 1 AND WS-FLAG-AS = 1        
-        IF NO-COMM-VENTEU <= NO-COMM-VENTAS THEN            
-           PERFORM PREPARE-DATA-VENTEU                      
-           PERFORM INSERT-DATA-TO-BDD                       
-           PERFORM LECT-VENTEU                              
-        ELSE                                                
-           PERFORM PREPARE-DATA-VENTAS                      
-           PERFORM INSERT-DATA-TO-BDD                       
-           PERFORM LECT-VENTAS                              
-        END-IF                                              
-      END-PERFORM                                           
-                                                            
-     CLOSE VENTEU VENTAS                                    
+ 77 WS-ORDER-OK          PIC X VALUE 'O'.
+    88 ORDER-INSERT-OK     VALUE 'O'.
+    88 ORDER-INSERT-FAILED VALUE 'N'.
+ 77 WS-ITEMS-OK          PIC X VALUE 'N'.
+    88 ITEMS-INSERT-OK     VALUE 'O'.
+    88 ITEMS-INSERT-FAILED VALUE 'N'.
+ 77 P2DDATE              PIC X(8) VALUE 'P2DDATE'.
                                                             
+ PROCEDURE DIVISION.
+
+     PERFORM INITIALIZE-FILE-NAMES
+
+     OPEN INPUT VENTEU VENTAS VENTUS
+     OPEN OUTPUT REJVNT
+     OPEN OUTPUT EXCVNT
+     OPEN EXTEND EXCPLOG
+
+     PERFORM READ-CHECKPOINT
+
+     PERFORM LECT-VENTEU
+     PERFORM LECT-VENTAS
+     PERFORM LECT-VENTUS
+     PERFORM SKIP-TO-RESTART-POINT
+     MOVE NO-COMM-VENTEU TO WS-MERGE-KEY(1)
+     MOVE NO-COMM-VENTAS TO WS-MERGE-KEY(2)
+     MOVE NO-COMM-VENTUS TO WS-MERGE-KEY(3)
+
+************************************
+*** LECTURE SYNCHRONE - N-WAY MERGE
+*** ON THE LOWEST UNPROCESSED ORDER
+*** NUMBER ACROSS ALL INPUT FILES
+************************************
+     PERFORM UNTIL WS-FLAG-EU = 1 AND WS-FLAG-AS = 1
+                    AND WS-FLAG-US = 1
+        PERFORM FIND-MIN-MERGE-KEY
+        EVALUATE TRUE
+           WHEN MERGE-IS-VENTEU
+              PERFORM PREPARE-DATA-VENTEU
+              PERFORM INSERT-DATA-TO-BDD
+              MOVE NO-COMM-VENTEU TO WS-LAST-DONE-VENTEU
+              PERFORM LECT-VENTEU
+              MOVE NO-COMM-VENTEU TO WS-MERGE-KEY(1)
+           WHEN MERGE-IS-VENTAS
+              PERFORM PREPARE-DATA-VENTAS
+              PERFORM INSERT-DATA-TO-BDD
+              MOVE NO-COMM-VENTAS TO WS-LAST-DONE-VENTAS
+              PERFORM LECT-VENTAS
+              MOVE NO-COMM-VENTAS TO WS-MERGE-KEY(2)
+           WHEN MERGE-IS-VENTUS
+              PERFORM PREPARE-DATA-VENTUS
+              PERFORM INSERT-DATA-TO-BDD
+              MOVE NO-COMM-VENTUS TO WS-LAST-DONE-VENTUS
+              PERFORM LECT-VENTUS
+              MOVE NO-COMM-VENTUS TO WS-MERGE-KEY(3)
+        END-EVALUATE
+        PERFORM CHECK-INTERIM-CHECKPOINT
+      END-PERFORM
+
+     PERFORM CLEAR-CHECKPOINT
+
+     CLOSE VENTEU VENTAS VENTUS REJVNT EXCVNT EXCPLOG
+
+     DISPLAY 'SEQUENCE ERRORS DETECTED : ' WS-SEQ-ERROR-COUNT
+
+     PERFORM RECONCILIATION-REPORT
+
      GOBACK.
- PREPARE-DATA-VENTEU.                              
-     DISPLAY '*****************'                   
-     DISPLAY 'NO-COMM-VENTEU : ' NO-COMM-VENTEU    
-     MOVE NO-COMM-VENTEU TO ORDERS-O-NO            
-     MOVE NO-EMP-VENTEU TO ORDERS-S-NO             
-     MOVE NO-CLIENT-VENTEU TO ORDERS-C-NO          
-     MOVE NO-PROD-VENTEU TO ITEMS-P-NO             
-     MOVE QUANTITE-VENTEU TO ITEMS-QUANTITY        
-     MOVE PRIX-VENTEU TO ITEMS-PRICE               
-     PERFORM IF-PRICE-ZERO-COPY-PRICE              
+
+*****************************************
+*** BUILDS THE THREE INPUT FILE NAMES ***
+*** THIS RUN WILL OPEN. AN OPERATOR-  ***
+*** SUPPLIED ENVIRONMENT VARIABLE     ***
+*** WINS; OTHERWISE THE NAME DEFAULTS ***
+*** TO THE BASE NAME PLUS TODAY'S     ***
+*** DATE, FOR THE DAILY BATCH.        ***
+*****************************************
+ INITIALIZE-FILE-NAMES.
+     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+
+     MOVE SPACES TO WS-FICVAS-DSN
+     ACCEPT WS-FICVAS-DSN FROM ENVIRONMENT 'FICVAS'
+     IF WS-FICVAS-DSN = SPACES
+        STRING 'VENTAS.' WS-TODAY-DATE DELIMITED BY SIZE
+               INTO WS-FICVAS-DSN
+     END-IF
+
+     MOVE SPACES TO WS-FICVEU-DSN
+     ACCEPT WS-FICVEU-DSN FROM ENVIRONMENT 'FICVEU'
+     IF WS-FICVEU-DSN = SPACES
+        STRING 'VENTEU.' WS-TODAY-DATE DELIMITED BY SIZE
+               INTO WS-FICVEU-DSN
+     END-IF
+
+     MOVE SPACES TO WS-FICVUS-DSN
+     ACCEPT WS-FICVUS-DSN FROM ENVIRONMENT 'FICVUS'
+     IF WS-FICVUS-DSN = SPACES
+        STRING 'VENTUS.' WS-TODAY-DATE DELIMITED BY SIZE
+               INTO WS-FICVUS-DSN
+     END-IF
+     .
+
+*****************************************
+*** COMPARES WHAT THIS RUN READ AND   ***
+*** INSERTED AGAINST THE CURRENT      ***
+*** ROW COUNTS IN THE TARGET TABLES.  ***
+*****************************************
+ RECONCILIATION-REPORT.
+     EXEC SQL
+        SELECT COUNT(*) INTO :WS-DB-ORDERS-COUNT
+        FROM API5.ORDERS
+     END-EXEC
+
+     EXEC SQL
+        SELECT COUNT(*) INTO :WS-DB-ITEMS-COUNT
+        FROM API5.ITEMS
+     END-EXEC
+
+     DISPLAY '====================================='
+     DISPLAY 'PART2 RECONCILIATION REPORT'
+     DISPLAY '  INPUT RECORDS READ      : ' WS-CNT-READ
+     DISPLAY '  SALE LINES REJECTED     : ' WS-CNT-REJECTED
+     DISPLAY '  PRICE FALLBACKS USED    : ' WS-CNT-PRICE-FALLBACK
+     DISPLAY '  ORDERS INSERTED (RUN)   : ' WS-CNT-ORDERS-INSERTED
+     DISPLAY '  ITEMS INSERTED (RUN)    : ' WS-CNT-ITEMS-INSERTED
+     DISPLAY '  ORDERS ROWS IN DATABASE : ' WS-DB-ORDERS-COUNT
+     DISPLAY '  ITEMS ROWS IN DATABASE  : ' WS-DB-ITEMS-COUNT
+     DISPLAY '====================================='
+     .
+
+*****************************************
+*** RESTART SUPPORT - READS WHATEVER  ***
+*** CHKPNT2 LEFT BEHIND FROM A PRIOR  ***
+*** RUN THAT DID NOT FINISH. A MISSING***
+*** CHKPNT2 MEANS THIS IS A FRESH RUN.***
+*****************************************
+ READ-CHECKPOINT.
+     MOVE ZERO TO WS-RESTART-VENTEU
+     MOVE ZERO TO WS-RESTART-VENTAS
+     MOVE ZERO TO WS-RESTART-VENTUS
+     OPEN INPUT CHKPNT2
+     IF WS-CHKPNT-STATUS = '00'
+        READ CHKPNT2
+           AT END
+              CONTINUE
+           NOT AT END
+              MOVE CHKPNT2-VENTEU TO WS-RESTART-VENTEU
+              MOVE CHKPNT2-VENTAS TO WS-RESTART-VENTAS
+              MOVE CHKPNT2-VENTUS TO WS-RESTART-VENTUS
+              DISPLAY 'RESTARTING AFTER VENTEU/VENTAS/VENTUS : '
+                      WS-RESTART-VENTEU ' / ' WS-RESTART-VENTAS
+                      ' / ' WS-RESTART-VENTUS
+        END-READ
+        CLOSE CHKPNT2
+     END-IF
+     .
+
+*****************************************
+*** RECORDS THE LAST NO-COMM-VENTEU/   ***
+*** VENTAS/VENTUS SUCCESSFULLY POSTED  ***
+*** TO THE DATABASE, SO A RESTART CAN  ***
+*** RESUME PAST THIS POINT.            ***
+*****************************************
+ WRITE-CHECKPOINT.
+     OPEN OUTPUT CHKPNT2
+     MOVE WS-LAST-DONE-VENTEU TO CHKPNT2-VENTEU
+     MOVE WS-LAST-DONE-VENTAS TO CHKPNT2-VENTAS
+     MOVE WS-LAST-DONE-VENTUS TO CHKPNT2-VENTUS
+     WRITE CHKPNT2-RECORD
+     CLOSE CHKPNT2
+     .
+
+*****************************************
+*** CLEARS CHKPNT2 TO AN EMPTY FILE ON ***
+*** A CLEAN END OF JOB SO THE NEXT RUN ***
+*** FINDS NO RESTART POINT AND STARTS  ***
+*** ITS FRESH INPUT FILES FROM THE TOP.***
+*****************************************
+ CLEAR-CHECKPOINT.
+     OPEN OUTPUT CHKPNT2
+     CLOSE CHKPNT2
+     .
+
+*****************************************
+*** SKIPS EACH INPUT FILE PAST ANY     ***
+*** ORDER NUMBER ALREADY POSTED ON A   ***
+*** PRIOR RUN, PER THE CHKPNT2 READ.   ***
+*****************************************
+ SKIP-TO-RESTART-POINT.
+     PERFORM SKIP-VENTEU
+        UNTIL WS-FLAG-EU = 1
+           OR NO-COMM-VENTEU > WS-RESTART-VENTEU
+     PERFORM SKIP-VENTAS
+        UNTIL WS-FLAG-AS = 1
+           OR NO-COMM-VENTAS > WS-RESTART-VENTAS
+     PERFORM SKIP-VENTUS
+        UNTIL WS-FLAG-US = 1
+           OR NO-COMM-VENTUS > WS-RESTART-VENTUS
+     .
+ SKIP-VENTEU.
+     ADD 1 TO WS-SKIP-COUNT
+     PERFORM LECT-VENTEU
+     .
+ SKIP-VENTAS.
+     ADD 1 TO WS-SKIP-COUNT
+     PERFORM LECT-VENTAS
+     .
+ SKIP-VENTUS.
+     ADD 1 TO WS-SKIP-COUNT
+     PERFORM LECT-VENTUS
+     .
+
+*****************************************
+*** CHECKPOINTS PROGRESS EVERY         ***
+*** WS-COMMIT-INTERVAL MERGED RECORDS  ***
+*** INSTEAD OF ONLY AT END OF JOB.     ***
+*****************************************
+ CHECK-INTERIM-CHECKPOINT.
+     ADD 1 TO WS-CNT-SINCE-COMMIT
+     IF WS-CNT-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+        PERFORM WRITE-CHECKPOINT
+        MOVE ZERO TO WS-CNT-SINCE-COMMIT
+     END-IF
+     .
+
+ FIND-MIN-MERGE-KEY.
+     MOVE 999 TO WS-MIN-KEY
+     MOVE ZERO TO WS-MIN-INDEX
+     PERFORM VARYING WS-MX FROM 1 BY 1
+           UNTIL WS-MX > WS-NB-FILES
+        IF WS-MERGE-KEY(WS-MX) < WS-MIN-KEY
+           MOVE WS-MERGE-KEY(WS-MX) TO WS-MIN-KEY
+           MOVE WS-MX TO WS-MIN-INDEX
+        END-IF
+     END-PERFORM
+     .
+ PREPARE-DATA-VENTEU.
+     ADD 1 TO WS-CNT-READ
+     DISPLAY '*****************'
+     DISPLAY 'NO-COMM-VENTEU : ' NO-COMM-VENTEU
+     MOVE NO-COMM-VENTEU TO ORDERS-O-NO
+     MOVE NO-EMP-VENTEU TO ORDERS-S-NO
+     MOVE NO-CLIENT-VENTEU TO ORDERS-C-NO
+     MOVE NO-PROD-VENTEU TO ITEMS-P-NO
+     MOVE QUANTITE-VENTEU TO ITEMS-QUANTITY
+     MOVE PRIX-VENTEU TO ITEMS-PRICE
+     MOVE TYPE-COMM-VENTEU TO WS-SALE-TYPE
+     PERFORM IF-PRICE-ZERO-COPY-PRICE
                                                    
      CALL P2DDATE USING BY CONTENT DATE-COMM-VENTEU
                          BY REFERENCE ORDERS-O-DATE
-     .                                             
-                                                   
- PREPARE-DATA-VENTAS.                              
-     DISPLAY '*****************'                   
-     DISPLAY 'NO-COMM-VENTAS : ' NO-COMM-VENTAS    
-     MOVE NO-COMM-VENTAS TO ORDERS-O-NO            
-     MOVE NO-EMP-VENTAS TO ORDERS-S-NO             
-     MOVE NO-CLIENT-VENTAS TO ORDERS-C-NO          
-     MOVE NO-PROD-VENTAS TO ITEMS-P-NO             
-     MOVE QUANTITE-VENTAS TO ITEMS-QUANTITY        
-     MOVE PRIX-VENTAS TO ITEMS-PRICE               
-     PERFORM IF-PRICE-ZERO-COPY-PRICE              
+     .
+
+ PREPARE-DATA-VENTAS.
+     ADD 1 TO WS-CNT-READ
+     DISPLAY '*****************'
+     DISPLAY 'NO-COMM-VENTAS : ' NO-COMM-VENTAS
+     MOVE NO-COMM-VENTAS TO ORDERS-O-NO
+     MOVE NO-EMP-VENTAS TO ORDERS-S-NO
+     MOVE NO-CLIENT-VENTAS TO ORDERS-C-NO
+     MOVE NO-PROD-VENTAS TO ITEMS-P-NO
+     MOVE QUANTITE-VENTAS TO ITEMS-QUANTITY
+     MOVE PRIX-VENTAS TO ITEMS-PRICE
+     MOVE TYPE-COMM-VENTAS TO WS-SALE-TYPE
+     PERFORM IF-PRICE-ZERO-COPY-PRICE
                                                    
-     CALL P2DDATE USING BY CONTENT DATE-COMM-VENTEU
-                        BY REFERENCE ORDERS-O-DATE 
-     .                                             
-     
-***************************************************              
-*** IF PRICE ZERO THEN COPY PRICE FROM PRODUCTS ***              
+     CALL P2DDATE USING BY CONTENT DATE-COMM-VENTAS
+                        BY REFERENCE ORDERS-O-DATE
+     .
+
+ PREPARE-DATA-VENTUS.
+     ADD 1 TO WS-CNT-READ
+     DISPLAY '*****************'
+     DISPLAY 'NO-COMM-VENTUS : ' NO-COMM-VENTUS
+     MOVE NO-COMM-VENTUS TO ORDERS-O-NO
+     MOVE NO-EMP-VENTUS TO ORDERS-S-NO
+     MOVE NO-CLIENT-VENTUS TO ORDERS-C-NO
+     MOVE NO-PROD-VENTUS TO ITEMS-P-NO
+     MOVE QUANTITE-VENTUS TO ITEMS-QUANTITY
+     MOVE PRIX-VENTUS TO ITEMS-PRICE
+     MOVE TYPE-COMM-VENTUS TO WS-SALE-TYPE
+     PERFORM IF-PRICE-ZERO-COPY-PRICE
+
+     CALL P2DDATE USING BY CONTENT DATE-COMM-VENTUS
+                        BY REFERENCE ORDERS-O-DATE
+     .
+
+***************************************************
+*** IF PRICE ZERO THEN COPY PRICE FROM PRODUCTS ***
 ***************************************************              
  IF-PRICE-ZERO-COPY-PRICE.                                       
      IF ITEMS-PRICE EQUAL ZERO THEN                              
@@ -147,12 +601,13 @@
           WHERE P_NO = :ITEMS-P-NO                               
         END-EXEC                                                 
                                                                  
-        EVALUATE TRUE                                            
-           WHEN SQLCODE = ZERO                                   
-                DISPLAY 'PRICE FROM COPY : ' PROD-PRICE          
-                MOVE PROD-PRICE TO ITEMS-PRICE                   
-                                                                 
-           WHEN SQLCODE > ZERO                                   
+        EVALUATE TRUE
+           WHEN SQLCODE = ZERO
+                DISPLAY 'PRICE FROM COPY : ' PROD-PRICE
+                MOVE PROD-PRICE TO ITEMS-PRICE
+                PERFORM WRITE-EXCEPTION-FALLBACK
+
+           WHEN SQLCODE > ZERO                                 
                 IF SQLCODE = +100 THEN                           
                           DISPLAY PROD-PRICE ' PRICEINEXISTANT !'
                 ELSE                                             
@@ -165,21 +620,143 @@
      END-IF                                                      
      .
 
- INSERT-DATA-TO-BDD.                         
-     IF ORDERS-O-NO NOT EQUAL LAST-ORDER THEN
-        PERFORM EXEC-SQL-INSERT-INTO-ORDERS  
-        PERFORM EVAL-SQL-INSERT-ORDERS       
-     END-IF                                  
-                                             
-     PERFORM EXEC-SQL-INSERT-INTO-ITEMS      
-     PERFORM EVAL-SQL-INSERT-ITEMS           
-                                             
-     PERFORM ADD-AMOUNT-TO-BALANCE           
-                                             
-     MOVE ORDERS-O-NO TO LAST-ORDER          
-     .                                       
-                                             
- EXEC-SQL-INSERT-INTO-ITEMS.                 
+ INSERT-DATA-TO-BDD.
+     PERFORM VALIDATE-SALE-LINE
+
+     IF LIGNE-INVALIDE
+        PERFORM WRITE-REJECT-VENTE
+     ELSE
+        IF ORDERS-O-NO NOT EQUAL LAST-ORDER THEN
+           PERFORM EXEC-SQL-INSERT-INTO-ORDERS
+           PERFORM EVAL-SQL-INSERT-ORDERS
+        END-IF
+
+        IF ORDER-INSERT-OK THEN
+           PERFORM EXEC-SQL-INSERT-INTO-ITEMS
+           PERFORM EVAL-SQL-INSERT-ITEMS
+           IF ITEMS-INSERT-OK THEN
+              IF SALE-IS-RETOUR
+                 PERFORM INCREMENT-PRODUCT-STOCK
+              ELSE
+                 PERFORM DECREMENT-PRODUCT-STOCK
+              END-IF
+              PERFORM ADD-AMOUNT-TO-BALANCE
+           END-IF
+        ELSE
+           DISPLAY 'ITEMS SKIPPED - ORDERS INSERT FAILED FOR '
+                   ORDERS-O-NO
+        END-IF
+
+        MOVE ORDERS-O-NO TO LAST-ORDER
+     END-IF
+     .
+
+*****************************************
+*** A SALE LINE WITH NO QUANTITY, OR  ***
+*** NO PRICE EVEN AFTER THE CATALOG   ***
+*** FALLBACK, CANNOT BE LOADED.       ***
+*****************************************
+ VALIDATE-SALE-LINE.
+     SET LIGNE-VALIDE TO TRUE
+     IF ORDERS-O-DATE(1:7) = 'INVALID'
+        SET LIGNE-INVALIDE TO TRUE
+        MOVE 'DATE DE COMMANDE INVALIDE' TO WS-REJECT-REASON
+     ELSE
+        IF ITEMS-QUANTITY = ZERO
+           SET LIGNE-INVALIDE TO TRUE
+           MOVE 'QUANTITE NULLE OU INVALIDE' TO WS-REJECT-REASON
+        ELSE
+           IF ITEMS-PRICE = ZERO
+              SET LIGNE-INVALIDE TO TRUE
+              MOVE 'PRIX NUL APRES REPRISE CATALOGUE'
+                   TO WS-REJECT-REASON
+           ELSE
+              IF SALE-IS-VENTE
+                 PERFORM CHECK-STOCK-AVAILABILITY
+              END-IF
+           END-IF
+        END-IF
+     END-IF
+     .
+
+*****************************************
+*** REJECTS A SALE LINE THAT ASKS FOR  ***
+*** MORE UNITS THAN PRODUCTS.STOCK     ***
+*** CURRENTLY SHOWS ON HAND.           ***
+*****************************************
+ CHECK-STOCK-AVAILABILITY.
+     EXEC SQL
+        SELECT STOCK
+             INTO :PROD-STOCK
+        FROM API5.PRODUCTS
+        WHERE P_NO = :ITEMS-P-NO
+     END-EXEC
+
+     EVALUATE TRUE
+        WHEN SQLCODE = ZERO
+             IF ITEMS-QUANTITY > PROD-STOCK
+                SET LIGNE-INVALIDE TO TRUE
+                MOVE 'QUANTITE SUPERIEURE AU STOCK'
+                     TO WS-REJECT-REASON
+             END-IF
+        WHEN SQLCODE > ZERO
+             IF SQLCODE = +100 THEN
+                DISPLAY 'CHECK STOCK : PRODUIT INEXISTANT : '
+                        ITEMS-P-NO
+             ELSE
+                DISPLAY 'WARNING CHECK STOCK : ' SQLCODE
+             END-IF
+        WHEN OTHER
+             DISPLAY 'ANOMALIE GRAVE CHECK STOCK : ' SQLCODE
+             PERFORM ABEND-PROG
+     END-EVALUATE
+     .
+
+ WRITE-REJECT-VENTE.
+     STRING 'ORDER '       DELIMITED BY SIZE
+            ORDERS-O-NO    DELIMITED BY SIZE
+            ' CUST '       DELIMITED BY SIZE
+            ORDERS-C-NO    DELIMITED BY SIZE
+            ' PROD '       DELIMITED BY SIZE
+            ITEMS-P-NO     DELIMITED BY SIZE
+            ' QTY '        DELIMITED BY SIZE
+            ITEMS-QUANTITY DELIMITED BY SIZE
+            ' PRICE '      DELIMITED BY SIZE
+            ITEMS-PRICE    DELIMITED BY SIZE
+            ' - '          DELIMITED BY SIZE
+            WS-REJECT-REASON DELIMITED BY SIZE
+         INTO WS-REJECT-OUT
+     END-STRING
+     MOVE WS-REJECT-OUT TO REJVNT-RECORD
+     WRITE REJVNT-RECORD
+     DISPLAY 'SALE LINE REJECTED : ' WS-REJECT-REASON
+     ADD 1 TO WS-CNT-REJECTED
+     .
+
+*****************************************
+*** LOGS EVERY ORDER LINE THAT CAME IN ***
+*** WITH NO PRICE AND WAS PRICED FROM  ***
+*** THE PRODUCTS CATALOG INSTEAD, SO   ***
+*** THEY CAN BE REVIEWED SEPARATELY    ***
+*** FROM NORMAL REJECTIONS.            ***
+*****************************************
+ WRITE-EXCEPTION-FALLBACK.
+     STRING 'ORDER '       DELIMITED BY SIZE
+            ORDERS-O-NO    DELIMITED BY SIZE
+            ' CUST '       DELIMITED BY SIZE
+            ORDERS-C-NO    DELIMITED BY SIZE
+            ' PROD '       DELIMITED BY SIZE
+            ITEMS-P-NO     DELIMITED BY SIZE
+            ' - PRICE FROM CATALOG : ' DELIMITED BY SIZE
+            ITEMS-PRICE    DELIMITED BY SIZE
+         INTO WS-EXCEPTION-OUT
+     END-STRING
+     MOVE WS-EXCEPTION-OUT TO EXCVNT-RECORD
+     WRITE EXCVNT-RECORD
+     ADD 1 TO WS-CNT-PRICE-FALLBACK
+     .
+
+ EXEC-SQL-INSERT-INTO-ITEMS.
      EXEC SQL                                
          INSERT INTO API5.ITEMS              
          (O_NO, P_NO, QUANTITY, PRICE)       
@@ -189,26 +766,87 @@
                 :ITEMS-PRICE)                
      END-EXEC                                
      .
-EVAL-SQL-INSERT-ITEMS.                                        
-    EVALUATE TRUE                                             
-        WHEN SQLCODE = ZERO                                   
-             DISPLAY 'INSERT ITEMS OK ' ORDERS-O-NO           
-                                                              
-        WHEN SQLCODE = -803                                   
-             DISPLAY 'ERREUR INSERT ITEMS : DOUBLON'          
-                                                              
-        WHEN SQLCODE = -530                                   
+EVAL-SQL-INSERT-ITEMS.
+    SET ITEMS-INSERT-FAILED TO TRUE
+    EVALUATE TRUE
+        WHEN SQLCODE = ZERO
+             DISPLAY 'INSERT ITEMS OK ' ORDERS-O-NO
+             ADD 1 TO WS-CNT-ITEMS-INSERTED
+             SET ITEMS-INSERT-OK TO TRUE
+
+        WHEN SQLCODE = -803
+             DISPLAY 'ERREUR INSERT ITEMS : DOUBLON'
+             MOVE 'ERREUR INSERT ITEMS : DOUBLON' TO WS-LOG-MESSAGE
+             PERFORM LOG-EXCEPTION
+
+        WHEN SQLCODE = -530
              DISPLAY 'ERREUR INSERT ITEMS : DATA NON CONFORME'
-                                                              
-        WHEN SQLCODE > ZERO                                   
-             DISPLAY 'WARNING ITEMS : ' SQLCODE               
-        WHEN OTHER                                            
-             DISPLAY 'ANOMALIE GRAVE ITEMS ' SQLCODE          
-             PERFORM ABEND-PROG                               
-    END-EVALUATE                                              
+             MOVE 'ERREUR INSERT ITEMS : DATA NON CONFORME'
+                  TO WS-LOG-MESSAGE
+             PERFORM LOG-EXCEPTION
+
+        WHEN SQLCODE > ZERO
+             DISPLAY 'WARNING ITEMS : ' SQLCODE
+             MOVE 'WARNING ITEMS' TO WS-LOG-MESSAGE
+             PERFORM LOG-EXCEPTION
+        WHEN OTHER
+             DISPLAY 'ANOMALIE GRAVE ITEMS ' SQLCODE
+             MOVE 'ANOMALIE GRAVE ITEMS' TO WS-LOG-MESSAGE
+             PERFORM LOG-EXCEPTION
+             PERFORM ABEND-PROG
+    END-EVALUATE
     .                                                         
                                                               
-EXEC-SQL-INSERT-INTO-ORDERS.                                  
+*****************************************
+*** CONSUMES THE STOCK AN ITEMS INSERT ***
+*** JUST ACCOUNTED FOR, SO A LATER     ***
+*** CHECK-STOCK-AVAILABILITY SEES THE  ***
+*** UNITS AS NO LONGER AVAILABLE.      ***
+*****************************************
+ DECREMENT-PRODUCT-STOCK.
+     EXEC SQL
+        UPDATE API5.PRODUCTS
+        SET STOCK = STOCK - :ITEMS-QUANTITY
+        WHERE P_NO = :ITEMS-P-NO
+     END-EXEC
+
+     EVALUATE TRUE
+        WHEN SQLCODE = ZERO
+             CONTINUE
+        WHEN SQLCODE > ZERO
+             DISPLAY 'WARNING DECREMENT STOCK : ' SQLCODE
+        WHEN OTHER
+             DISPLAY 'ANOMALIE GRAVE DECREMENT STOCK : ' SQLCODE
+             PERFORM ABEND-PROG
+     END-EVALUATE
+     .
+
+*****************************************
+*** RETURNS THE UNITS A RETURN/CREDIT  ***
+*** LINE'S ITEMS INSERT JUST ACCOUNTED ***
+*** FOR BACK ONTO PRODUCTS.STOCK,      ***
+*** SINCE THOSE UNITS ARE PHYSICALLY   ***
+*** BACK ON HAND.                      ***
+*****************************************
+ INCREMENT-PRODUCT-STOCK.
+     EXEC SQL
+        UPDATE API5.PRODUCTS
+        SET STOCK = STOCK + :ITEMS-QUANTITY
+        WHERE P_NO = :ITEMS-P-NO
+     END-EXEC
+
+     EVALUATE TRUE
+        WHEN SQLCODE = ZERO
+             CONTINUE
+        WHEN SQLCODE > ZERO
+             DISPLAY 'WARNING INCREMENT STOCK : ' SQLCODE
+        WHEN OTHER
+             DISPLAY 'ANOMALIE GRAVE INCREMENT STOCK : ' SQLCODE
+             PERFORM ABEND-PROG
+     END-EVALUATE
+     .
+
+EXEC-SQL-INSERT-INTO-ORDERS.
     EXEC SQL                                                  
         INSERT INTO API5.ORDERS                               
         (O_NO, S_NO, C_NO, O_DATE)                            
@@ -219,20 +857,32 @@ EXEC-SQL-INSERT-INTO-ORDERS.
     END-EXEC                                                  
     .                                                         
 
- EVAL-SQL-INSERT-ORDERS.                                        
-     EVALUATE TRUE                                              
-         WHEN SQLCODE = ZERO                                    
-              DISPLAY 'INSERT ORDERS OK ' ORDERS-O-NO           
-         WHEN SQLCODE = -803                                    
-              DISPLAY 'ERREUR ORDERS INSERT : DOUBLON '         
-         WHEN SQLCODE = -530                                    
+ EVAL-SQL-INSERT-ORDERS.
+     SET ORDER-INSERT-OK TO TRUE
+     EVALUATE TRUE
+         WHEN SQLCODE = ZERO
+              DISPLAY 'INSERT ORDERS OK ' ORDERS-O-NO
+              ADD 1 TO WS-CNT-ORDERS-INSERTED
+         WHEN SQLCODE = -803
+              DISPLAY 'ERREUR ORDERS INSERT : DOUBLON '
+              MOVE 'ERREUR ORDERS INSERT : DOUBLON' TO WS-LOG-MESSAGE
+              PERFORM LOG-EXCEPTION
+         WHEN SQLCODE = -530
               DISPLAY 'ERREUR INSERT INSERT : DATA NON CONFORME'
-         WHEN SQLCODE > ZERO                                    
-              DISPLAY 'WARNING ORDERS : ' SQLCODE               
-         WHEN OTHER                                             
-              DISPLAY 'ANOMALIE GRAVE ORDERS ' SQLCODE          
-              PERFORM ABEND-PROG                                
-     END-EVALUATE                                               
+              MOVE 'ERREUR ORDERS INSERT : DATA NON CONFORME'
+                   TO WS-LOG-MESSAGE
+              PERFORM LOG-EXCEPTION
+              SET ORDER-INSERT-FAILED TO TRUE
+         WHEN SQLCODE > ZERO
+              DISPLAY 'WARNING ORDERS : ' SQLCODE
+              MOVE 'WARNING ORDERS' TO WS-LOG-MESSAGE
+              PERFORM LOG-EXCEPTION
+         WHEN OTHER
+              DISPLAY 'ANOMALIE GRAVE ORDERS ' SQLCODE
+              MOVE 'ANOMALIE GRAVE ORDERS' TO WS-LOG-MESSAGE
+              PERFORM LOG-EXCEPTION
+              PERFORM ABEND-PROG
+     END-EVALUATE
      .                                                          
                                                                 
  ADD-AMOUNT-TO-BALANCE.                                         
@@ -287,9 +937,12 @@ EXEC-SQL-INSERT-INTO-ORDERS.
      END-EVALUATE                                                
      .                                                           
                                                                  
- GET-AMOUNT-ITEMS.                                               
-     COMPUTE WS-MONTANT = ITEMS-QUANTITY * ITEMS-PRICE           
-     .                                                           
+ GET-AMOUNT-ITEMS.
+     COMPUTE WS-MONTANT = ITEMS-QUANTITY * ITEMS-PRICE
+     IF SALE-IS-RETOUR
+        MULTIPLY -1 BY WS-MONTANT
+     END-IF
+     .
                                                                  
  UPDATE-CUSTOMER-BALANCE.                                     
      EXEC SQL                                                 
@@ -297,48 +950,152 @@ EXEC-SQL-INSERT-INTO-ORDERS.
           SET BALANCE = :WS-TOTAL-TO-UPDATE                   
           WHERE C_NO  = :ORDERS-C-NO                          
      END-EXEC                                                 
-     EVALUATE TRUE                                            
-         WHEN SQLCODE = ZERO                                  
-              DISPLAY 'UPDATE OK CUS BAL ' ORDERS-C-NO        
-         WHEN SQLCODE = +100                                  
-              DISPLAY 'ERREUR UPDATE CUS BAL : INEXISTANT '   
-         WHEN SQLCODE > ZERO                                  
-              DISPLAY 'WARNING UPDATE CUS BAL : ' SQLCODE     
-         WHEN OTHER                                           
+     EVALUATE TRUE
+         WHEN SQLCODE = ZERO
+              DISPLAY 'UPDATE OK CUS BAL ' ORDERS-C-NO
+              PERFORM INSERT-BALANCE-HISTORY
+         WHEN SQLCODE = +100
+              DISPLAY 'ERREUR UPDATE CUS BAL : INEXISTANT '
+         WHEN SQLCODE > ZERO
+              DISPLAY 'WARNING UPDATE CUS BAL : ' SQLCODE
+         WHEN OTHER
               DISPLAY 'ANOMALIE GRAVE UPDATE CUS BAL ' SQLCODE
-              PERFORM ABEND-PROG                              
-     END-EVALUATE                                             
-     .                                                        
-                                                              
- LECT-VENTEU.                                                 
-     READ VENTEU AT END                                       
-       MOVE 1 TO WS-FLAG-EU                                   
-       MOVE 999 TO NO-COMM-VENTEU                             
-       DISPLAY "FICHIER VENTEU VIDE OU FINI"                  
-     END-READ.                                                
+              PERFORM ABEND-PROG
+     END-EVALUATE
+     .
+
+*****************************************
+*** ONE AUDIT ROW PER BALANCE CHANGE  ***
+*** PART2 APPLIES, FOR TRACEABILITY.  ***
+*****************************************
+ INSERT-BALANCE-HISTORY.
+     MOVE ORDERS-C-NO       TO BALHIST-C-NO
+     MOVE ORDERS-O-NO       TO BALHIST-O-NO
+     MOVE CUS-BALANCE       TO BALHIST-OLD-BAL
+     MOVE WS-TOTAL-TO-UPDATE TO BALHIST-NEW-BAL
+     MOVE WS-MONTANT        TO BALHIST-AMOUNT
+     MOVE ORDERS-O-DATE     TO BALHIST-DATE
+
+     EXEC SQL
+         INSERT INTO API5.BALANCE_HISTORY
+         (C_NO, O_NO, OLD_BAL, NEW_BAL, AMOUNT, HIST_DATE)
+         VALUES(:BALHIST-C-NO,
+                :BALHIST-O-NO,
+                :BALHIST-OLD-BAL,
+                :BALHIST-NEW-BAL,
+                :BALHIST-AMOUNT,
+                :BALHIST-DATE)
+     END-EXEC
+
+     EVALUATE TRUE
+         WHEN SQLCODE = ZERO
+              CONTINUE
+         WHEN SQLCODE > ZERO
+              DISPLAY 'WARNING BALHIST : ' SQLCODE
+         WHEN OTHER
+              DISPLAY 'ANOMALIE GRAVE BALHIST ' SQLCODE
+              PERFORM ABEND-PROG
+     END-EVALUATE
+     .
                                                               
- LECT-VENTAS.                                                 
-     READ VENTAS AT END                                       
-       MOVE 1 TO WS-FLAG-AS                                   
-       MOVE 999 TO NO-COMM-VENTAS                             
-       DISPLAY "FICHIER VENTAS VIDE OU FINI"                  
-     END-READ.                                                
+ LECT-VENTEU.
+     READ VENTEU
+        AT END
+           MOVE 1 TO WS-FLAG-EU
+           MOVE 999 TO NO-COMM-VENTEU
+           DISPLAY "FICHIER VENTEU VIDE OU FINI"
+        NOT AT END
+           PERFORM CHECK-SEQUENCE-VENTEU
+     END-READ.
+
+ LECT-VENTAS.
+     READ VENTAS
+        AT END
+           MOVE 1 TO WS-FLAG-AS
+           MOVE 999 TO NO-COMM-VENTAS
+           DISPLAY "FICHIER VENTAS VIDE OU FINI"
+        NOT AT END
+           PERFORM CHECK-SEQUENCE-VENTAS
+     END-READ.
+
+ LECT-VENTUS.
+     READ VENTUS
+        AT END
+           MOVE 1 TO WS-FLAG-US
+           MOVE 999 TO NO-COMM-VENTUS
+           DISPLAY "FICHIER VENTUS VIDE OU FINI"
+        NOT AT END
+           PERFORM CHECK-SEQUENCE-VENTUS
+     END-READ.
+
+*****************************************
+*** EACH INPUT FILE IS EXPECTED TO BE  ***
+*** IN ASCENDING ORDER-NUMBER SEQUENCE ***
+*** ANY REGRESSION IS COUNTED/LOGGED   ***
+*** BUT DOES NOT STOP THE MERGE.       ***
+*****************************************
+ CHECK-SEQUENCE-VENTEU.
+     IF NO-COMM-VENTEU < WS-LAST-KEY(1)
+        DISPLAY 'SEQUENCE ERROR VENTEU : ' NO-COMM-VENTEU
+                ' AFTER ' WS-LAST-KEY(1)
+        ADD 1 TO WS-SEQ-ERROR-COUNT
+     END-IF
+     MOVE NO-COMM-VENTEU TO WS-LAST-KEY(1)
+     .
+
+ CHECK-SEQUENCE-VENTAS.
+     IF NO-COMM-VENTAS < WS-LAST-KEY(2)
+        DISPLAY 'SEQUENCE ERROR VENTAS : ' NO-COMM-VENTAS
+                ' AFTER ' WS-LAST-KEY(2)
+        ADD 1 TO WS-SEQ-ERROR-COUNT
+     END-IF
+     MOVE NO-COMM-VENTAS TO WS-LAST-KEY(2)
+     .
+
+ CHECK-SEQUENCE-VENTUS.
+     IF NO-COMM-VENTUS < WS-LAST-KEY(3)
+        DISPLAY 'SEQUENCE ERROR VENTUS : ' NO-COMM-VENTUS
+                ' AFTER ' WS-LAST-KEY(3)
+        ADD 1 TO WS-SEQ-ERROR-COUNT
+     END-IF
+     MOVE NO-COMM-VENTUS TO WS-LAST-KEY(3)
+     .
                                                               
- ABEND-PROG.                                                  
-     MOVE SQLCODE TO ED-SQLCODE                               
-     DISPLAY 'ERREUR SQL, SQLCODE = ' ED-SQLCODE              
-                                                                
-     EXEC SQL ROLLBACK END-EXEC                                 
-     PERFORM TEST-SQLCODE                                       
-     COMPUTE WS-ANO = 1 / WS-ANO.                               
-                                                                
- TEST-SQLCODE.                                                  
-     EVALUATE TRUE                                              
-        WHEN SQLCODE = ZERO                                     
-             CONTINUE                                           
-        WHEN SQLCODE > ZERO                                     
-             DISPLAY 'WARNING : ' SQLCODE                       
-        WHEN OTHER                                              
+ ABEND-PROG.
+     MOVE SQLCODE TO ED-SQLCODE
+     DISPLAY 'ERREUR SQL, SQLCODE = ' ED-SQLCODE
+
+     EXEC SQL ROLLBACK END-EXEC
+     DISPLAY 'PART2 ABENDING - SEE SQLCODE ABOVE'
+     MOVE 16 TO RETURN-CODE
+     STOP RUN.
+
+ TEST-SQLCODE.
+     EVALUATE TRUE
+        WHEN SQLCODE = ZERO
+             CONTINUE
+        WHEN SQLCODE > ZERO
+             DISPLAY 'WARNING : ' SQLCODE
+             MOVE 'WARNING' TO WS-LOG-MESSAGE
+             PERFORM LOG-EXCEPTION
+        WHEN OTHER
              DISPLAY 'ERREUR GRAVE FROM TEST-SQLCODE : ' SQLCODE
-             PERFORM ABEND-PROG                                 
-     END-EVALUATE.                                              
+             MOVE 'ERREUR GRAVE FROM TEST-SQLCODE' TO WS-LOG-MESSAGE
+             PERFORM LOG-EXCEPTION
+             PERFORM ABEND-PROG
+     END-EVALUATE.
+
+*****************************************
+*** WRITES ONE TIMESTAMPED ROW TO THE ***
+*** SHARED EXCPLOG FILE FOR EVERY     ***
+*** WARNING/ANOMALIE SQLCODE THIS     ***
+*** PROGRAM ENCOUNTERS.               ***
+*****************************************
+ LOG-EXCEPTION.
+     ACCEPT EXCPLOG-DATE FROM DATE YYYYMMDD
+     ACCEPT EXCPLOG-TIME FROM TIME
+     MOVE WS-LOG-PROGID  TO EXCPLOG-PROGID
+     MOVE SQLCODE        TO EXCPLOG-SQLCODE
+     MOVE WS-LOG-MESSAGE TO EXCPLOG-MESSAGE
+     WRITE EXCPLOG-RECORD
+     .                                              
