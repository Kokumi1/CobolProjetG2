@@ -0,0 +1,109 @@
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. PARTDRV.
+000210******************************************************************
+000220* MODIFICATION HISTORY                                           *
+000230* 2026-08-09 : INITIAL VERSION - RUNS THE NIGHTLY PART1 -> PART2  *
+000240*              -> PART4 SEQUENCE, RECORDING THE LAST STEP TO      *
+000250*              COMPLETE IN STEPCHK SO A RESTARTED RUN PICKS UP    *
+000260*              AFTER THE LAST STEP THAT FINISHED INSTEAD OF FROM  *
+000270*              THE TOP.                                           *
+000280******************************************************************
+000500  ENVIRONMENT DIVISION.
+000600  CONFIGURATION SECTION.
+000700  SPECIAL-NAMES.
+000800       DECIMAL-POINT IS COMMA.
+000900
+001000  INPUT-OUTPUT SECTION.
+001100  FILE-CONTROL.
+001200         SELECT STEPCHK ASSIGN TO STEPCHK
+001210          ORGANIZATION IS SEQUENTIAL
+001220          FILE STATUS IS WS-STEPCHK-STATUS.
+001510  DATA DIVISION.
+001520  FILE SECTION.
+001530  FD STEPCHK.
+001540  01 STEPCHK-RECORD     PIC X(5).
+001560
+001570  WORKING-STORAGE SECTION.
+001580  01 WS-STEPCHK-STATUS  PIC XX VALUE SPACES.
+001590  01 WS-LAST-STEP       PIC X(5) VALUE SPACES.
+001600  01 WS-SKIP-PART1      PIC X VALUE 'N'.
+001610     88 SKIP-PART1      VALUE 'Y'.
+001620  01 WS-SKIP-PART2      PIC X VALUE 'N'.
+001630     88 SKIP-PART2      VALUE 'Y'.
+001640
+001610  PROCEDURE DIVISION.
+001700      PERFORM READ-STEP-CHECKPOINT
+001710      PERFORM SET-SKIP-FLAGS
+001720
+001730      IF NOT SKIP-PART1
+001740         PERFORM RUN-PART1-STEP
+001750      ELSE
+001760         DISPLAY 'PARTDRV : SKIPPING PART1, ALREADY COMPLETE'
+001770      END-IF
+001780
+001790      IF NOT SKIP-PART2
+001800         PERFORM RUN-PART2-STEP
+001810      ELSE
+001820         DISPLAY 'PARTDRV : SKIPPING PART2, ALREADY COMPLETE'
+001830      END-IF
+001840
+001850      PERFORM RUN-PART4-STEP
+001860
+001870      DISPLAY 'PARTDRV : NIGHTLY SEQUENCE COMPLETE'
+001880      GOBACK.
+001890
+002291  READ-STEP-CHECKPOINT.
+002292      MOVE SPACES TO WS-LAST-STEP
+002293      OPEN INPUT STEPCHK
+002294      IF WS-STEPCHK-STATUS = '00'
+002295         READ STEPCHK
+002296            AT END
+002297               CONTINUE
+002298            NOT AT END
+002299               MOVE STEPCHK-RECORD TO WS-LAST-STEP
+002301               DISPLAY 'PARTDRV : RESTARTING AFTER STEP : '
+002302                       WS-LAST-STEP
+002303         END-READ
+002304         CLOSE STEPCHK
+002305      END-IF
+002306      .
+002310  SET-SKIP-FLAGS.
+002311      MOVE 'N' TO WS-SKIP-PART1
+002312      MOVE 'N' TO WS-SKIP-PART2
+002313      EVALUATE WS-LAST-STEP
+002314         WHEN 'PART1'
+002315            MOVE 'Y' TO WS-SKIP-PART1
+002316         WHEN 'PART2'
+002317            MOVE 'Y' TO WS-SKIP-PART1
+002318            MOVE 'Y' TO WS-SKIP-PART2
+002319         WHEN OTHER
+002320            CONTINUE
+002321      END-EVALUATE
+002322      .
+002330  WRITE-STEP-CHECKPOINT.
+002331      OPEN OUTPUT STEPCHK
+002332      MOVE WS-LAST-STEP TO STEPCHK-RECORD
+002333      WRITE STEPCHK-RECORD
+002334      CLOSE STEPCHK
+002335      .
+002340  RUN-PART1-STEP.
+002341      DISPLAY 'PARTDRV : STARTING PART1'
+002342      CALL 'PART1'
+002343      MOVE 'PART1' TO WS-LAST-STEP
+002344      PERFORM WRITE-STEP-CHECKPOINT
+002345      DISPLAY 'PARTDRV : PART1 COMPLETE'
+002346      .
+002350  RUN-PART2-STEP.
+002351      DISPLAY 'PARTDRV : STARTING PART2'
+002352      CALL 'PART2'
+002353      MOVE 'PART2' TO WS-LAST-STEP
+002354      PERFORM WRITE-STEP-CHECKPOINT
+002355      DISPLAY 'PARTDRV : PART2 COMPLETE'
+002356      .
+002360  RUN-PART4-STEP.
+002361      DISPLAY 'PARTDRV : STARTING PART4'
+002362      CALL 'PART4'
+002363      MOVE 'DONE ' TO WS-LAST-STEP
+002364      PERFORM WRITE-STEP-CHECKPOINT
+002365      DISPLAY 'PARTDRV : PART4 COMPLETE'
+002366      .
